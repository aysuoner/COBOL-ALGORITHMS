@@ -1,19 +1,22 @@
        identification division.
-       program-id. makeUpperCase.     
+       program-id. makeUpperCase.
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - S/RESULT NOW USE THE SHARED VARTEXT
+      * COPYBOOK LAYOUT INSTEAD OF THEIR OWN OCCURS TABLE, SO THE
+      * MAX LENGTH STAYS IN STEP WITH THE REST OF THE STRING
+      * UTILITIES.
+      *--------------------------------------------------------------
        data division.
        linkage section.
-       01  s.             
-           03 s-length     pic 9(3).
-           03 s-chars.    
-               05 s-char   pic x occurs 1 to 100 times
-                                depending on s-length. 
+       01  s.
+           copy "VARTEXT.CPY" replacing vt-length by s-length
+                                         vt-text   by s-text.
        01  result.
-           03 res-length   pic 9(3).
-           03 res-chars.
-               05 res-char pic x occurs 1 to 100 times
-                                 depending on res-length.    
+           copy "VARTEXT.CPY" replacing vt-length by res-length
+                                         vt-text   by res-text.
        procedure division using s result.
-           Move Function Upper-case(s) to result 
+           move s-length to res-length
+           move function upper-case(s-text(1:s-length))
+             to res-text(1:s-length)
            goback.
        end program makeUpperCase.
-      
\ No newline at end of file
