@@ -0,0 +1,40 @@
+       identification division.
+       program-id. ProperCase.
+      *--------------------------------------------------------------
+      * COMPANION TO makeUpperCase FOR THE MAILING-LABEL PRINT JOB -
+      * TITLE-CASES A NAME FIELD (FIRST LETTER OF EACH WORD UPPER,
+      * REST LOWER) INSTEAD OF FORCING THE WHOLE STRING TO CAPS.
+      * MODIFIED 09/08/2026 - S/RESULT NOW USE THE SHARED VARTEXT
+      * COPYBOOK LAYOUT INSTEAD OF THEIR OWN OCCURS TABLE, SO THE
+      * MAX LENGTH STAYS IN STEP WITH THE REST OF THE STRING
+      * UTILITIES.
+      *--------------------------------------------------------------
+       data division.
+       working-storage section.
+       01  ws-i            pic 9(3).
+       01  ws-at-start     pic 9.
+       linkage section.
+       01  s.
+           copy "VARTEXT.CPY" replacing vt-length by s-length
+                                         vt-text   by s-text.
+       01  result.
+           copy "VARTEXT.CPY" replacing vt-length by res-length
+                                         vt-text   by res-text.
+       procedure division using s result.
+           move function lower-case(s-text(1:s-length))
+             to res-text(1:s-length)
+           move s-length to res-length
+           move 1 to ws-at-start
+           perform varying ws-i from 1 by 1 until ws-i > res-length
+              if res-text(ws-i:1) = space
+                 move 1 to ws-at-start
+              else
+                 if ws-at-start = 1
+                    move function upper-case(res-text(ws-i:1))
+                      to res-text(ws-i:1)
+                    move 0 to ws-at-start
+                 end-if
+              end-if
+           end-perform
+           goback.
+       end program ProperCase.
