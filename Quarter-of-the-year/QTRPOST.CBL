@@ -0,0 +1,179 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    QTRPOST.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE TRANSACTION FILE, CALLS QUARTERYEAR TO BUCKET EACH
+      * TRANSACTION BY ITS MONTH AND ACCUMULATES QUARTERLY SUMMARY
+      * TOTALS INTO A POSTING REPORT, SO QUARTER-END CLOSE DOESN'T
+      * REQUIRE SOMEONE TO MANUALLY SORT TRANSACTIONS BY MONTH FIRST.
+      * MODIFIED 09/08/2026 - TRX-MONTH IS NOW RANGE-CHECKED AGAINST
+      * 1-12 VIA THE SHARED NUMCHECK SUBROUTINE BEFORE IT IS PASSED TO
+      * QUARTERYEAR. QUARTERYEAR'S EVALUATE HAS NO WHEN OTHER, SO AN
+      * OUT-OF-RANGE MONTH LEFT WS-QUARTER AT ITS PRIOR RECORD'S VALUE
+      * AND THAT STALE SUBSCRIPT WAS THEN USED AGAINST THE 4-ENTRY
+      * QUARTER TABLES - A BAD MONTH ON A TRANSACTION NOW GOES TO THE
+      * EXCEPTION LINE INSTEAD OF CORRUPTING AN UNRELATED QUARTER'S
+      * TOTALS.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRXIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRX-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "QTRPOST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TRX-ID                PIC X(10).
+           05 TRX-MONTH              PIC 9(2).
+           05 TRX-AMOUNT             PIC S9(8)V9(2).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01  WS-NC-PARMS.
+           COPY "NUMCHVAL.CPY".
+       01  WS-TRX-STATUS              PIC X(02).
+       01  WS-REPORT-STATUS           PIC X(02).
+       01  WS-EOF-SW                 PIC X VALUE "N".
+           88 WS-EOF                 VALUE "Y".
+       01  WS-EXCEPTION-COUNT        PIC 9(5) VALUE 0.
+       01  WS-QUARTER                PIC 9(1).
+       01  WS-QTR-I                  PIC 9(1).
+       01  WS-GRAND-TOTAL            PIC S9(10)V9(2) VALUE 0.
+       01  WS-GRAND-COUNT            PIC 9(8) VALUE 0.
+       01  WS-QTR-TOTALS.
+           05 WS-QTR-TOTAL           PIC S9(10)V9(2) OCCURS 4 TIMES
+                                         VALUE 0.
+       01  WS-QTR-COUNTS.
+           05 WS-QTR-COUNT           PIC 9(8) OCCURS 4 TIMES VALUE 0.
+       01  WS-EDIT-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  WS-EDIT-COUNT              PIC ZZZ,ZZ9.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       QTRPOST-MAIN.
+           PERFORM QTRPOST-INIT
+           PERFORM QTRPOST-PROCESS-ONE UNTIL WS-EOF
+           PERFORM QTRPOST-WRITE-SUMMARY
+           PERFORM QTRPOST-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       QTRPOST-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRX-STATUS NOT = "00"
+              DISPLAY "QTRPOST - TRANSACTION-FILE OPEN FAILED: "
+                 WS-TRX-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "QTRPOST - REPORT-FILE OPEN FAILED: "
+                 WS-REPORT-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           MOVE "FISCAL-QUARTER POSTING REPORT" TO REPORT-LINE
+           PERFORM QTRPOST-WRITE-LINE
+           MOVE SPACES TO REPORT-LINE
+           PERFORM QTRPOST-WRITE-LINE
+           IF NOT WS-EOF
+              PERFORM QTRPOST-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       QTRPOST-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ TRANSACTION-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       QTRPOST-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           MOVE TRX-MONTH TO NC-VALUE
+           MOVE 1 TO NC-LOW
+           MOVE 12 TO NC-HIGH
+           CALL "NUMCHECK" USING WS-NC-PARMS
+           IF NC-RETCODE NOT = RC-NORMAL
+              ADD 1 TO WS-EXCEPTION-COUNT
+              MOVE SPACES TO REPORT-LINE
+              STRING "  *** EXCEPTION - INVALID MONTH ON TRX "
+                        DELIMITED BY SIZE
+                     TRX-ID          DELIMITED BY SIZE
+                     " - MONTH "     DELIMITED BY SIZE
+                     TRX-MONTH       DELIMITED BY SIZE
+                     " SKIPPED"      DELIMITED BY SIZE
+                 INTO REPORT-LINE
+              PERFORM QTRPOST-WRITE-LINE
+              PERFORM QTRPOST-READ-NEXT
+              GO TO QTRPOST-PROCESS-ONE-END
+           END-IF
+           CALL "QUARTERYEAR" USING TRX-MONTH WS-QUARTER
+           ADD TRX-AMOUNT TO WS-QTR-TOTAL(WS-QUARTER)
+           ADD 1 TO WS-QTR-COUNT(WS-QUARTER)
+           ADD TRX-AMOUNT TO WS-GRAND-TOTAL
+           ADD 1 TO WS-GRAND-COUNT
+           PERFORM QTRPOST-READ-NEXT.
+       QTRPOST-PROCESS-ONE-END. EXIT.
+
+      *-----------------------------------------------------------------
+       QTRPOST-WRITE-SUMMARY.
+      *-----------------------------------------------------------------
+           MOVE "QUARTER      TRANSACTIONS          TOTAL AMOUNT"
+              TO REPORT-LINE
+           PERFORM QTRPOST-WRITE-LINE
+           PERFORM VARYING WS-QTR-I FROM 1 BY 1 UNTIL WS-QTR-I > 4
+              MOVE WS-QTR-COUNT(WS-QTR-I) TO WS-EDIT-COUNT
+              MOVE WS-QTR-TOTAL(WS-QTR-I) TO WS-EDIT-AMOUNT
+              MOVE SPACES TO REPORT-LINE
+              STRING "  Q" DELIMITED BY SIZE
+                     WS-QTR-I        DELIMITED BY SIZE
+                     "  . . . . "    DELIMITED BY SIZE
+                     WS-EDIT-COUNT   DELIMITED BY SIZE
+                     "    "          DELIMITED BY SIZE
+                     WS-EDIT-AMOUNT  DELIMITED BY SIZE
+                 INTO REPORT-LINE
+              PERFORM QTRPOST-WRITE-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           PERFORM QTRPOST-WRITE-LINE
+           MOVE WS-GRAND-COUNT TO WS-EDIT-COUNT
+           MOVE WS-GRAND-TOTAL TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  GRAND TOTAL . . " DELIMITED BY SIZE
+                  WS-EDIT-COUNT       DELIMITED BY SIZE
+                  "    "              DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT      DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM QTRPOST-WRITE-LINE.
+
+      *-----------------------------------------------------------------
+       QTRPOST-WRITE-LINE.
+      *-----------------------------------------------------------------
+           WRITE REPORT-LINE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "QTRPOST - REPORT-FILE WRITE FAILED: "
+                 WS-REPORT-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
+       QTRPOST-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE TRANSACTION-FILE
+           CLOSE REPORT-FILE.
+       END PROGRAM QTRPOST.
