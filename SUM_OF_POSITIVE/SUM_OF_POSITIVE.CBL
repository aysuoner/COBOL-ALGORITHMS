@@ -1,20 +1,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PositiveSum.
+      *-----------------------------------------------------------------
+      * MODIFIED 09/08/2026 - USED TO ONLY RETURN THE SUM OF THE
+      * POSITIVE ENTRIES IN XS, DISCARDING THE NEGATIVE ENTRIES AND
+      * ZEROS IT SKIPPED OVER. FOR THE GL SUSPENSE-FILE THREE-WAY
+      * VARIANCE REPORT, NEGATIVE-SUM AND ZERO-COUNT ARE NOW RETURNED
+      * FROM THE SAME PASS INSTEAD OF RUNNING THREE SEPARATE PROGRAMS
+      * OVER THE SAME ARRAY.
+      *-----------------------------------------------------------------
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 I PIC 9(03).
        LINKAGE SECTION.
        01 arr.
           05 arr-length     PIC 9(3).
-          05 xs             PIC S9(3) OCCURS 0 TO 100 TIMES 
+          05 xs             PIC S9(3) OCCURS 0 TO 100 TIMES
                             DEPENDING ON arr-length.
        01 result            PIC 9(5).
-       
-       PROCEDURE DIVISION USING arr result.
-           INITIALIZE result
+       01 negative-sum      PIC S9(5).
+       01 zero-count        PIC 9(3).
+
+       PROCEDURE DIVISION USING arr result negative-sum zero-count.
+           INITIALIZE result negative-sum zero-count
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > arr-length
-              IF XS(I) IS GREATER THAN ZERO 
+              IF XS(I) IS GREATER THAN ZERO
                 ADD xs(I) TO result
+              ELSE
+                IF XS(I) IS LESS THAN ZERO
+                   ADD xs(I) TO negative-sum
+                ELSE
+                   ADD 1 TO zero-count
+                END-IF
               END-IF
           END-PERFORM
            GOBACK.
