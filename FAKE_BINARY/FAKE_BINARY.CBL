@@ -1,24 +1,32 @@
        identification division.
-       program-id. fakeBinary.    
+       program-id. fakeBinary.
+      *--------------------------------------------------------------
+      * 09/08/2026  raised the OCCURS bound from 30 to 250 to cover
+      *             the settlement file's longer transaction
+      *             reference numbers, and pulled the digit cutoff
+      *             out into a passed-in THRESHOLD instead of the
+      *             hard-coded "< 5".
+      *--------------------------------------------------------------
        data division.
        linkage section.
-       01  x.             
-           03 x-length     pic 99.
-           03 x-chars.    
-               05 x-char   pic x occurs 0 to 30 times
+       01  threshold       pic 9.
+       01  x.
+           03 x-length     pic 9(3).
+           03 x-chars.
+               05 x-char   pic x occurs 0 to 250 times
                                 depending on x-length
                                 indexed i.
        01  result.
-           03 res-length   pic 99.
+           03 res-length   pic 9(3).
            03 res-chars.
-               05 res-char pic x occurs 0 to 30 times
-                                 depending on res-length.  
-       procedure division using x result.
+               05 res-char pic x occurs 0 to 250 times
+                                 depending on res-length.
+       procedure division using threshold x result.
            PERFORM VARYING i From 1 by 1 until i > x-length
                 ADD 1 to res-length
-               IF x-char(i) < 5
+               IF x-char(i) < threshold
                  move 0 to res-char(i)
-               ELSE 
+               ELSE
                  move 1 to res-char(i)
                END-IF
            END-PERFORM.
