@@ -1,23 +1,55 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BMI.
+      *-----------------------------------------------------------------
+      * MODIFIED 09/08/2026 - A ZERO HEIGHT USED TO COMPUTE BMI AS A
+      * DIVIDE BY ZERO, WHICH ABENDS THE CALLING JOB INSTEAD OF
+      * GIVING IT ANYTHING TO REPORT ON. RETCODE NOW REPORTS
+      * INVALID INPUT FOR A ZERO HEIGHT SO THE CALLER CAN SKIP OR
+      * FLAG THE RECORD INSTEAD OF LETTING THE JOB ABEND, USING THE
+      * SHARED RETCODE COPYBOOK ADOPTED ACROSS THE LIBRARY.
+      * MODIFIED 09/08/2026 - THE ZERO-HEIGHT CHECK NOW GOES THROUGH
+      * THE SHARED NUMCHECK RANGE-CHECK SUBROUTINE INSTEAD OF A
+      * LOCAL IF, SO THE "WHAT COUNTS AS A SANE HEIGHT" RULE LIVES
+      * IN ONE PLACE ACROSS THE LIBRARY.
+      * MODIFIED 09/08/2026 - THE 18.5/25/30 CATEGORY BOUNDARIES NOW
+      * COME FROM THE SHARED THRSHLD PARAMETER LOADER INSTEAD OF
+      * BEING LITERALS HERE, SO THE WELLNESS VENDOR'S BMI BANDS CAN
+      * BE UPDATED VIA THRESHIN WITHOUT A RECOMPILE.
+      *-----------------------------------------------------------------
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
        01 BMI PIC 9(8)V9(2).
+       01 WS-NC-PARMS.
+           COPY "NUMCHVAL.CPY".
+       01 WS-TH-PARMS.
+           COPY "THRSHLD.CPY".
        LINKAGE SECTION.
        01 WEIGHT           PIC 9(8).
        01 HEIGHT           PIC 9(8)V9(2).
        01 RESULT           PIC A(11).
-       PROCEDURE DIVISION USING WEIGHT HEIGHT RESULT.
+       01 RETCODE          PIC 9(2).
+       PROCEDURE DIVISION USING WEIGHT HEIGHT RESULT RETCODE.
            INITIALIZE RESULT
+           MOVE RC-NORMAL TO RETCODE
+           MOVE HEIGHT TO NC-VALUE
+           MOVE .01 TO NC-LOW
+           MOVE 99999999.9999 TO NC-HIGH
+           CALL "NUMCHECK" USING WS-NC-PARMS
+           IF NC-RETCODE NOT = RC-NORMAL
+              MOVE RC-INVALID-INPUT TO RETCODE
+              GOBACK
+           END-IF
            COMPUTE BMI = WEIGHT / (HEIGHT * HEIGHT)
+           CALL "THRSHLD" USING WS-TH-PARMS
            EVALUATE TRUE
-              WHEN BMI <= 18.5
+              WHEN BMI <= TH-BMI-UNDERWEIGHT-MAX
                  MOVE "Underweight" TO RESULT
-              WHEN BMI <= 25.0
+              WHEN BMI <= TH-BMI-NORMAL-MAX
                  MOVE "Normal" TO RESULT
-              WHEN BMI <= 30.0
+              WHEN BMI <= TH-BMI-OVERWEIGHT-MAX
                  MOVE "Overweight" TO RESULT
-              WHEN BMI > 30
+              WHEN BMI > TH-BMI-OVERWEIGHT-MAX
                  MOVE "Obese" TO RESULT
            END-EVALUATE
            GOBACK.
