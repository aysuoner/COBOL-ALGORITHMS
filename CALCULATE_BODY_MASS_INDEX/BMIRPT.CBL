@@ -0,0 +1,201 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    BMIRPT.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE ANNUAL HEALTH-SCREENING FILE, CALLS BMI FOR EACH
+      * EMPLOYEE AND PRODUCES A SUMMARY REPORT OF COUNTS PER CATEGORY
+      * PLUS AN EXCEPTION LISTING OF EVERY OBESE OR UNDERWEIGHT
+      * EMPLOYEE FOR WELLNESS-PROGRAM FOLLOW-UP.
+      * MODIFIED 09/08/2026 - NOW CHECKS BMI'S RETURN-CODE AND ROUTES
+      * A ZERO-HEIGHT RECORD TO AN EXCEPTION LINE INSTEAD OF LETTING
+      * THE DIVIDE-BY-ZERO ABEND THE WHOLE RUN.
+      * MODIFIED 09/08/2026 - THE BARE TITLE LINE IS REPLACED WITH
+      * THE SHARED RPTHDR PAGE HEADER (TITLE, RUN DATE, PAGE NUMBER)
+      * SO THIS IS A REAL PAGINATED OPERATIONAL REPORT INSTEAD OF AN
+      * UNLABELED SYSOUT DUMP.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEALTH-FILE ASSIGN TO "HEALTHIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HEALTH-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "BMIRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  HEALTH-FILE.
+       01  HEALTH-RECORD.
+           05 HS-EMP-ID            PIC X(6).
+           05 HS-WEIGHT            PIC 9(8).
+           05 HS-HEIGHT            PIC 9(8)V9(2).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01  WS-RPT-HEADER.
+           COPY "RPTHDR.CPY".
+       01  WS-HEALTH-STATUS         PIC X(02).
+       01  WS-REPORT-STATUS         PIC X(02).
+       01  WS-EOF-SW               PIC X VALUE "N".
+           88 WS-EOF               VALUE "Y".
+       01  WS-RESULT                PIC A(11).
+       01  WS-RETURN-CODE           PIC 9(2).
+       01  WS-TOTAL                 PIC 9(6) VALUE 0.
+       01  WS-COUNTS.
+           05 WS-CNT-UNDER          PIC 9(6) VALUE 0.
+           05 WS-CNT-NORMAL         PIC 9(6) VALUE 0.
+           05 WS-CNT-OVER           PIC 9(6) VALUE 0.
+           05 WS-CNT-OBESE          PIC 9(6) VALUE 0.
+       01  WS-CNT-EXCEPTION         PIC 9(6) VALUE 0.
+       01  WS-EDIT-COUNT             PIC ZZZ,ZZ9.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       BMIRPT-MAIN.
+           PERFORM BMIRPT-INIT
+           PERFORM BMIRPT-PROCESS-ONE UNTIL WS-EOF
+           PERFORM BMIRPT-WRITE-SUMMARY
+           PERFORM BMIRPT-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       BMIRPT-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT HEALTH-FILE
+           IF WS-HEALTH-STATUS NOT = "00"
+              DISPLAY "BMIRPT - HEALTH-FILE OPEN FAILED: "
+                 WS-HEALTH-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "BMIRPT - REPORT-FILE OPEN FAILED: "
+                 WS-REPORT-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           MOVE "WELLNESS SCREENING - BMI EXCEPTION REPORT" TO
+              RH-TITLE
+           MOVE 1 TO RH-PAGE-NO
+           CALL "RPTHDR" USING WS-RPT-HEADER
+           MOVE RH-LINE-1 TO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           MOVE RH-LINE-2 TO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           MOVE RH-LINE-3 TO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           IF NOT WS-EOF
+              PERFORM BMIRPT-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       BMIRPT-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ HEALTH-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       BMIRPT-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           CALL "BMI" USING HS-WEIGHT HS-HEIGHT WS-RESULT
+              WS-RETURN-CODE
+           ADD 1 TO WS-TOTAL
+           IF WS-RETURN-CODE NOT = RC-NORMAL
+              ADD 1 TO WS-CNT-EXCEPTION
+              MOVE SPACES TO REPORT-LINE
+              STRING "  EXCEPTION - EMP " DELIMITED BY SIZE
+                     HS-EMP-ID            DELIMITED BY SIZE
+                     " - INVALID HEIGHT"  DELIMITED BY SIZE
+                 INTO REPORT-LINE
+              PERFORM BMIRPT-WRITE-LINE
+           ELSE
+              EVALUATE WS-RESULT
+                 WHEN "Underweight"
+                    ADD 1 TO WS-CNT-UNDER
+                    PERFORM BMIRPT-WRITE-EXCEPTION
+                 WHEN "Normal"
+                    ADD 1 TO WS-CNT-NORMAL
+                 WHEN "Overweight"
+                    ADD 1 TO WS-CNT-OVER
+                 WHEN "Obese"
+                    ADD 1 TO WS-CNT-OBESE
+                    PERFORM BMIRPT-WRITE-EXCEPTION
+              END-EVALUATE
+           END-IF
+           PERFORM BMIRPT-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       BMIRPT-WRITE-EXCEPTION.
+      *-----------------------------------------------------------------
+           MOVE SPACES TO REPORT-LINE
+           STRING "  FOLLOW-UP - EMP " DELIMITED BY SIZE
+                  HS-EMP-ID          DELIMITED BY SIZE
+                  "  CATEGORY "      DELIMITED BY SIZE
+                  WS-RESULT          DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE.
+
+      *-----------------------------------------------------------------
+       BMIRPT-WRITE-SUMMARY.
+      *-----------------------------------------------------------------
+           MOVE SPACES TO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           MOVE "CATEGORY TOTALS" TO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           MOVE WS-CNT-UNDER TO WS-EDIT-COUNT
+           STRING "  UNDERWEIGHT . . . " DELIMITED BY SIZE
+                  WS-EDIT-COUNT         DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           MOVE WS-CNT-NORMAL TO WS-EDIT-COUNT
+           STRING "  NORMAL . . . . . . " DELIMITED BY SIZE
+                  WS-EDIT-COUNT          DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           MOVE WS-CNT-OVER TO WS-EDIT-COUNT
+           STRING "  OVERWEIGHT . . . . " DELIMITED BY SIZE
+                  WS-EDIT-COUNT          DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           MOVE WS-CNT-OBESE TO WS-EDIT-COUNT
+           STRING "  OBESE . . . . . . " DELIMITED BY SIZE
+                  WS-EDIT-COUNT         DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           MOVE WS-TOTAL TO WS-EDIT-COUNT
+           STRING "  TOTAL SCREENED . . " DELIMITED BY SIZE
+                  WS-EDIT-COUNT          DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE
+           MOVE WS-CNT-EXCEPTION TO WS-EDIT-COUNT
+           STRING "  EXCEPTIONS . . . . " DELIMITED BY SIZE
+                  WS-EDIT-COUNT          DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM BMIRPT-WRITE-LINE.
+
+      *-----------------------------------------------------------------
+       BMIRPT-WRITE-LINE.
+      *-----------------------------------------------------------------
+           WRITE REPORT-LINE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "BMIRPT - REPORT-FILE WRITE FAILED: "
+                 WS-REPORT-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
+       BMIRPT-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE HEALTH-FILE
+           CLOSE REPORT-FILE.
+       END PROGRAM BMIRPT.
