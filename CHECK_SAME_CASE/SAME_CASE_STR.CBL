@@ -0,0 +1,45 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     SameCaseStr.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * WHOLE-STRING VERSION OF SameCase - APPLIES THE SAME
+      * SAME-CASE TEST SameCase USES FOR A SINGLE CHARACTER TO EVERY
+      * CHARACTER OF A VARIABLE-LENGTH FIELD (LEN + OCCURS DEPENDING
+      * ON, AS USED THROUGHOUT THIS LIBRARY), SO TWO UPSTREAM PRODUCT
+      * CODES SUCH AS "AB1234" AND "ab1234" CAN BE TOLD APART FROM A
+      * GENUINE MATCH.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-I              PIC 9(3).
+       01  WS-CHAR-RESULT    PIC S9(01).
+       LINKAGE SECTION.
+       01  A.
+           05 A-LENGTH     PIC 9(3).
+           05 A-CHAR       PIC X OCCURS 0 TO 100 TIMES
+                               DEPENDING ON A-LENGTH.
+       01  B.
+           05 B-LENGTH     PIC 9(3).
+           05 B-CHAR       PIC X OCCURS 0 TO 100 TIMES
+                               DEPENDING ON B-LENGTH.
+       01  RESULT          PIC S9(01).
+      ******************************************************************
+       PROCEDURE DIVISION USING A B RESULT.
+           SET RESULT TO 1
+           IF A-LENGTH NOT = B-LENGTH
+              SET RESULT TO -1
+           ELSE
+              PERFORM VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > A-LENGTH OR RESULT = 0
+                 CALL "SameCase" USING A-CHAR(WS-I) B-CHAR(WS-I)
+                    WS-CHAR-RESULT
+                 IF WS-CHAR-RESULT = 0
+                    SET RESULT TO 0
+                 END-IF
+              END-PERFORM
+           END-IF
+           GOBACK.
+       END PROGRAM SameCaseStr.
