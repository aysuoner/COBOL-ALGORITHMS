@@ -0,0 +1,136 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CASEVAL.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE TWO UPSTREAM PRODUCT-CODE INTERFACE FILES, MATCHED
+      * ONE RECORD AT A TIME, AND USES SameCaseStr TO FLAG ANY PAIR
+      * WHERE THE CODES MATCH CHARACTER FOR CHARACTER BUT DIFFER IN
+      * CASE (E.G. "AB1234" VS "ab1234"), SO THE MISMATCH IS CAUGHT
+      * BEFORE DOWNSTREAM KEY MATCHING SILENTLY TREATS THEM AS TWO
+      * DIFFERENT PRODUCTS.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTERFACE-A ASSIGN TO "PRODCODA"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INTFA-STATUS.
+           SELECT INTERFACE-B ASSIGN TO "PRODCODB"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INTFB-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "CASEXCPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTERFACE-A.
+       01  INTERFACE-A-RECORD       PIC X(20).
+
+       FD  INTERFACE-B.
+       01  INTERFACE-B-RECORD       PIC X(20).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INTFA-STATUS           PIC X(02).
+       01 WS-INTFB-STATUS           PIC X(02).
+       01 WS-EXCPT-STATUS           PIC X(02).
+       01 WS-EOF-SW                 PIC X VALUE "N".
+          88 WS-EOF                 VALUE "Y".
+       01 WS-CODE-A-TEXT             PIC X(20).
+       01 WS-CODE-B-TEXT             PIC X(20).
+       01 WS-CODE-A.
+          05 WS-CODE-A-LEN          PIC 9(3).
+          05 WS-CODE-A-CHARS.
+             10 WS-CODE-A-CHAR      PIC X OCCURS 0 TO 100 TIMES
+                                        DEPENDING ON WS-CODE-A-LEN.
+       01 WS-CODE-B.
+          05 WS-CODE-B-LEN          PIC 9(3).
+          05 WS-CODE-B-CHARS.
+             10 WS-CODE-B-CHAR      PIC X OCCURS 0 TO 100 TIMES
+                                        DEPENDING ON WS-CODE-B-LEN.
+       01 WS-MATCH-RESULT            PIC S9(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       CASEVAL-MAIN.
+           PERFORM CASEVAL-INIT
+           PERFORM CASEVAL-PROCESS-ONE UNTIL WS-EOF
+           PERFORM CASEVAL-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       CASEVAL-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT INTERFACE-A
+           IF WS-INTFA-STATUS NOT = "00"
+              DISPLAY "CASEVAL - INTERFACE-A OPEN FAILED: "
+                 WS-INTFA-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN INPUT INTERFACE-B
+           IF WS-INTFB-STATUS NOT = "00"
+              DISPLAY "CASEVAL - INTERFACE-B OPEN FAILED: "
+                 WS-INTFB-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXCPT-STATUS NOT = "00"
+              DISPLAY "CASEVAL - EXCEPTION-FILE OPEN FAILED: "
+                 WS-EXCPT-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           IF NOT WS-EOF
+              PERFORM CASEVAL-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       CASEVAL-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ INTERFACE-A
+              AT END SET WS-EOF TO TRUE
+           END-READ
+           IF NOT WS-EOF
+              READ INTERFACE-B
+                 AT END SET WS-EOF TO TRUE
+              END-READ
+           END-IF.
+
+      *-----------------------------------------------------------------
+       CASEVAL-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           MOVE FUNCTION TRIM(INTERFACE-A-RECORD) TO WS-CODE-A-TEXT
+           COMPUTE WS-CODE-A-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(INTERFACE-A-RECORD))
+           MOVE WS-CODE-A-TEXT TO WS-CODE-A-CHARS
+           MOVE FUNCTION TRIM(INTERFACE-B-RECORD) TO WS-CODE-B-TEXT
+           COMPUTE WS-CODE-B-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(INTERFACE-B-RECORD))
+           MOVE WS-CODE-B-TEXT TO WS-CODE-B-CHARS
+           CALL "SameCaseStr" USING WS-CODE-A WS-CODE-B WS-MATCH-RESULT
+           IF WS-MATCH-RESULT = 0
+              MOVE SPACES TO EXCEPTION-LINE
+              STRING "CASE MISMATCH - " DELIMITED BY SIZE
+                     INTERFACE-A-RECORD DELIMITED BY SIZE
+                     " / "              DELIMITED BY SIZE
+                     INTERFACE-B-RECORD DELIMITED BY SIZE
+                 INTO EXCEPTION-LINE
+              WRITE EXCEPTION-LINE
+              IF WS-EXCPT-STATUS NOT = "00"
+                 DISPLAY "CASEVAL - EXCEPTION-FILE WRITE FAILED: "
+                    WS-EXCPT-STATUS
+              END-IF
+           END-IF
+           PERFORM CASEVAL-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       CASEVAL-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE INTERFACE-A
+           CLOSE INTERFACE-B
+           CLOSE EXCEPTION-FILE.
+       END PROGRAM CASEVAL.
