@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * STUMAST.CPY
+      * RECORD LAYOUT FOR THE STUDENT-MASTER VSAM KSDS. KEYED BY
+      * STU-ID SO A STUDENT'S RECORD CAN BE FETCHED DIRECTLY BY KEY
+      * INSTEAD OF ONLY VIA A ONE-SHOT CALL TO FINALGRADE WITH NO
+      * PERSISTENT RECORD BEHIND IT.
+      *-----------------------------------------------------------------
+       01  STUDENT-MASTER-RECORD.
+           05 STU-ID                 PIC X(6).
+           05 STU-NAME                PIC X(25).
+           05 STU-EXAM                PIC 9(3).
+           05 STU-PROJECTS            PIC 9(2).
+           05 STU-FINAL-GRADE         PIC 9(3).
+           05 STU-RETCODE             PIC 9(2).
+           05 FILLER                  PIC X(10).
