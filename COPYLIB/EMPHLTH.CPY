@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * EMPHLTH.CPY
+      * RECORD LAYOUT FOR THE EMPLOYEE-HEALTH VSAM KSDS. KEYED BY
+      * EMP-ID SO WELLNESS STAFF CAN LOOK UP AN EMPLOYEE'S LATEST
+      * BMI CATEGORY BY KEY INSTEAD OF RERUNNING THE ANNUAL SCREENING
+      * EXTRACT TO FIND ONE RECORD.
+      *-----------------------------------------------------------------
+       01  EMPLOYEE-HEALTH-RECORD.
+           05 EMP-ID                 PIC X(6).
+           05 EMP-WEIGHT              PIC 9(8).
+           05 EMP-HEIGHT              PIC 9(8)V9(2).
+           05 EMP-BMI-CATEGORY        PIC A(11).
+           05 EMP-RETCODE             PIC 9(2).
+           05 FILLER                  PIC X(10).
