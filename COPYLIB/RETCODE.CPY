@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * RETCODE.CPY
+      * STANDARD RETURN-CODE VALUES FOR THIS LIBRARY'S CALLABLE
+      * UTILITIES, SO A BATCH CALLER CAN TELL "HERE IS YOUR ANSWER"
+      * FROM "YOUR INPUT WAS OUT OF RANGE AND THIS IS A GUESS."
+      *
+      * ADOPT BY ADDING A TRAILING RETCODE PIC 9(2) PARAMETER TO A
+      * PROGRAM'S LINKAGE SECTION (NOT "RETURN-CODE" - THAT NAME IS
+      * A GNUCOBOL SPECIAL REGISTER AND CANNOT BE REUSED AS A DATA
+      * NAME), COPYING THIS BOOK INTO ITS WORKING-STORAGE SECTION,
+      * AND MOVING ONE OF THESE VALUES TO RETCODE BEFORE GOBACK.
+      *-----------------------------------------------------------------
+       78  RC-NORMAL                 VALUE 0.
+       78  RC-INVALID-INPUT          VALUE 4.
+       78  RC-BOUNDARY-EXCEEDED      VALUE 8.
