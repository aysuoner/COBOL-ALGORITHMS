@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      * SORTTBL.CPY
+      * PARAMETER LAYOUT FOR SORTTBL, THE SHARED SORT UTILITY FOR
+      * OCCURS DEPENDING ON NUMERIC TABLES. SIZED PIC S9(8) AND UP TO
+      * 1000 ENTRIES TO COVER THE WIDEST CALLER (Maps' RES ARRAY) -
+      * A CALLER WITH A NARROWER OR SHORTER TABLE (PositiveSum'S XS,
+      * SQUARE_SUM'S XS) COPIES ITS VALUES IN HERE, CALLS SORTTBL,
+      * AND COPIES THE SORTED VALUES BACK OUT, THE SAME WAY ACCTMAIN
+      * ALREADY COPIES BETWEEN DIFFERENTLY-SIZED TABLES WHEN CALLING
+      * SQUARE_SUM AND PositiveSum FROM ONE STORED ARRAY.
+      *
+      * SET ST-DIRECTION TO 1 FOR ASCENDING, 2 FOR DESCENDING, BEFORE
+      * THE CALL. COPY THIS UNDER YOUR OWN 01-LEVEL GROUP IN
+      * WORKING-STORAGE.
+      *-----------------------------------------------------------------
+       05  ST-LENGTH                 PIC 9(4).
+       05  ST-DIRECTION              PIC 9.
+           88  ST-ASCENDING          VALUE 1.
+           88  ST-DESCENDING         VALUE 2.
+       05  ST-TABLE.
+           10  ST-ENTRY              PIC S9(8) OCCURS 0 TO 1000 TIMES
+                                      DEPENDING ON ST-LENGTH
+                                      INDEXED BY ST-IDX.
