@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * NUMCHVAL.CPY
+      * PARAMETER LAYOUT FOR NUMCHECK, THE SHARED RANGE-CHECK
+      * SUBROUTINE. EVERY CALLER MOVES ITS OWN FIELD INTO NC-VALUE
+      * (WHATEVER ITS OWN PICTURE, SINCE MOVE CONVERTS), SETS NC-LOW
+      * AND NC-HIGH TO THE INCLUSIVE RANGE THAT MAKES THE INPUT SANE,
+      * AND CALLS NUMCHECK. NC-RETCODE COMES BACK RC-NORMAL OR
+      * RC-INVALID-INPUT, USING THE SHARED RETCODE VALUES.
+      *
+      * COPY THIS UNDER YOUR OWN 01-LEVEL GROUP IN WORKING-STORAGE.
+      *-----------------------------------------------------------------
+       05  NC-VALUE                  PIC S9(8)V9(4).
+       05  NC-LOW                    PIC S9(8)V9(4).
+       05  NC-HIGH                   PIC S9(8)V9(4).
+       05  NC-RETCODE                PIC 9(2).
