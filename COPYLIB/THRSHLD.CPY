@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      * THRSHLD.CPY
+      * PARAMETER LAYOUT FOR THRSHLD, THE SHARED BUSINESS-THRESHOLD
+      * LOADER. FINALGRADE'S EXAM CUTOFFS, BMI'S CATEGORY BOUNDARIES,
+      * SOLUTION'S MULTIPLE-OF DIVISORS, AND fakeBinary'S DIGIT
+      * CUTOFF ALL USED TO BE LITERALS IN PROCEDURE DIVISION LOGIC -
+      * CALL THRSHLD ONCE NEAR THE TOP OF YOUR CALCULATION AND USE
+      * THESE FIELDS INSTEAD, SO OPERATIONS CAN CHANGE THE VALUES BY
+      * EDITING THRESHIN RATHER THAN WAITING ON A RECOMPILE.
+      *
+      * COPY THIS UNDER YOUR OWN 01-LEVEL GROUP IN WORKING-STORAGE.
+      *-----------------------------------------------------------------
+       05  TH-EXAM-HIGH-CUTOFF       PIC 9(3).
+       05  TH-EXAM-MID-CUTOFF        PIC 9(3).
+       05  TH-EXAM-LOW-CUTOFF        PIC 9(3).
+       05  TH-BMI-UNDERWEIGHT-MAX    PIC 9(3)V9(2).
+       05  TH-BMI-NORMAL-MAX         PIC 9(3)V9(2).
+       05  TH-BMI-OVERWEIGHT-MAX     PIC 9(3)V9(2).
+       05  TH-DIVISOR-1              PIC 9(3).
+       05  TH-DIVISOR-2              PIC 9(3).
+       05  TH-FAKEBIN-CUTOFF         PIC 9(1).
