@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * AUDITREC.CPY
+      * PARAMETER LAYOUT PASSED TO AUDITLOG ON EVERY ENTRY/EXIT CALL.
+      * COPY THIS UNDER YOUR OWN 01-LEVEL GROUP IN WORKING-STORAGE,
+      * FILL IN AL-PROGRAM/AL-EVENT/AL-DETAIL, AND CALL "AUDITLOG"
+      * USING THAT GROUP. AL-EVENT IS "ENTRY" OR "EXIT ".
+      *-----------------------------------------------------------------
+       05  AL-PROGRAM                PIC X(9).
+       05  AL-EVENT                  PIC X(5).
+       05  AL-DETAIL                 PIC X(60).
