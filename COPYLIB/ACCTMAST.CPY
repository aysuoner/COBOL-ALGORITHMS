@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------------
+      * ACCTMAST.CPY
+      * RECORD LAYOUT FOR THE ACCOUNT-MASTER VSAM KSDS. KEYED BY
+      * ACCT-ID. HOLDS THE LINE-ITEM VALUES FOR THE GL SUSPENSE-FILE
+      * VARIANCE WORK (SUM_OF_POSITIVE, SQUARE_SUM) AS A FIXED-LENGTH
+      * TABLE WITH A COUNT FIELD, SINCE A VSAM KSDS RECORD IS FIXED
+      * LENGTH - ACCT-VALUE-COUNT TELLS A CALLER HOW MANY OF THE 100
+      * SLOTS ARE ACTUALLY IN USE. ACCT-ARR GROUPS THE COUNT AND THE
+      * TABLE TOGETHER SO THE PAIR CAN BE PASSED AS ONE CALL
+      * PARAMETER MATCHING SQUARE_SUM'S "ARR" LINKAGE GROUP.
+      *
+      * ACCT-SUM-POSITIVE IS PIC 9(5) TO MATCH PositiveSum'S OWN
+      * "result" LINKAGE ITEM EXACTLY - CALL...USING IS BY REFERENCE
+      * AND POSITIONAL, SO A WIDER RECEIVING FIELD HERE WOULD LEAVE
+      * STALE TRAILING DIGITS PAST THE 5 BYTES PositiveSum ACTUALLY
+      * WRITES, THE SAME CALL-PARAMETER-WIDTH BUG CTLRECON'S OWN
+      * WS-SUM-POSITIVE WAS ALREADY FIXED FOR.
+      *-----------------------------------------------------------------
+       01  ACCOUNT-MASTER-RECORD.
+           05 ACCT-ID                PIC X(8).
+           05 ACCT-ARR.
+              10 ACCT-VALUE-COUNT     PIC 9(3).
+              10 ACCT-VALUE           PIC S9(4) OCCURS 100 TIMES.
+           05 ACCT-SUM-POSITIVE       PIC 9(5).
+           05 ACCT-SUM-NEGATIVE       PIC S9(5).
+           05 ACCT-ZERO-COUNT         PIC 9(3).
+           05 ACCT-SQUARE-SUM         PIC 9(8).
+           05 ACCT-OVERFLOW-FLAG      PIC 9.
