@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------------
+      * VARTEXT.CPY
+      * CANONICAL VARIABLE-LENGTH TEXT LAYOUT, SHARED BY THE STRING
+      * UTILITIES (VOWELCOUNT, MAKEUPPERCASE, PROPERCASE, NOSPACE,
+      * REVERSED_STR, ISISOGRAM, REPEATSTR) SO THEY ALL AGREE ON ONE
+      * MAXIMUM FIELD LENGTH INSTEAD OF EACH PICKING ITS OWN (30, 50,
+      * 80, 100 CHARACTERS...). RAISE THE PIC X(240) BELOW TO RAISE
+      * THE LIMIT FOR EVERY UTILITY AT ONCE.
+      *
+      * COPY THIS UNDER YOUR OWN 01-LEVEL GROUP, RENAMING THE TWO
+      * FIELDS SO MULTIPLE COPIES CAN COEXIST IN ONE PROGRAM, E.G.:
+      *     01  S.
+      *         COPY "VARTEXT.CPY" REPLACING VT-LENGTH BY S-LENGTH
+      *                                       VT-TEXT   BY S-CHAR.
+      *
+      * SUPERSEDES COPYLIB/STRMAXLN.CPY.
+      *-----------------------------------------------------------------
+       05  VT-LENGTH                 PIC 9(3).
+       05  VT-TEXT                   PIC X(240).
