@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * ASCEBCPM.CPY
+      * PARAMETER LAYOUT FOR ASCEBC, THE SHARED ASCII-TO-EBCDIC
+      * TRANSLATION SUBROUTINE. SIZED TO X(300) RATHER THAN BORROWING
+      * VARTEXT.CPY'S X(240) SINCE THE LAB-FEED DNA SEQUENCES CAN RUN
+      * UP TO 300 NUCLEOTIDES - A CALLER WHOSE OWN
+      * BUFFER IS SHORTER (VARTEXT-SHAPED OR OTHERWISE) JUST MOVES
+      * ITS LENGTH AND TEXT IN HERE, CALLS ASCEBC, AND MOVES THE
+      * TRANSLATED TEXT BACK OUT. ONLY THE FIRST AT-LENGTH CHARACTERS
+      * ARE TRANSLATED.
+      *
+      * COPY THIS UNDER YOUR OWN 01-LEVEL GROUP IN WORKING-STORAGE.
+      *-----------------------------------------------------------------
+       05  AT-LENGTH                 PIC 9(3).
+       05  AT-TEXT                   PIC X(300).
