@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * RPTHDR.CPY
+      * PARAMETER LAYOUT FOR RPTHDR, THE SHARED REPORT-HEADER
+      * SUBROUTINE. A CALLER COPIES THIS UNDER ITS OWN 01-LEVEL
+      * GROUP IN WORKING-STORAGE, MOVES ITS REPORT TITLE TO RH-TITLE
+      * AND THE PAGE NUMBER TO RH-PAGE-NO, AND CALLS RPTHDR. THE
+      * SUBROUTINE RETURNS THREE PRINT LINES - TITLE/PAGE, RUN DATE,
+      * AND A BLANK SEPARATOR - FOR THE CALLER TO WRITE TO ITS OWN
+      * REPORT-FILE AHEAD OF ITS COLUMN-HEADING LINE.
+      *-----------------------------------------------------------------
+       05  RH-TITLE                  PIC X(50).
+       05  RH-PAGE-NO                PIC 9(4).
+       05  RH-LINE-1                 PIC X(80).
+       05  RH-LINE-2                 PIC X(80).
+       05  RH-LINE-3                 PIC X(80).
