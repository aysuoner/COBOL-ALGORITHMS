@@ -1,21 +1,38 @@
        identification division.
        program-id. removeChar.
+      *--------------------------------------------------------------
+      * FRONT-COUNT/BACK-COUNT LET THE CALLER PEEL OFF A VARIABLE-
+      * WIDTH CONTROL WRAPPER (E.G. A 2 OR 3 BYTE EDI ENVELOPE CODE)
+      * FROM EACH END OF STR INSTEAD OF ALWAYS STRIPPING ONE.
+      *--------------------------------------------------------------
        data division.
 
+       working-storage section.
+       01  ws-start-i       pic 9(2).
+       01  ws-end-i         pic 9(2).
+
        linkage section.
+       01  front-count     pic 9(2).
+       01  back-count      pic 9(2).
        01  str.
            05 s-length     pic 9(2).
-           05 s-char       pic x occurs 2 to 20 times 
+           05 s-char       pic x occurs 2 to 20 times
                                   depending on s-length
                                   indexed by i.
        01  result.
            05 res-length   pic 9(2).
-           05 res          pic x occurs 0 to 20 times 
+           05 res          pic x occurs 0 to 20 times
                                  depending on res-length.
-      
-       procedure division using str result.     
+
+       procedure division using front-count back-count str result.
            initialize res-length
-           perform varying i from 2 by 1 until i = s-length
+           if front-count + back-count >= s-length
+               goback
+           end-if
+           compute ws-start-i = front-count + 1
+           compute ws-end-i = s-length - back-count
+           perform varying i from ws-start-i by 1
+               until i > ws-end-i
                add 1 to res-length
                move s-char(i) to res(res-length)
            end-perform.
