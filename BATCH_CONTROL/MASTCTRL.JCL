@@ -0,0 +1,50 @@
+//MASTCTRL JOB (ACCTNO),'MASTER CONTROL RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE FULL LIBRARY OF PRODUCTION BATCH STEPS IN SEQUENCE  *
+//* AGAINST THE DAILY EXTRACTS. SCHEDULE TO RUN NIGHTLY AFTER    *
+//* THE EXTRACT FEEDS IN //PROD.EXTRACTS ARE REFRESHED.          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MASTCTRL
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.REPORTS.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=98)
+//MASTCKPT DD   DSN=PROD.CNTL.MASTCKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=9)
+//EMPMAST  DD   DSN=PROD.EXTRACTS.NAMES,DISP=SHR
+//BADGEOUT DD   DSN=PROD.REPORTS.BADGENAME,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//HEALTHIN DD   DSN=PROD.EXTRACTS.PATIENTS,DISP=SHR
+//BMIRPT   DD   DSN=PROD.REPORTS.BMIRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//HISTIN   DD   DSN=PROD.EXTRACTS.YEARS,DISP=SHR
+//PRODCODA DD   DSN=PROD.EXTRACTS.STRPAIRSA,DISP=SHR
+//PRODCODB DD   DSN=PROD.EXTRACTS.STRPAIRSB,DISP=SHR
+//CASEXCPT DD   DSN=PROD.REPORTS.CASEVAL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//PARMIN   DD   DSN=PROD.EXTRACTS.FLAGS,DISP=SHR
+//PARMLIST DD   DSN=PROD.REPORTS.PARMLOAD,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//DNAIN    DD   DSN=PROD.EXTRACTS.DNASTRAND,DISP=SHR
+//RNAOUT   DD   DSN=PROD.REPORTS.DNABATCH,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//ROSTERIN DD   DSN=PROD.EXTRACTS.SCORES,DISP=SHR
+//GRADERPT DD   DSN=PROD.REPORTS.GRADERPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//WORDSIN  DD   DSN=PROD.EXTRACTS.WORDLIST,DISP=SHR
+//ISOEXCPT DD   DSN=PROD.REPORTS.ISOQA,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//REQIN    DD   DSN=PROD.EXTRACTS.REQUISITIONS,DISP=SHR
+//REQRPT   DD   DSN=PROD.REPORTS.REQRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//APACCTIN DD   DSN=PROD.EXTRACTS.APACCOUNTS,DISP=SHR
+//APDIGRPT DD   DSN=PROD.REPORTS.APDIGRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//TRXIN    DD   DSN=PROD.EXTRACTS.TRANSACTIONS,DISP=SHR
+//QTRPOST  DD   DSN=PROD.REPORTS.QTRPOST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//XOGRIDIN DD   DSN=PROD.EXTRACTS.SURVEYGRIDS,DISP=SHR
+//XOTALLY  DD   DSN=PROD.REPORTS.XOTALLY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//
