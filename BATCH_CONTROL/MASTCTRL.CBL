@@ -0,0 +1,257 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    MASTCTRL.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * MASTER CONTROL PROGRAM - UNTIL NOW EVERY UTILITY IN THIS
+      * LIBRARY WAS A STANDALONE CALLABLE SUBROUTINE ONLY EVER
+      * REACHED AD HOC FROM A TEST HARNESS. THIS PROGRAM CALLS EACH
+      * OF THE BATCH REPORT/EXTRACT JOB STEPS BUILT ON TOP OF THOSE
+      * SUBROUTINES, IN SEQUENCE, AGAINST THE PRODUCTION EXTRACTS, SO
+      * THE WHOLE LIBRARY CAN BE RUN AS ONE SCHEDULED JOB STREAM
+      * (SEE MASTCTRL.JCL) INSTEAD OF ONE PROGRAM AT A TIME BY HAND.
+      * MODIFIED 09/08/2026 - EACH STEP NOW CALLS AUDITLOG ON ENTRY
+      * AND EXIT SO OPERATIONS CAN SEE WHICH STEPS RAN IN A GIVEN
+      * CYCLE FROM THE CENTRAL AUDIT LOG INSTEAD OF HAVING NO RECORD.
+      * MODIFIED 09/08/2026 - STEP LIST MOVED INTO A TABLE SO THE
+      * SAME PARAGRAPH CAN DRIVE IT, AND A CHECKPOINT FILE NOW RECORDS
+      * THE LAST STEP THAT COMPLETED. IF THIS JOB ABENDS PARTWAY
+      * THROUGH AND IS RESTARTED, IT SKIPS EVERY STEP UP TO AND
+      * INCLUDING THE LAST ONE THE CHECKPOINT SAYS FINISHED, INSTEAD
+      * OF BURNING THE BATCH WINDOW RERUNNING COMPLETED STEPS. A
+      * CLEAN END-TO-END RUN CLEARS THE CHECKPOINT SO THE NEXT
+      * SCHEDULED CYCLE STARTS FRESH.
+      * MODIFIED 09/08/2026 - THE STEP TABLE NOW CARRIES EACH STEP'S
+      * UPSTREAM EXTRACT FILE NAME ALONGSIDE ITS PROGRAM NAME. BEFORE
+      * CALLING A STEP THE DRIVER CHECKS WHETHER THAT EXTRACT ARRIVED
+      * THIS CYCLE, AND IF IT DID NOT, THE STEP IS SKIPPED AND LOGGED
+      * TO THE AUDIT TRAIL RATHER THAN CALLED - A DAY WITH NO LAB-FEED
+      * FILE NO LONGER NEEDS DNABATCH TO EITHER WAIT ON OR ERROR
+      * AGAINST A FILE THAT SIMPLY IS NOT COMING.
+      * MODIFIED 09/08/2026 - CASEVAL OPENS TWO REQUIRED UPSTREAM
+      * EXTRACTS (PRODCODA AND PRODCODB), BUT THE STEP TABLE ONLY
+      * CARRIED ONE FILE NAME PER STEP, SO A DAY WITH PRODCODB MISSING
+      * ALONE STILL PROBED "PRESENT" AND CASEVAL WAS LAUNCHED ONLY TO
+      * ABORT ON ITS OWN OPEN FAILURE. THE STEP TABLE NOW CARRIES A
+      * SECOND, OPTIONAL DEPENDENCY FILE PER STEP - SPACES WHEN A STEP
+      * ONLY HAS ONE - AND BOTH ARE PROBED BEFORE THE STEP IS CALLED.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "MASTCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT PROBE-FILE ASSIGN TO DYNAMIC WS-PROBE-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PROBE-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CK-RECORD                PIC X(9).
+
+       FD  PROBE-FILE.
+       01  PROBE-RECORD             PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NAME             PIC X(9).
+       01  WS-CALL-PGM              PIC X(9).
+       01  WS-AUDIT-PARMS.
+           COPY "AUDITREC.CPY".
+       01  WS-CKPT-STATUS           PIC X(02).
+       01  WS-LAST-STEP             PIC X(9) VALUE SPACES.
+       01  WS-SKIP-SW               PIC X(01) VALUE "N".
+           88 WS-SKIPPING           VALUE "Y".
+           88 WS-NOT-SKIPPING       VALUE "N".
+       01  WS-PROBE-FILENAME        PIC X(08).
+       01  WS-PROBE-STATUS          PIC X(02).
+       01  WS-PRESENT-SW            PIC X(01) VALUE "N".
+           88 WS-INPUT-PRESENT      VALUE "Y".
+           88 WS-INPUT-MISSING      VALUE "N".
+       01  STEP-IDX                 PIC 9(02).
+       01  WS-STEP-TABLE.
+           05 WS-STEP-PGM           PIC X(9) OCCURS 12 TIMES.
+       01  WS-STEP-FILE-TABLE.
+           05 WS-STEP-FILE          PIC X(08) OCCURS 12 TIMES.
+       01  WS-STEP-FILE2-TABLE.
+           05 WS-STEP-FILE2         PIC X(08) OCCURS 12 TIMES
+                                        VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MASTCTRL-MAIN.
+           PERFORM MASTCTRL-INIT-STEP-TABLE
+           PERFORM MASTCTRL-LOAD-CHECKPOINT
+           PERFORM MASTCTRL-RUN-STEPS
+           PERFORM MASTCTRL-CLEAR-CHECKPOINT
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * THE STEPS THIS DRIVER RUNS, IN ORDER, AND THE UPSTREAM EXTRACT
+      * FILE EACH ONE DEPENDS ON. ADDING A STEP MEANS ADDING ONE MORE
+      * PAIR OF MOVES HERE AND RAISING THE OCCURS/LOOP LIMIT.
+      *-----------------------------------------------------------------
+       MASTCTRL-INIT-STEP-TABLE.
+           MOVE "BADGENAME" TO WS-STEP-PGM (1)
+           MOVE "EMPMAST"   TO WS-STEP-FILE (1)
+           MOVE "BMIRPT"    TO WS-STEP-PGM (2)
+           MOVE "HEALTHIN"  TO WS-STEP-FILE (2)
+           MOVE "CENTARCH"  TO WS-STEP-PGM (3)
+           MOVE "HISTIN"    TO WS-STEP-FILE (3)
+           MOVE "CASEVAL"   TO WS-STEP-PGM (4)
+           MOVE "PRODCODA"  TO WS-STEP-FILE (4)
+           MOVE "PRODCODB"  TO WS-STEP-FILE2 (4)
+           MOVE "PARMLOAD"  TO WS-STEP-PGM (5)
+           MOVE "PARMIN"    TO WS-STEP-FILE (5)
+           MOVE "DNABATCH"  TO WS-STEP-PGM (6)
+           MOVE "DNAIN"     TO WS-STEP-FILE (6)
+           MOVE "GRADERPT"  TO WS-STEP-PGM (7)
+           MOVE "ROSTERIN"  TO WS-STEP-FILE (7)
+           MOVE "ISOQA"     TO WS-STEP-PGM (8)
+           MOVE "WORDSIN"   TO WS-STEP-FILE (8)
+           MOVE "REQRPT"    TO WS-STEP-PGM (9)
+           MOVE "REQIN"     TO WS-STEP-FILE (9)
+           MOVE "APDIGRPT"  TO WS-STEP-PGM (10)
+           MOVE "APACCTIN"  TO WS-STEP-FILE (10)
+           MOVE "QTRPOST"   TO WS-STEP-PGM (11)
+           MOVE "TRXIN"     TO WS-STEP-FILE (11)
+           MOVE "XOTALLY"   TO WS-STEP-PGM (12)
+           MOVE "XOGRIDIN"  TO WS-STEP-FILE (12).
+
+      *-----------------------------------------------------------------
+      * READ THE CHECKPOINT FILE, IF ONE EXISTS FROM AN ABENDED PRIOR
+      * RUN, TO FIND THE LAST STEP THAT COMPLETED SUCCESSFULLY. NO
+      * FILE, OR AN EMPTY ONE, MEANS START FROM THE FIRST STEP.
+      *-----------------------------------------------------------------
+       MASTCTRL-LOAD-CHECKPOINT.
+           MOVE SPACES TO WS-LAST-STEP
+           SET WS-NOT-SKIPPING TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE INTO WS-LAST-STEP
+                 AT END
+                    MOVE SPACES TO WS-LAST-STEP
+              END-READ
+              CLOSE CHECKPOINT-FILE
+              IF WS-LAST-STEP NOT = SPACES
+                 SET WS-SKIPPING TO TRUE
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * RUN EVERY PRODUCTION BATCH STEP IN TABLE ORDER. EACH STEP
+      * OPENS AND CLOSES ITS OWN FILES, SO THIS PROGRAM ONLY NEEDS
+      * TO CALL THEM IN THE RIGHT ORDER.
+      *-----------------------------------------------------------------
+       MASTCTRL-RUN-STEPS.
+           PERFORM MASTCTRL-PROCESS-STEP
+              VARYING STEP-IDX FROM 1 BY 1 UNTIL STEP-IDX > 12.
+
+      *-----------------------------------------------------------------
+      * IF STILL SKIPPING OVER ALREADY-COMPLETED STEPS FROM A PRIOR
+      * RUN, SKIP THE CALL AND WATCH FOR THE CHECKPOINTED STEP NAME;
+      * ONCE IT IS REACHED, RESUME NORMAL PROCESSING FROM THE NEXT
+      * STEP ON. OTHERWISE CHECK WHETHER THIS STEP'S UPSTREAM EXTRACT
+      * (OR EXTRACTS, FOR A STEP WITH A SECOND DEPENDENCY FILE) ARRIVED
+      * THIS CYCLE - IF NOT, LOG THE SKIP AND MOVE ON WITHOUT
+      * CALLING THE STEP; IF SO, RUN THE STEP AND RECORD IT AS
+      * COMPLETE. EITHER WAY THE CHECKPOINT ADVANCES PAST THIS STEP SO
+      * A RESTART AFTER AN ABEND DOES NOT RE-EVALUATE IT.
+      *-----------------------------------------------------------------
+       MASTCTRL-PROCESS-STEP.
+           MOVE WS-STEP-PGM (STEP-IDX) TO WS-CALL-PGM
+           MOVE WS-CALL-PGM TO WS-STEP-NAME
+           IF WS-SKIPPING
+              IF WS-CALL-PGM = WS-LAST-STEP
+                 SET WS-NOT-SKIPPING TO TRUE
+              END-IF
+           ELSE
+              MOVE WS-STEP-FILE (STEP-IDX) TO WS-PROBE-FILENAME
+              PERFORM MASTCTRL-PROBE-INPUT-FILE
+              IF WS-INPUT-PRESENT
+                 AND WS-STEP-FILE2 (STEP-IDX) NOT = SPACES
+                 MOVE WS-STEP-FILE2 (STEP-IDX) TO WS-PROBE-FILENAME
+                 PERFORM MASTCTRL-PROBE-INPUT-FILE
+              END-IF
+              IF WS-INPUT-PRESENT
+                 PERFORM MASTCTRL-AUDIT-ENTRY
+                 CALL WS-CALL-PGM
+                 PERFORM MASTCTRL-AUDIT-EXIT
+              ELSE
+                 PERFORM MASTCTRL-AUDIT-SKIP
+              END-IF
+              PERFORM MASTCTRL-WRITE-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * CHECK WHETHER THIS STEP'S UPSTREAM EXTRACT FILE EXISTS FOR
+      * THE CURRENT CYCLE, THE SAME WAY MASTCTRL-LOAD-CHECKPOINT
+      * ALREADY CHECKS FOR THE CHECKPOINT FILE - OPEN IT AND LOOK AT
+      * THE FILE STATUS RATHER THAN READING ANY DATA FROM IT.
+      *-----------------------------------------------------------------
+       MASTCTRL-PROBE-INPUT-FILE.
+           SET WS-INPUT-MISSING TO TRUE
+           OPEN INPUT PROBE-FILE
+           IF WS-PROBE-STATUS = "00"
+              SET WS-INPUT-PRESENT TO TRUE
+              CLOSE PROBE-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * LOG THE STEP ABOUT TO RUN. AL-DETAIL IS BLANK AT THIS LEVEL
+      * SINCE EACH STEP READS ITS OWN INPUT FILE RECORD BY RECORD;
+      * THE INDIVIDUAL INPUT VALUES AREN'T AVAILABLE TO THE DRIVER.
+      *-----------------------------------------------------------------
+       MASTCTRL-AUDIT-ENTRY.
+           MOVE SPACES TO WS-AUDIT-PARMS
+           MOVE WS-STEP-NAME TO AL-PROGRAM
+           MOVE "ENTRY" TO AL-EVENT
+           CALL "AUDITLOG" USING WS-AUDIT-PARMS.
+
+      *-----------------------------------------------------------------
+      * LOG THAT THE STEP FINISHED AND CONTROL RETURNED TO THE DRIVER.
+      *-----------------------------------------------------------------
+       MASTCTRL-AUDIT-EXIT.
+           MOVE SPACES TO WS-AUDIT-PARMS
+           MOVE WS-STEP-NAME TO AL-PROGRAM
+           MOVE "EXIT " TO AL-EVENT
+           CALL "AUDITLOG" USING WS-AUDIT-PARMS.
+
+      *-----------------------------------------------------------------
+      * LOG THAT A STEP WAS BYPASSED BECAUSE ITS UPSTREAM EXTRACT DID
+      * NOT ARRIVE THIS CYCLE, SO OPERATIONS CAN TELL A DELIBERATE
+      * SKIP APART FROM A STEP THAT SIMPLY NEVER RAN.
+      *-----------------------------------------------------------------
+       MASTCTRL-AUDIT-SKIP.
+           MOVE SPACES TO WS-AUDIT-PARMS
+           MOVE WS-STEP-NAME TO AL-PROGRAM
+           MOVE "SKIP " TO AL-EVENT
+           MOVE "NO INPUT FILE THIS CYCLE" TO AL-DETAIL
+           CALL "AUDITLOG" USING WS-AUDIT-PARMS.
+
+      *-----------------------------------------------------------------
+      * RECORD THE STEP JUST COMPLETED AS THE RESTART POINT. THE
+      * FILE IS REOPENED OUTPUT EACH TIME SO IT ALWAYS HOLDS EXACTLY
+      * ONE RECORD - THE LAST STEP KNOWN TO HAVE FINISHED CLEANLY.
+      *-----------------------------------------------------------------
+       MASTCTRL-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CALL-PGM TO CK-RECORD
+           WRITE CK-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      * A CLEAN RUN REACHED THE LAST STEP, SO THERE IS NOTHING LEFT
+      * TO RESTART FROM. EMPTY THE CHECKPOINT FILE SO THE NEXT CYCLE
+      * STARTS FROM THE FIRST STEP AGAIN.
+      *-----------------------------------------------------------------
+       MASTCTRL-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+       END PROGRAM MASTCTRL.
