@@ -4,15 +4,24 @@
        AUTHOR.         AYSU ONER.
        DATE-WRITTEN.   06/07/2023
        DATE-COMPILED.  06/07/2023.
+      *-----------------------------------------------------------------
+      * REWRITTEN 09/08/2026 - INPUT-VAR USED TO BE REDEFINED AS TEXT
+      * AND MOVED STRAIGHT TO RESULT, SO PRINTED DOLLAR-AMOUNT COLUMNS
+      * CAME OUT AS RAW UNEDITED DIGITS WITH NO ZERO SUPPRESSION, NO
+      * THOUSANDS SEPARATOR AND NO SIGN. NOW BUILT FROM A NUMERIC-
+      * EDITED WORKING-STORAGE FIELD SO RESULT COMES BACK PRINT-READY.
       *------------------
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EDITED                PIC ZZZ,ZZ9-.
+      *------------------
        LINKAGE SECTION.
-       01 INPUT-VAR               PIC 9(06).
-       01 RESULT                  PIC X(07).
-       01 STR REDEFINES INPUT-VAR PIC X(06).
+       01 INPUT-VAR               PIC S9(06).
+       01 RESULT                  PIC X(09).
       *------------------
        PROCEDURE DIVISION USING INPUT-VAR RESULT.
-           MOVE STR TO RESULT.
+           MOVE INPUT-VAR TO WS-EDITED.
+           MOVE WS-EDITED TO RESULT.
            DISPLAY RESULT.
            GOBACK.
-       END PROGRAM ITOA.
\ No newline at end of file
+       END PROGRAM ITOA.
