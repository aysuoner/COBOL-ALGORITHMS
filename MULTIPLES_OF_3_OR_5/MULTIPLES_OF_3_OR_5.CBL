@@ -4,23 +4,53 @@
        AUTHOR.         AYSU ONER.
        DATE-WRITTEN.   06/07/2023
        DATE-COMPILED.  06/07/2023.
+      *-----------------------------------------------------------------
+      * REWRITTEN 09/08/2026 - THE OLD VERSION SUMMED MULTIPLES OF 3 OR
+      * 5 BELOW N BY LOOPING TMP FROM 1 TO N-1 ONE AT A TIME, WHICH IS
+      * TOO SLOW NOW THAT THE NIGHTLY RECONCILIATION JOB CALLS THIS
+      * AGAINST TRANSACTION COUNTS IN THE MILLIONS. REPLACED WITH THE
+      * CLOSED-FORM ARITHMETIC-SERIES FORMULA (SUM OF MULTIPLES OF 3,
+      * PLUS MULTIPLES OF 5, MINUS MULTIPLES OF 15 TO REMOVE THE
+      * DOUBLE-COUNT) SO IT RUNS IN CONSTANT TIME REGARDLESS OF N.
+      *-----------------------------------------------------------------
+      * MODIFIED 09/08/2026 - THE FIXED DIVISORS 3 AND 5 NOW COME
+      * FROM THE SHARED THRSHLD PARAMETER LOADER INSTEAD OF BEING
+      * LITERALS HERE, SO THE DIVISORS CAN BE CHANGED VIA THRESHIN
+      * WITHOUT A RECOMPILE. THE OVERLAP DIVISOR (15 FOR THE DEFAULT
+      * 3 AND 5) IS STILL THE PRODUCT OF THE TWO DIVISORS, WHICH
+      * ONLY REMOVES THE DOUBLE-COUNT CORRECTLY WHEN THE TWO ARE
+      * RELATIVELY PRIME - TRUE OF THE DEFAULT PAIR, SEE THRSHLD.
       *------------------
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 TMP        PIC S9(8).
+       01 WS-TERMS-3   PIC S9(8).
+       01 WS-TERMS-5   PIC S9(8).
+       01 WS-TERMS-15  PIC S9(8).
+       01 WS-SUM-3     PIC S9(16).
+       01 WS-SUM-5     PIC S9(16).
+       01 WS-SUM-15    PIC S9(16).
+       01 WS-OVERLAP   PIC S9(8).
+       01 WS-TH-PARMS.
+           COPY "THRSHLD.CPY".
        LINKAGE SECTION.
        01 N           PIC S9(8).
        01 RESULT      PIC 9(8).
        PROCEDURE DIVISION USING  N RESULT.
-           MOVE 1 TO TMP;
-           MOVE 0 TO RESULT;
+           MOVE 0 TO RESULT.
            IF N IS LESS THAN OR EQUAL TO 0
+              GOBACK
+           END-IF.
+           CALL "THRSHLD" USING WS-TH-PARMS.
+           COMPUTE WS-OVERLAP = TH-DIVISOR-1 * TH-DIVISOR-2.
+           COMPUTE WS-TERMS-3  = (N - 1) / TH-DIVISOR-1.
+           COMPUTE WS-TERMS-5  = (N - 1) / TH-DIVISOR-2.
+           COMPUTE WS-TERMS-15 = (N - 1) / WS-OVERLAP.
+           COMPUTE WS-SUM-3  =
+              TH-DIVISOR-1 * WS-TERMS-3  * (WS-TERMS-3 + 1) / 2.
+           COMPUTE WS-SUM-5  =
+              TH-DIVISOR-2 * WS-TERMS-5  * (WS-TERMS-5 + 1) / 2.
+           COMPUTE WS-SUM-15 =
+              WS-OVERLAP * WS-TERMS-15 * (WS-TERMS-15 + 1) / 2.
+           COMPUTE RESULT = WS-SUM-3 + WS-SUM-5 - WS-SUM-15.
            GOBACK.
-           PERFORM UNTIL TMP IS EQUAL TO N
-              IF FUNCTION REM(TMP, 3) = 0 OR FUNCTION REM(TMP, 5) = 0
-                 COMPUTE RESULT = RESULT + TMP;
-              END-IF
-              COMPUTE TMP = TMP + 1;
-           END-PERFORM   
-           GOBACK.
-       END PROGRAM SOLUTION.
\ No newline at end of file
+       END PROGRAM SOLUTION.
