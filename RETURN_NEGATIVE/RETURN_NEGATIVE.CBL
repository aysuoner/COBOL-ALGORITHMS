@@ -1,13 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAKE-NEGATIVE.
        AUTHOR. AYSU ONER.
+      *-----------------------------------------------------------------
+      * MODIFIED 09/08/2026 - ADDED SIGN-MODE SO THE SAME ROUTINE CAN
+      * NORMALIZE GL-FEED DEBIT/CREDIT AMOUNTS EITHER DIRECTION
+      * (FORCE-NEGATIVE OR FORCE-POSITIVE/ABSOLUTE-VALUE) INSTEAD OF
+      * KEEPING A SECOND NEAR-IDENTICAL PROGRAM JUST TO FLIP THE SIGN
+      * THE OTHER WAY.
+      *-----------------------------------------------------------------
        DATA DIVISION.
        LINKAGE SECTION.
+       01 SIGN-MODE   PIC 9.
+          88 FORCE-NEGATIVE VALUE 0.
+          88 FORCE-POSITIVE VALUE 1.
        01 N           PIC S9(8).
        01 RESULT      PIC S9(8).
-       PROCEDURE DIVISION USING N RESULT.
+       PROCEDURE DIVISION USING SIGN-MODE N RESULT.
            MOVE N TO RESULT.
-           IF RESULT > 0
+           IF FORCE-NEGATIVE AND RESULT > 0
+              COMPUTE RESULT = RESULT * (-1)
+           END-IF.
+           IF FORCE-POSITIVE AND RESULT < 0
               COMPUTE RESULT = RESULT * (-1)
            END-IF.
            GOBACK.
