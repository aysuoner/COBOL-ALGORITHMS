@@ -0,0 +1,279 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    CTLRECON.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE GL SUSPENSE-FILE TRANSACTION-DETAIL FILE INTO A
+      * WORKING-STORAGE TABLE, RUNS SQUARE-SUM AND PositiveSum AGAINST
+      * IT THE SAME WAY ACCTMAIN DOES FOR ONE ACCOUNT AT A TIME, AND
+      * THEN COMPARES THE RESULTS AGAINST A CONTROL-TOTAL RECORD
+      * SUPPLIED BY THE UPSTREAM MAINFRAME FEED. ANY TOTAL THAT DOES
+      * NOT MATCH - OR A MISSING CONTROL RECORD, OR A SQUARE-SUM
+      * OVERFLOW - IS WRITTEN TO AN OUT-OF-BALANCE EXCEPTION REPORT
+      * INSTEAD OF SURFACING LATER AS A REPORT THAT LOOKS WRONG.
+      *
+      * SQUARE-SUM'S XS ELEMENTS ARE PIC S9(4) BUT PositiveSum'S ARE
+      * STILL THE NARROWER PIC S9(3) - THE SAME PRE-EXISTING MISMATCH
+      * ACCTMAIN ALREADY WORKS AROUND - SO THE TRANSACTION AMOUNTS ARE
+      * COPIED INTO A NARROWER LOCAL TABLE BEFORE THE CALL TO
+      * PositiveSum RATHER THAN SHARING ONE TABLE WITH BOTH.
+      *
+      * MODIFIED 09/08/2026 - THE REPORT NOW ALSO LISTS THE TRANSACTION
+      * AMOUNTS IN SORTED ORDER, USING THE SHARED SORTTBL UTILITY
+      * RATHER THAN HAND-ROLLING A SORT HERE. SORTTBL.CPY IS SIZED
+      * WIDER THAN WS-TRX-AMOUNT, SO THE VALUES ARE COPIED IN BEFORE
+      * THE CALL AND THE SORTED RESULT IS READ BACK OUT OF ST-ENTRY.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "GLTRXIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO "GLCTLIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "GLRECON"
+               ORGANIZATION LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TRX-AMOUNT             PIC S9(4).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CTL-SQUARE-SUM-TOTAL   PIC 9(8).
+           05 CTL-POSITIVE-SUM-TOTAL PIC 9(8).
+           05 CTL-NEGATIVE-SUM-TOTAL PIC S9(5).
+           05 CTL-ZERO-COUNT         PIC 9(3).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRX-EOF-SW             PIC X VALUE "N".
+           88 WS-TRX-EOF             VALUE "Y".
+       01  WS-CTL-EOF-SW             PIC X VALUE "N".
+           88 WS-CTL-EOF             VALUE "Y".
+       01  WS-RPT-HEADER.
+           COPY "RPTHDR.CPY".
+       01  WS-TRX-ARR.
+           05 WS-TRX-LENGTH          PIC 9(3) VALUE 0.
+           05 WS-TRX-AMOUNT          PIC S9(4) OCCURS 0 TO 100 TIMES
+                                      DEPENDING ON WS-TRX-LENGTH.
+       01  WS-PS-ARR.
+           05 WS-PS-LENGTH           PIC 9(3).
+           05 WS-PS-XS               PIC S9(3) OCCURS 0 TO 100 TIMES
+                                      DEPENDING ON WS-PS-LENGTH.
+       01  WS-IDX                    PIC 9(03).
+       01  WS-SQUARE-SUM-RESULT      PIC 9(08).
+       01  WS-OVERFLOW-FLAG          PIC 9.
+           88 WS-RESULT-OVERFLOW     VALUE 1.
+       01  WS-SUM-POSITIVE           PIC 9(05).
+       01  WS-SUM-NEGATIVE           PIC S9(05).
+       01  WS-ZERO-COUNT             PIC 9(03).
+       01  WS-BALANCED-SW            PIC X(01) VALUE "Y".
+           88 WS-OUT-OF-BALANCE      VALUE "N".
+       01  WS-EDIT-COMPUTED          PIC -(7)9.
+       01  WS-EDIT-EXPECTED          PIC -(7)9.
+       01  WS-SORT-PARM.
+           COPY "SORTTBL.CPY".
+       01  WS-EDIT-SORTED            PIC -(7)9.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       CTLRECON-MAIN.
+           PERFORM CTLRECON-INIT
+           PERFORM CTLRECON-ACCUMULATE-ONE UNTIL WS-TRX-EOF
+           PERFORM CTLRECON-RUN-UTILITIES
+           PERFORM CTLRECON-READ-CONTROL-RECORD
+           PERFORM CTLRECON-RECONCILE
+           PERFORM CTLRECON-WRITE-SORTED-LISTING
+           PERFORM CTLRECON-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       CTLRECON-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT TRANSACTION-FILE
+           OPEN INPUT CONTROL-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "GL CONTROL TOTAL RECONCILIATION" TO RH-TITLE
+           MOVE 1 TO RH-PAGE-NO
+           CALL "RPTHDR" USING WS-RPT-HEADER
+           MOVE RH-LINE-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RH-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RH-LINE-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CTLRECON-READ-NEXT-TRX.
+
+      *-----------------------------------------------------------------
+       CTLRECON-READ-NEXT-TRX.
+      *-----------------------------------------------------------------
+           READ TRANSACTION-FILE
+              AT END SET WS-TRX-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * ADD EACH TRANSACTION AMOUNT TO THE WORKING TABLE. A FEED WITH
+      * MORE THAN 100 LINES FILLS THE TABLE AND STOPS ACCUMULATING
+      * RATHER THAN RUNNING PAST SQUARE-SUM'S AND PositiveSum'S
+      * COMMON OCCURS BOUND.
+      *-----------------------------------------------------------------
+       CTLRECON-ACCUMULATE-ONE.
+           IF WS-TRX-LENGTH < 100
+              ADD 1 TO WS-TRX-LENGTH
+              MOVE TRX-AMOUNT TO WS-TRX-AMOUNT (WS-TRX-LENGTH)
+           END-IF
+           PERFORM CTLRECON-READ-NEXT-TRX.
+
+      *-----------------------------------------------------------------
+       CTLRECON-RUN-UTILITIES.
+      *-----------------------------------------------------------------
+           CALL "square-sum" USING WS-TRX-ARR WS-SQUARE-SUM-RESULT
+              WS-OVERFLOW-FLAG
+           PERFORM CTLRECON-BUILD-PS-ARRAY
+           CALL "PositiveSum" USING WS-PS-ARR WS-SUM-POSITIVE
+              WS-SUM-NEGATIVE WS-ZERO-COUNT.
+
+      *-----------------------------------------------------------------
+      * PositiveSum's XS ELEMENTS ARE NARROWER THAN SQUARE-SUM'S, SO
+      * THE SAME AMOUNTS ARE COPIED INTO THIS LOCAL TABLE BEFORE
+      * CALLING IT, INSTEAD OF SHARING WS-TRX-ARR DIRECTLY.
+      *
+      * A PLAIN MOVE OF A 4-DIGIT AMOUNT INTO A 3-DIGIT FIELD
+      * TRUNCATES THE HIGH-ORDER DIGIT, WHICH CAN FLIP A
+      * TRANSACTION'S SIGN CLASSIFICATION ENTIRELY (E.G. 1000
+      * NARROWS TO 000, COUNTING A POSITIVE AMOUNT AS A ZERO). ANY
+      * AMOUNT OUTSIDE PositiveSum'S +/-999 RANGE IS CLAMPED TO THE
+      * NEAREST END OF THAT RANGE BEFORE THE COPY INSTEAD, SO THE
+      * SIGN IS ALWAYS PRESERVED AND THE WORST-CASE ERROR ON THE
+      * POSITIVE/NEGATIVE TOTALS IS BOUNDED TO THE AMOUNT BY WHICH A
+      * SINGLE TRANSACTION EXCEEDED THE RANGE.
+      *-----------------------------------------------------------------
+       CTLRECON-BUILD-PS-ARRAY.
+           MOVE WS-TRX-LENGTH TO WS-PS-LENGTH
+           PERFORM CTLRECON-COPY-ONE-VALUE
+              VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-PS-LENGTH.
+
+       CTLRECON-COPY-ONE-VALUE.
+           EVALUATE TRUE
+              WHEN WS-TRX-AMOUNT (WS-IDX) > 999
+                 MOVE 999 TO WS-PS-XS (WS-IDX)
+              WHEN WS-TRX-AMOUNT (WS-IDX) < -999
+                 MOVE -999 TO WS-PS-XS (WS-IDX)
+              WHEN OTHER
+                 MOVE WS-TRX-AMOUNT (WS-IDX) TO WS-PS-XS (WS-IDX)
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+      * THE CONTROL FILE HOLDS EXACTLY ONE TRAILER RECORD PER CYCLE -
+      * THE TOTALS THE UPSTREAM FEED EXPECTS THIS BATCH TO PRODUCE.
+      *-----------------------------------------------------------------
+       CTLRECON-READ-CONTROL-RECORD.
+           READ CONTROL-FILE
+              AT END SET WS-CTL-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * COMPARE THE COMPUTED TOTALS AGAINST THE CONTROL RECORD AND
+      * WRITE ONE EXCEPTION LINE PER MISMATCH, THEN A FINAL BALANCED
+      * OR OUT-OF-BALANCE SUMMARY LINE.
+      *-----------------------------------------------------------------
+       CTLRECON-RECONCILE.
+           IF WS-CTL-EOF
+              SET WS-OUT-OF-BALANCE TO TRUE
+              MOVE "*** NO CONTROL TOTAL RECORD SUPPLIED BY FEED ***"
+                 TO REPORT-LINE
+              WRITE REPORT-LINE
+           ELSE
+              IF WS-SQUARE-SUM-RESULT NOT = CTL-SQUARE-SUM-TOTAL
+                 MOVE WS-SQUARE-SUM-RESULT TO WS-EDIT-COMPUTED
+                 MOVE CTL-SQUARE-SUM-TOTAL TO WS-EDIT-EXPECTED
+                 PERFORM CTLRECON-WRITE-MISMATCH-LINE
+              END-IF
+              IF WS-SUM-POSITIVE NOT = CTL-POSITIVE-SUM-TOTAL
+                 MOVE WS-SUM-POSITIVE TO WS-EDIT-COMPUTED
+                 MOVE CTL-POSITIVE-SUM-TOTAL TO WS-EDIT-EXPECTED
+                 PERFORM CTLRECON-WRITE-MISMATCH-LINE
+              END-IF
+              IF WS-SUM-NEGATIVE NOT = CTL-NEGATIVE-SUM-TOTAL
+                 MOVE WS-SUM-NEGATIVE TO WS-EDIT-COMPUTED
+                 MOVE CTL-NEGATIVE-SUM-TOTAL TO WS-EDIT-EXPECTED
+                 PERFORM CTLRECON-WRITE-MISMATCH-LINE
+              END-IF
+              IF WS-ZERO-COUNT NOT = CTL-ZERO-COUNT
+                 MOVE WS-ZERO-COUNT TO WS-EDIT-COMPUTED
+                 MOVE CTL-ZERO-COUNT TO WS-EDIT-EXPECTED
+                 PERFORM CTLRECON-WRITE-MISMATCH-LINE
+              END-IF
+           END-IF
+           IF WS-RESULT-OVERFLOW
+              SET WS-OUT-OF-BALANCE TO TRUE
+              MOVE "*** SQUARE-SUM RESULT OVERFLOWED - NOT RELIABLE ***"
+                 TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-OUT-OF-BALANCE
+              MOVE "*** OUT OF BALANCE ***" TO REPORT-LINE
+           ELSE
+              MOVE "IN BALANCE" TO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       CTLRECON-WRITE-MISMATCH-LINE.
+      *-----------------------------------------------------------------
+           SET WS-OUT-OF-BALANCE TO TRUE
+           MOVE SPACES TO REPORT-LINE
+           STRING "OUT OF BALANCE - COMPUTED " DELIMITED BY SIZE
+                  WS-EDIT-COMPUTED            DELIMITED BY SIZE
+                  " EXPECTED "                 DELIMITED BY SIZE
+                  WS-EDIT-EXPECTED             DELIMITED BY SIZE
+              INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+      * COPY THE TRANSACTION AMOUNTS INTO THE SHARED SORT UTILITY'S
+      * WIDER TABLE, SORT ASCENDING, AND LIST THEM OUT ON THE REPORT -
+      * THE SAME COPY-IN/CALL/COPY-OUT PATTERN USED ABOVE TO RUN
+      * PositiveSum AGAINST A DIFFERENTLY-SIZED TABLE.
+      *-----------------------------------------------------------------
+       CTLRECON-WRITE-SORTED-LISTING.
+           MOVE WS-TRX-LENGTH TO ST-LENGTH
+           MOVE 1 TO ST-DIRECTION
+           PERFORM CTLRECON-COPY-TO-SORT-TABLE
+              VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > ST-LENGTH
+           CALL "SORTTBL" USING WS-SORT-PARM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "SORTED TRANSACTION DETAIL LISTING" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CTLRECON-WRITE-ONE-SORTED-LINE
+              VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > ST-LENGTH.
+
+       CTLRECON-COPY-TO-SORT-TABLE.
+           MOVE WS-TRX-AMOUNT (WS-IDX) TO ST-ENTRY (WS-IDX).
+
+       CTLRECON-WRITE-ONE-SORTED-LINE.
+           MOVE ST-ENTRY (WS-IDX) TO WS-EDIT-SORTED
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-EDIT-SORTED TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       CTLRECON-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE TRANSACTION-FILE
+           CLOSE CONTROL-FILE
+           CLOSE REPORT-FILE.
+       END PROGRAM CTLRECON.
