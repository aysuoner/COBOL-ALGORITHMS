@@ -0,0 +1,114 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    BADGENAME.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE EMPLOYEE MASTER NAME EXTRACT, CALLS AbbrevName FOR
+      * EACH EMPLOYEE AND WRITES A BADGE-NAME FILE OF ID / INITIALS /
+      * FULL NAME SO HR NO LONGER HAS TO RUN AbbrevName BY HAND FOR
+      * EVERY BADGE.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT BADGE-FILE ASSIGN TO "BADGEOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BADGE-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID               PIC X(6).
+           05 EMP-NAME              PIC X(50).
+
+       FD  BADGE-FILE.
+       01  BADGE-RECORD.
+           05 BADGE-EMP-ID          PIC X(6).
+           05 BADGE-INITIALS        PIC X(20).
+           05 BADGE-NAME            PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS            PIC X(02).
+       01  WS-BADGE-STATUS          PIC X(02).
+       01  WS-EOF-SW               PIC X VALUE "N".
+           88 WS-EOF               VALUE "Y".
+       01  WS-NAME-TEXT             PIC X(50).
+       01  WS-NAME-AREA.
+           05 WS-NAME-LEN           PIC 9(2).
+           05 WS-NAME-CHARS.
+              10 WS-NAME-CHAR       PIC A OCCURS 0 TO 50 TIMES
+                                        DEPENDING ON WS-NAME-LEN.
+       01  WS-INITIALS-AREA.
+           05 WS-INIT-LEN           PIC 9(2).
+           05 WS-INIT-STRING.
+              10 WS-INIT-CHAR       PIC A OCCURS 0 TO 99 TIMES
+                                        DEPENDING ON WS-INIT-LEN.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       BADGENAME-MAIN.
+           PERFORM BADGENAME-INIT
+           PERFORM BADGENAME-PROCESS-ONE UNTIL WS-EOF
+           PERFORM BADGENAME-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       BADGENAME-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-STATUS NOT = "00"
+              DISPLAY "BADGENAME - EMPLOYEE-FILE OPEN FAILED: "
+                 WS-EMP-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT BADGE-FILE
+           IF WS-BADGE-STATUS NOT = "00"
+              DISPLAY "BADGENAME - BADGE-FILE OPEN FAILED: "
+                 WS-BADGE-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           IF NOT WS-EOF
+              PERFORM BADGENAME-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       BADGENAME-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ EMPLOYEE-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       BADGENAME-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           MOVE FUNCTION TRIM(EMP-NAME) TO WS-NAME-TEXT
+           COMPUTE WS-NAME-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(EMP-NAME))
+           MOVE WS-NAME-TEXT TO WS-NAME-CHARS
+           CALL "AbbrevName" USING WS-NAME-AREA WS-INITIALS-AREA
+           MOVE EMP-ID TO BADGE-EMP-ID
+           MOVE SPACES TO BADGE-INITIALS
+           MOVE WS-INIT-STRING(1:WS-INIT-LEN) TO BADGE-INITIALS
+           MOVE EMP-NAME TO BADGE-NAME
+           WRITE BADGE-RECORD
+           IF WS-BADGE-STATUS NOT = "00"
+              DISPLAY "BADGENAME - BADGE-FILE WRITE FAILED: "
+                 WS-BADGE-STATUS
+           END-IF
+           PERFORM BADGENAME-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       BADGENAME-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE EMPLOYEE-FILE
+           CLOSE BADGE-FILE.
+       END PROGRAM BADGENAME.
