@@ -1,24 +1,44 @@
        identification division.
        program-id. AbbrevName.
        AUTHOR. aysu oner.
+      *--------------------------------------------------------------
+      * 09/08/2026  added support for any number of space-delimited
+      *             tokens in s-string (was hard-coded to two words)
+      *--------------------------------------------------------------
        data division.
+       working-storage section.
+       01  ws-i           pic 9(2).
+       01  ws-at-start    pic 9.
        linkage section.
        01  s.
            05 s-length     pic 9(2).
            05 s-string.
-              10 s-char       pic a occurs 0 to 50 times 
+              10 s-char       pic a occurs 0 to 50 times
                                   depending on s-length.
        01  result.
            03 res-length pic 9(2).
            03 res-string.
               10 res pic a occurs 0 to 99 times depending on res-length.
-      
+
        procedure division using s result.
-            set res-length to 3
-            move "." to res(2)
-            unstring s-string delimited by spaces
-              into res(1) res(3)
-            end-unstring.
-            move function upper-case(res-string) to res-string.
+            initialize result
+            move 0 to res-length
+            move 1 to ws-at-start
+            perform varying ws-i from 1 by 1 until ws-i > s-length
+               if s-char(ws-i) = space
+                  move 1 to ws-at-start
+               else
+                  if ws-at-start = 1
+                     if res-length > 0
+                        add 1 to res-length
+                        move "." to res(res-length)
+                     end-if
+                     add 1 to res-length
+                     move function upper-case(s-char(ws-i))
+                       to res(res-length)
+                     move 0 to ws-at-start
+                  end-if
+               end-if
+            end-perform.
             goback.
        end program AbbrevName.
