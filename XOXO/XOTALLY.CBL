@@ -0,0 +1,104 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    XOTALLY.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS SUBMITTED TIC-TAC-TOE-STYLE SURVEY GRIDS, CALLS Xo FOR
+      * EACH GRID AND WRITES THE ACTUAL X-COUNT/O-COUNT AND MATCH
+      * FLAG TO A TALLY FILE, SO WE CAN REPORT HOW MANY X'S AND O'S
+      * WERE ACTUALLY ON EACH SUBMITTED GRID INSTEAD OF JUST A
+      * YES/NO MATCH RESULT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRID-FILE ASSIGN TO "XOGRIDIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-GRID-STATUS.
+           SELECT TALLY-FILE ASSIGN TO "XOTALLY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TALLY-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  GRID-FILE.
+       01  GRID-RECORD.
+           05 GRID-ID              PIC X(10).
+           05 GRID-TEXT             PIC A(100).
+
+       FD  TALLY-FILE.
+       01  TALLY-RECORD.
+           05 TAL-ID                PIC X(10).
+           05 TAL-X-COUNT           PIC 9(3).
+           05 TAL-O-COUNT           PIC 9(3).
+           05 TAL-MATCH-FLAG        PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01  WS-GRID-STATUS          PIC X(02).
+       01  WS-TALLY-STATUS         PIC X(02).
+       01  WS-EOF-SW               PIC X VALUE "N".
+           88 WS-EOF               VALUE "Y".
+       01  WS-RESULT                PIC 9.
+       01  WS-X-COUNT               PIC 9(3).
+       01  WS-O-COUNT               PIC 9(3).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       XOTALLY-MAIN.
+           PERFORM XOTALLY-INIT
+           PERFORM XOTALLY-PROCESS-ONE UNTIL WS-EOF
+           PERFORM XOTALLY-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       XOTALLY-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT GRID-FILE
+           IF WS-GRID-STATUS NOT = "00"
+              DISPLAY "XOTALLY - GRID-FILE OPEN FAILED: "
+                 WS-GRID-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT TALLY-FILE
+           IF WS-TALLY-STATUS NOT = "00"
+              DISPLAY "XOTALLY - TALLY-FILE OPEN FAILED: "
+                 WS-TALLY-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           IF NOT WS-EOF
+              PERFORM XOTALLY-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       XOTALLY-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ GRID-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       XOTALLY-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           CALL "Xo" USING GRID-TEXT WS-RESULT WS-X-COUNT WS-O-COUNT
+           MOVE GRID-ID TO TAL-ID
+           MOVE WS-X-COUNT TO TAL-X-COUNT
+           MOVE WS-O-COUNT TO TAL-O-COUNT
+           MOVE WS-RESULT TO TAL-MATCH-FLAG
+           WRITE TALLY-RECORD
+           IF WS-TALLY-STATUS NOT = "00"
+              DISPLAY "XOTALLY - TALLY-FILE WRITE FAILED: "
+                 WS-TALLY-STATUS
+           END-IF
+           PERFORM XOTALLY-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       XOTALLY-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE GRID-FILE
+           CLOSE TALLY-FILE.
+       END PROGRAM XOTALLY.
