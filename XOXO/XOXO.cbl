@@ -1,21 +1,35 @@
        identification division.
        program-id. Xo.
-      
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - USED TO TALLY INTERNALLY AND RETURN
+      * ONLY A YES/NO MATCH FLAG. FOR THE TIC-TAC-TOE-STYLE SURVEY
+      * GRID SCORING BATCH JOB, X-COUNT AND O-COUNT ARE NOW RETURNED
+      * ALONGSIDE THE EXISTING MATCH FLAG SO THE ACTUAL COUNTS CAN BE
+      * WRITTEN TO A TALLY FILE INSTEAD OF JUST THE BOOLEAN. (THE
+      * OLD INTERNAL COUNT-X/COUNT-O NAMES WERE TALLYING THE OPPOSITE
+      * LETTER FROM WHAT THEY WERE NAMED - HARMLESS WHILE ONLY THE
+      * MATCH FLAG WAS RETURNED, BUT FIXED HERE SINCE THE COUNTS ARE
+      * NOW EXPOSED TO CALLERS BY NAME.)
+      *--------------------------------------------------------------
        data division.
        WORKING-STORAGE SECTION.
-       01 count-x     PIC 9(3).
-       01 count-o     PIC 9(3).
+       01 ws-count-x     PIC 9(3).
+       01 ws-count-o     PIC 9(3).
        linkage section.
        01 s           pic a(100).
        01 result      pic 9.
-      
-       procedure division using s result.
-           initialize result count-x count-o
-           move 0 to result 
-           INSPECT s TALLYING count-x  FOR ALL 'O' 'o'
-           INSPECT s TALLYING count-o  FOR ALL 'X' 'x'
-           IF count-o is EQUAL TO count-x
-              move 1 to result 
-           END-IF 
+       01 x-count     pic 9(3).
+       01 o-count     pic 9(3).
+
+       procedure division using s result x-count o-count.
+           initialize result ws-count-x ws-count-o
+           move 0 to result
+           INSPECT s TALLYING ws-count-x  FOR ALL 'X' 'x'
+           INSPECT s TALLYING ws-count-o  FOR ALL 'O' 'o'
+           MOVE ws-count-x TO x-count
+           MOVE ws-count-o TO o-count
+           IF ws-count-o is EQUAL TO ws-count-x
+              move 1 to result
+           END-IF
            goback.
-       end program Xo.
\ No newline at end of file
+       end program Xo.
