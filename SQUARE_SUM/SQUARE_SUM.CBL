@@ -1,21 +1,40 @@
        identification division.
        program-id. square-sum.
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - ARR USED TO CAP AT 10 ELEMENTS OF
+      * PIC S99, TOO SMALL FOR REAL INVOICE LINE-ITEM DETAIL (50+
+      * LINES, AMOUNTS UP TO FOUR DIGITS). OCCURS BOUND AND ELEMENT
+      * SIZE RAISED TO MATCH, AND OVERFLOW-FLAG ADDED SO A RESULT
+      * THAT WOULD NO LONGER FIT IN PIC 9(8) IS REPORTED INSTEAD OF
+      * SILENTLY WRAPPING.
+      *--------------------------------------------------------------
        data division.
        WORKING-STORAGE SECTION.
-       01  TEMP PIC 9(4).
+       01  WS-TEMP      PIC 9(8).
+       01  WS-ACCUM     PIC 9(16).
        linkage section.
        01  arr.
-           05 arr-length   pic s99.
-           05 xs           pic s99 occurs 0 to 10 times 
+           05 arr-length   pic 9(3).
+           05 xs           pic s9(4) occurs 0 to 100 times
                                      depending on arr-length
                                       INDEXED BY I.
        01 result           pic 9(8).
-      
-       procedure division using arr result.
+       01 overflow-flag    pic 9.
+          88 result-overflow value 1.
+          88 result-not-overflow value 0.
+
+       procedure division using arr result overflow-flag.
+           move 0 to ws-accum
+           set result-not-overflow to true
            perform varying I from 1 by 1 until I > arr-length
-              MOVE 0 TO TEMP
-              COMPUTE TEMP = XS(I) ** 2
-              ADD TEMP TO RESULT
+              COMPUTE WS-TEMP = XS(I) ** 2
+              ADD WS-TEMP TO WS-ACCUM
            END-PERFORM.
+           if ws-accum > 99999999
+              set result-overflow to true
+              move 99999999 to result
+           else
+              move ws-accum to result
+           end-if.
            goback.
        end program square-sum.
