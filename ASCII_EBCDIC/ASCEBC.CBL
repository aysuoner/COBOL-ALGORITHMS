@@ -0,0 +1,75 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    ASCEBC.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * SHARED ASCII-TO-EBCDIC TRANSLATION STEP FOR THE INBOUND FILE-
+      * TRANSFER JOB STREAM. THE LAB-FEED DNA FILE AND THE WEB-
+      * SUBMITTED SURVEY-COMMENT FILE BOTH ARRIVE AS ASCII, BUT
+      * MAKEUPPERCASE, IsIsogram (VIA FUNCTION LOWER-CASE), AND
+      * DNAtoRNA ALL IMPLICITLY ASSUME EBCDIC COLLATING ON THEIR
+      * INPUT, SO UNTRANSLATED TEXT COMES OUT GARBLED. A CALLER
+      * COPIES ASCEBCPM.CPY INTO ITS OWN WORKING-STORAGE, MOVES ITS
+      * RAW ASCII LENGTH AND TEXT IN, AND CALLS THIS TO TRANSLATE THE
+      * TEXT IN PLACE BEFORE HANDING IT TO ONE OF THOSE UTILITIES.
+      * ONLY THE FIRST AT-LENGTH CHARACTERS ARE TRANSLATED - THE
+      * UNUSED TAIL OF THE BUFFER IS LEFT ALONE.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-ASCII-TABLE.
+         05 FILLER PIC X(16) VALUE X"000102030405060708090A0B0C0D0E0F".
+         05 FILLER PIC X(16) VALUE X"101112131415161718191A1B1C1D1E1F".
+         05 FILLER PIC X(16) VALUE X"202122232425262728292A2B2C2D2E2F".
+         05 FILLER PIC X(16) VALUE X"303132333435363738393A3B3C3D3E3F".
+         05 FILLER PIC X(16) VALUE X"404142434445464748494A4B4C4D4E4F".
+         05 FILLER PIC X(16) VALUE X"505152535455565758595A5B5C5D5E5F".
+         05 FILLER PIC X(16) VALUE X"606162636465666768696A6B6C6D6E6F".
+         05 FILLER PIC X(16) VALUE X"707172737475767778797A7B7C7D7E7F".
+         05 FILLER PIC X(16) VALUE X"808182838485868788898A8B8C8D8E8F".
+         05 FILLER PIC X(16) VALUE X"909192939495969798999A9B9C9D9E9F".
+         05 FILLER PIC X(16) VALUE X"A0A1A2A3A4A5A6A7A8A9AAABACADAEAF".
+         05 FILLER PIC X(16) VALUE X"B0B1B2B3B4B5B6B7B8B9BABBBCBDBEBF".
+         05 FILLER PIC X(16) VALUE X"C0C1C2C3C4C5C6C7C8C9CACBCCCDCECF".
+         05 FILLER PIC X(16) VALUE X"D0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF".
+         05 FILLER PIC X(16) VALUE X"E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEF".
+         05 FILLER PIC X(16) VALUE X"F0F1F2F3F4F5F6F7F8F9FAFBFCFDFEFF".
+
+       01  WS-EBCDIC-TABLE.
+         05 FILLER PIC X(16) VALUE X"00010203372D2E2F1605250B0C0D0E0F".
+         05 FILLER PIC X(16) VALUE X"101112133C3D322618193F271C1D1E1F".
+         05 FILLER PIC X(16) VALUE X"405A7F7B5B6C507D4D5D5C4E6B604B61".
+         05 FILLER PIC X(16) VALUE X"F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F".
+         05 FILLER PIC X(16) VALUE X"7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6".
+         05 FILLER PIC X(16) VALUE X"D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D".
+         05 FILLER PIC X(16) VALUE X"79818283848586878889919293949596".
+         05 FILLER PIC X(16) VALUE X"979899A2A3A4A5A6A7A8A9C04FD0A107".
+         05 FILLER PIC X(16) VALUE X"202122232415061728292A2B2C090A1B".
+         05 FILLER PIC X(16) VALUE X"30311A333435360838393A3B04143EFF".
+         05 FILLER PIC X(16) VALUE X"41AA4AB19FB26AB5BDB49A8A5FCAAFBC".
+         05 FILLER PIC X(16) VALUE X"908FEAFABEA0B6B39DDA9B8BB7B8B9AB".
+         05 FILLER PIC X(16) VALUE X"6465626663679E687471727378757677".
+         05 FILLER PIC X(16) VALUE X"AC69EDEEEBEFECBF80FDFEFBFCADAE59".
+         05 FILLER PIC X(16) VALUE X"4445424643479C485451525358555657".
+         05 FILLER PIC X(16) VALUE X"8C49CDCECBCFCCE170DDDEDBDC8D8EDF".
+
+       LINKAGE SECTION.
+       01  AT-TEXT-PARM.
+           COPY "ASCEBCPM.CPY".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AT-TEXT-PARM.
+      ******************************************************************
+       ASCEBC-MAIN.
+           IF AT-LENGTH > 0
+              INSPECT AT-TEXT(1:AT-LENGTH)
+                 CONVERTING WS-ASCII-TABLE TO WS-EBCDIC-TABLE
+           END-IF
+           GOBACK.
+       END PROGRAM ASCEBC.
