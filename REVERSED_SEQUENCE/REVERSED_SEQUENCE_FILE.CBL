@@ -0,0 +1,49 @@
+       identification division.
+       program-id. ReverseSeqFile.
+      *--------------------------------------------------------------
+      * FILE-STREAMED COMPANION TO ReverseSeq - ReverseSeq BUILDS THE
+      * WHOLE DESCENDING SEQUENCE AS AN OCCURS 0 TO 800000 TABLE IN
+      * THE LINKAGE SECTION FOR ONE CALL, WHICH IS AN ENORMOUS
+      * PARAMETER AREA FOR LARGE N AND HAS BEEN TIGHT ON STORAGE IN
+      * THE BATCH REGION. THIS VERSION WRITES EACH DESCENDING VALUE
+      * TO A SEQUENTIAL OUTPUT FILE RECORD BY RECORD AS IT COUNTS
+      * DOWN INSTEAD OF MATERIALIZING THE WHOLE SEQUENCE IN MEMORY.
+      * MODIFIED 09/08/2026 - ADDED FILE STATUS IS ws-rev-status TO
+      * THE SELECT AND CHECKED IT AFTER OPEN AND WRITE, MATCHING EVERY
+      * OTHER FILE-HANDLING PROGRAM IN THIS LIBRARY, SO A DISK-FULL OR
+      * ALLOCATION FAILURE HERE NO LONGER FAILS COMPLETELY SILENTLY.
+      *--------------------------------------------------------------
+       environment division.
+       input-output section.
+       file-control.
+           select rev-file assign to "REVSEQOUT"
+               organization line sequential
+               file status is ws-rev-status.
+       data division.
+       file section.
+       fd  rev-file.
+       01  rev-record         pic 9(6).
+       working-storage section.
+       01  ws-n               pic 9(6).
+       01  ws-rev-status      pic x(02).
+       linkage section.
+       01  n                  pic 9(6).
+       procedure division using n.
+           move n to ws-n
+           open output rev-file
+           if ws-rev-status not = "00"
+              display "REVERSESEQFILE - REV-FILE OPEN FAILED: "
+                 ws-rev-status
+              goback
+           end-if
+           perform varying ws-n from ws-n by -1 until ws-n = 0
+              move ws-n to rev-record
+              write rev-record
+              if ws-rev-status not = "00"
+                 display "REVERSESEQFILE - REV-FILE WRITE FAILED: "
+                    ws-rev-status
+              end-if
+           end-perform
+           close rev-file
+           goback.
+       end program ReverseSeqFile.
