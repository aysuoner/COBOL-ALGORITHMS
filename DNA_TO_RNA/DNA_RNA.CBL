@@ -1,23 +1,41 @@
        identification division.
        program-id. DNAtoRNA.
-
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - RESULT USED TO BE BUILT WITH ONE GROUP
+      * MOVE DNA TO RESULT, BUT DNA-LENGTH AND RES-LENGTH ARE TWO
+      * DIFFERENT DEPENDING-ON FIELDS, AND A GROUP MOVE BETWEEN TWO
+      * LINKAGE ODO TABLES ACROSS A CALL BOUNDARY COMES BACK ALL
+      * ZEROS ON THIS GNUCOBOL BUILD. RESULT IS NOW BUILT ONE
+      * NUCLEOTIDE AT A TIME, THE SAME WAY ReverseComplement ALREADY
+      * DOES IN THIS SAME DIRECTORY.
+      *--------------------------------------------------------------
+       AUTHOR. AYSU ONER.
        data division.
+       WORKING-STORAGE SECTION.
+       01  WS-I        PIC 9(3).
        linkage section.
        01  dna.
            03 dna-length     pic 9(3).
            03 nucleotids.
-               05 nucleotid pic a occurs 0 to 300 times 
+               05 nucleotid pic a occurs 0 to 300 times
                               depending on dna-length.
        01  result.
            03 res-length      pic 9(3).
            03 nucleotids.
-               05 nucleotid pic a occurs 0 to 300 times 
+               05 nucleotid pic a occurs 0 to 300 times
                               depending on res-length.
 
        procedure division using dna result.
-           INSPECT nucleotids IN dna
-           REPLACING ALL 'T' BY 'U'.
-           MOVE dna to result.
+           move dna-length to res-length
+           perform varying ws-i from 1 by 1 until ws-i > dna-length
+              evaluate nucleotid of dna(ws-i)
+                 when 'T'
+                    move 'U' to nucleotid of result(ws-i)
+                 when other
+                    move nucleotid of dna(ws-i)
+                      to nucleotid of result(ws-i)
+              end-evaluate
+           end-perform.
            goback.
        end program DNAtoRNA.
       
\ No newline at end of file
