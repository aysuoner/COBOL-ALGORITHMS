@@ -0,0 +1,44 @@
+       identification division.
+       program-id. ReverseComplement.
+      *--------------------------------------------------------------
+      * COMPANION TO DNAtoRNA FOR THE LAB-FEED INTEGRATION - BUILDS
+      * THE REVERSE COMPLEMENT OF A DNA STRAND (A<->T, C<->G, THEN
+      * REVERSE THE STRAND).
+      *--------------------------------------------------------------
+       AUTHOR. AYSU ONER.
+       data division.
+       WORKING-STORAGE SECTION.
+       01  WS-I        PIC 9(3).
+       01  WS-TARGET   PIC 9(3).
+       linkage section.
+       01  dna.
+           03 dna-length     pic 9(3).
+           03 nucleotids.
+               05 nucleotid pic a occurs 0 to 300 times
+                              depending on dna-length.
+       01  result.
+           03 res-length      pic 9(3).
+           03 nucleotids.
+               05 nucleotid pic a occurs 0 to 300 times
+                              depending on res-length.
+
+       procedure division using dna result.
+           move dna-length to res-length
+           perform varying ws-i from 1 by 1 until ws-i > dna-length
+              compute ws-target = dna-length - ws-i + 1
+              evaluate nucleotid of dna(ws-i)
+                 when 'A'
+                    move 'T' to nucleotid of result(ws-target)
+                 when 'T'
+                    move 'A' to nucleotid of result(ws-target)
+                 when 'C'
+                    move 'G' to nucleotid of result(ws-target)
+                 when 'G'
+                    move 'C' to nucleotid of result(ws-target)
+                 when other
+                    move nucleotid of dna(ws-i)
+                      to nucleotid of result(ws-target)
+              end-evaluate
+           end-perform.
+           goback.
+       end program ReverseComplement.
