@@ -0,0 +1,120 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DNABATCH.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS A SEQUENTIAL FILE OF MULTIPLE NAMED DNA SEQUENCES
+      * (FASTA-STYLE - ONE SEQUENCE ID AND NUCLEOTIDE STRING PER
+      * RECORD), CALLS DNAtoRNA ON EACH AND WRITES AN OUTPUT FILE OF
+      * TRANSCRIBED SEQUENCES KEYED BY THE ORIGINAL SEQUENCE ID, SO
+      * THE LAB FEED NO LONGER HAS TO BE PROCESSED ONE SEQUENCE AT A
+      * TIME BY HAND.
+      * MODIFIED 09/08/2026 - THE LAB FEED ARRIVES AS ASCII BUT
+      * DNAtoRNA ASSUMES EBCDIC COLLATING, SO EACH SEQUENCE IS NOW
+      * RUN THROUGH THE SHARED ASCEBC TRANSLATION STEP BEFORE IT IS
+      * HANDED TO DNAtoRNA.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCE-FILE ASSIGN TO "DNAIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT TRANSCRIPT-FILE ASSIGN TO "RNAOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRN-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  SEQUENCE-FILE.
+       01  SEQUENCE-RECORD.
+           05 SEQ-ID                PIC X(10).
+           05 SEQ-LENGTH             PIC 9(3).
+           05 SEQ-NUCLEOTIDES        PIC A(300).
+
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD.
+           05 TRN-ID                 PIC X(10).
+           05 TRN-NUCLEOTIDES         PIC A(300).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SEQ-STATUS              PIC X(02).
+       01  WS-TRN-STATUS              PIC X(02).
+       01  WS-EOF-SW                 PIC X VALUE "N".
+           88 WS-EOF                 VALUE "Y".
+       01  WS-ASCEBC-PARM.
+           COPY "ASCEBCPM.CPY".
+       01  WS-DNA.
+           05 WS-DNA-LENGTH           PIC 9(3).
+           05 WS-DNA-NUCLEOTIDS.
+              10 WS-DNA-NUCLEOTID     PIC A OCCURS 0 TO 300 TIMES
+                                          DEPENDING ON WS-DNA-LENGTH.
+       01  WS-RNA.
+           05 WS-RNA-LENGTH           PIC 9(3).
+           05 WS-RNA-NUCLEOTIDS.
+              10 WS-RNA-NUCLEOTID     PIC A OCCURS 0 TO 300 TIMES
+                                          DEPENDING ON WS-RNA-LENGTH.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       DNABATCH-MAIN.
+           PERFORM DNABATCH-INIT
+           PERFORM DNABATCH-PROCESS-ONE UNTIL WS-EOF
+           PERFORM DNABATCH-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       DNABATCH-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT SEQUENCE-FILE
+           IF WS-SEQ-STATUS NOT = "00"
+              DISPLAY "DNABATCH - SEQUENCE-FILE OPEN FAILED: "
+                 WS-SEQ-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT TRANSCRIPT-FILE
+           IF WS-TRN-STATUS NOT = "00"
+              DISPLAY "DNABATCH - TRANSCRIPT-FILE OPEN FAILED: "
+                 WS-TRN-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           IF NOT WS-EOF
+              PERFORM DNABATCH-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       DNABATCH-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ SEQUENCE-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       DNABATCH-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           MOVE SEQ-LENGTH TO WS-DNA-LENGTH AT-LENGTH
+           MOVE SEQ-NUCLEOTIDES(1:SEQ-LENGTH) TO AT-TEXT
+           CALL "ASCEBC" USING WS-ASCEBC-PARM
+           MOVE AT-TEXT(1:SEQ-LENGTH) TO WS-DNA-NUCLEOTIDS
+           CALL "DNAtoRNA" USING WS-DNA WS-RNA
+           MOVE SEQ-ID TO TRN-ID
+           MOVE SPACES TO TRN-NUCLEOTIDES
+           MOVE WS-RNA-NUCLEOTIDS TO
+              TRN-NUCLEOTIDES(1:WS-RNA-LENGTH)
+           WRITE TRANSCRIPT-RECORD
+           IF WS-TRN-STATUS NOT = "00"
+              DISPLAY "DNABATCH - TRANSCRIPT-FILE WRITE FAILED: "
+                 WS-TRN-STATUS
+           END-IF
+           PERFORM DNABATCH-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       DNABATCH-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE SEQUENCE-FILE
+           CLOSE TRANSCRIPT-FILE.
+       END PROGRAM DNABATCH.
