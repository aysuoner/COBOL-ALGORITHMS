@@ -0,0 +1,225 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    ONLNRTR.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * ONLINE AD HOC LOOKUP TRANSACTION (CICS, TRANSID ONLN). UNTIL
+      * NOW EVERY UTILITY IN THIS LIBRARY WAS ONLY REACHABLE FROM A
+      * COBOL CALL INSIDE A BATCH JOB, SO A ONE-OFF QUESTION HAD TO
+      * WAIT FOR THE NIGHTLY CYCLE. THIS TRANSACTION LETS A CLERK KEY
+      * A ONE-LINE REQUEST AT A TERMINAL AND GET AN IMMEDIATE ANSWER
+      * FROM LEAPYEAR, QUARTERYEAR, BMI, OR FINALGRADE.
+      *
+      * THE TRANSACTION IS PSEUDO-CONVERSATIONAL, AS CICS REQUIRES:
+      * THE FIRST TRIP (EIBCALEN = 0) SENDS THE MENU AND PROMPT, THEN
+      * RETURNS TRANSID TO RELEASE THE TERMINAL WHILE THE CLERK TYPES.
+      * THE SECOND TRIP RECEIVES THE CLERK'S LINE, DRIVES THE RIGHT
+      * UTILITY, SENDS BACK THE ANSWER, AND RETURNS TRANSID AGAIN SO
+      * THE SAME TERMINAL CAN KEY ANOTHER LOOKUP WITHOUT RESTARTING
+      * THE TRANSACTION. COMMAREA CARRIES THE ONE-BYTE TRIP MARKER
+      * THAT TELLS THE SECOND TRIP IT IS THE SECOND TRIP, THOUGH
+      * EIBCALEN = 0 IS THE ACTUAL FIRST/SECOND-TRIP TEST SINCE IT
+      * DOES NOT DEPEND ON THE CALLER HAVING PASSED A COMMAREA BACK.
+      *
+      * INPUT LINE FORMAT IS "CODE,PARM1,PARM2" WHERE CODE IS:
+      *    L  LEAP YEAR CHECK        - PARM1 = YEAR
+      *    Q  FISCAL QUARTER LOOKUP  - PARM1 = MONTH
+      *    B  BMI CATEGORY           - PARM1 = WEIGHT, PARM2 = HEIGHT
+      *    F  FINAL GRADE            - PARM1 = EXAM,   PARM2 = PROJECTS
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01  WS-MENU-TEXT.
+           05 FILLER              PIC X(78) VALUE
+              "ONLINE LOOKUP - ENTER CODE,PARM1,PARM2 AND PRESS ENTER".
+       01  WS-MENU-LINE-2.
+           05 FILLER              PIC X(78) VALUE
+              "  L=LEAP YEAR(YYYY)  Q=QUARTER(MM)  B=BMI(WT,HT)  F=GRADE
+      -        "(EXAM,PROJ)".
+       01  WS-INPUT-LINE           PIC X(60).
+       01  WS-INPUT-LEN            PIC S9(4) COMP VALUE 60.
+       01  WS-TXN-CODE             PIC X(01).
+       01  WS-PARM1                PIC X(10).
+       01  WS-PARM2                PIC X(10).
+       01  WS-NUM1                 PIC S9(8)V9(4).
+       01  WS-NUM2                 PIC S9(8)V9(4).
+       01  WS-YEAR                 PIC 9(08).
+       01  WS-MONTH                PIC 9(02).
+       01  WS-LEAP-RESULT          PIC 9(01).
+       01  WS-QUARTER-RESULT       PIC 9(01).
+       01  WS-WEIGHT               PIC 9(08).
+       01  WS-HEIGHT               PIC 9(08)V9(02).
+       01  WS-BMI-CATEGORY         PIC A(11).
+       01  WS-EXAM                 PIC 9(03).
+       01  WS-PROJECTS             PIC 9(02).
+       01  WS-GRADE-RESULT         PIC 9(03).
+       01  WS-RETCODE              PIC 9(02).
+       01  WS-ANSWER-LINE          PIC X(78).
+       01  WS-EDIT-YEAR             PIC Z(7)9.
+       01  WS-EDIT-MONTH            PIC Z9.
+       01  WS-EDIT-QUARTER          PIC 9.
+       01  WS-EDIT-GRADE            PIC ZZ9.
+
+       01  WS-COMMAREA.
+           05 WS-TRIP-MARKER       PIC X(01).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA             PIC X(01).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      ******************************************************************
+       ONLNRTR-MAIN.
+           IF EIBCALEN = 0
+              PERFORM ONLNRTR-SEND-MENU
+              MOVE "2" TO WS-TRIP-MARKER
+              EXEC CICS RETURN
+                 TRANSID("ONLN")
+                 COMMAREA(WS-COMMAREA)
+                 LENGTH(1)
+              END-EXEC
+           ELSE
+              PERFORM ONLNRTR-RECEIVE-INPUT
+              PERFORM ONLNRTR-PROCESS-INPUT
+              PERFORM ONLNRTR-SEND-ANSWER
+              MOVE "2" TO WS-TRIP-MARKER
+              EXEC CICS RETURN
+                 TRANSID("ONLN")
+                 COMMAREA(WS-COMMAREA)
+                 LENGTH(1)
+              END-EXEC
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FIRST TRIP - SHOW THE MENU AND PROMPT, ERASING WHATEVER WAS
+      * ON THE SCREEN BEFORE.
+      *-----------------------------------------------------------------
+       ONLNRTR-SEND-MENU.
+           EXEC CICS SEND TEXT
+              FROM(WS-MENU-TEXT)
+              LENGTH(78)
+              ERASE
+           END-EXEC
+           EXEC CICS SEND TEXT
+              FROM(WS-MENU-LINE-2)
+              LENGTH(78)
+              ACCUM
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * SECOND TRIP - READ BACK WHATEVER THE CLERK KEYED AND SPLIT
+      * IT INTO THE TRANSACTION CODE AND UP TO TWO PARAMETERS.
+      *-----------------------------------------------------------------
+       ONLNRTR-RECEIVE-INPUT.
+           MOVE SPACES TO WS-INPUT-LINE
+           MOVE 60 TO WS-INPUT-LEN
+           EXEC CICS RECEIVE
+              INTO(WS-INPUT-LINE)
+              LENGTH(WS-INPUT-LEN)
+           END-EXEC
+           MOVE SPACES TO WS-TXN-CODE WS-PARM1 WS-PARM2
+           UNSTRING WS-INPUT-LINE DELIMITED BY ","
+              INTO WS-TXN-CODE WS-PARM1 WS-PARM2.
+
+      *-----------------------------------------------------------------
+      * DRIVE THE UTILITY THAT MATCHES THE CLERK'S TRANSACTION CODE.
+      *-----------------------------------------------------------------
+       ONLNRTR-PROCESS-INPUT.
+           MOVE SPACES TO WS-ANSWER-LINE
+           EVALUATE WS-TXN-CODE
+              WHEN "L"
+                 PERFORM ONLNRTR-DO-LEAPYEAR
+              WHEN "Q"
+                 PERFORM ONLNRTR-DO-QUARTER
+              WHEN "B"
+                 PERFORM ONLNRTR-DO-BMI
+              WHEN "F"
+                 PERFORM ONLNRTR-DO-FINALGRADE
+              WHEN OTHER
+                 MOVE "INVALID TRANSACTION CODE - USE L, Q, B, OR F"
+                    TO WS-ANSWER-LINE
+           END-EVALUATE.
+
+       ONLNRTR-DO-LEAPYEAR.
+           COMPUTE WS-NUM1 = FUNCTION NUMVAL(WS-PARM1)
+           MOVE WS-NUM1 TO WS-YEAR
+           CALL "LEAPYEAR" USING WS-YEAR WS-LEAP-RESULT
+           MOVE WS-YEAR TO WS-EDIT-YEAR
+           IF WS-LEAP-RESULT = 1
+              STRING WS-EDIT-YEAR DELIMITED BY SIZE
+                     " IS A LEAP YEAR" DELIMITED BY SIZE
+                 INTO WS-ANSWER-LINE
+           ELSE
+              STRING WS-EDIT-YEAR DELIMITED BY SIZE
+                     " IS NOT A LEAP YEAR" DELIMITED BY SIZE
+                 INTO WS-ANSWER-LINE
+           END-IF.
+
+       ONLNRTR-DO-QUARTER.
+           COMPUTE WS-NUM1 = FUNCTION NUMVAL(WS-PARM1)
+           MOVE WS-NUM1 TO WS-MONTH
+           CALL "QUARTERYEAR" USING WS-MONTH WS-QUARTER-RESULT
+           MOVE WS-MONTH TO WS-EDIT-MONTH
+           MOVE WS-QUARTER-RESULT TO WS-EDIT-QUARTER
+           STRING "MONTH " DELIMITED BY SIZE
+                  WS-EDIT-MONTH DELIMITED BY SIZE
+                  " IS IN QUARTER " DELIMITED BY SIZE
+                  WS-EDIT-QUARTER DELIMITED BY SIZE
+              INTO WS-ANSWER-LINE.
+
+       ONLNRTR-DO-BMI.
+           COMPUTE WS-NUM1 = FUNCTION NUMVAL(WS-PARM1)
+           COMPUTE WS-NUM2 = FUNCTION NUMVAL(WS-PARM2)
+           MOVE WS-NUM1 TO WS-WEIGHT
+           MOVE WS-NUM2 TO WS-HEIGHT
+           CALL "BMI" USING WS-WEIGHT WS-HEIGHT WS-BMI-CATEGORY
+              WS-RETCODE
+           IF WS-RETCODE NOT = RC-NORMAL
+              MOVE "INVALID HEIGHT - CANNOT COMPUTE BMI"
+                 TO WS-ANSWER-LINE
+           ELSE
+              STRING "BMI CATEGORY: " DELIMITED BY SIZE
+                     WS-BMI-CATEGORY  DELIMITED BY SIZE
+                 INTO WS-ANSWER-LINE
+           END-IF.
+
+       ONLNRTR-DO-FINALGRADE.
+           COMPUTE WS-NUM1 = FUNCTION NUMVAL(WS-PARM1)
+           COMPUTE WS-NUM2 = FUNCTION NUMVAL(WS-PARM2)
+           MOVE WS-NUM1 TO WS-EXAM
+           MOVE WS-NUM2 TO WS-PROJECTS
+           CALL "FINALGRADE" USING WS-EXAM WS-PROJECTS WS-GRADE-RESULT
+              WS-RETCODE
+           IF WS-RETCODE NOT = RC-NORMAL
+              MOVE "INVALID EXAM SCORE - CANNOT COMPUTE GRADE"
+                 TO WS-ANSWER-LINE
+           ELSE
+              MOVE WS-GRADE-RESULT TO WS-EDIT-GRADE
+              STRING "FINAL GRADE: " DELIMITED BY SIZE
+                     WS-EDIT-GRADE DELIMITED BY SIZE
+                 INTO WS-ANSWER-LINE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * SHOW THE ANSWER AND LEAVE THE PROMPT READY FOR THE NEXT
+      * LOOKUP AT THE SAME TERMINAL.
+      *-----------------------------------------------------------------
+       ONLNRTR-SEND-ANSWER.
+           EXEC CICS SEND TEXT
+              FROM(WS-ANSWER-LINE)
+              LENGTH(78)
+              ERASE
+           END-EXEC
+           EXEC CICS SEND TEXT
+              FROM(WS-MENU-TEXT)
+              LENGTH(78)
+              ACCUM
+           END-EXEC.
+       END PROGRAM ONLNRTR.
