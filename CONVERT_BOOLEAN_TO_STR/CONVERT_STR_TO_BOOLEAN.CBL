@@ -0,0 +1,28 @@
+       identification division.
+       program-id. StringToBoolean.
+      *--------------------------------------------------------------
+      * COMPANION TO BooleanToString - CONVERTS "true"/"false"
+      * (ANY CASE) BACK INTO THE SAME 9-LEVEL FLAG BooleanToString
+      * ACCEPTS, FOR A PARAMETER-FILE LOADER THAT READS "true"/
+      * "false" SETTINGS AT THE START OF EACH BATCH CYCLE. ANY OTHER
+      * TEXT COMES BACK AS THE UNKNOWN (BLANK) STATE.
+      *--------------------------------------------------------------
+       data division.
+       linkage section.
+       01 str         pic a(7).
+       01 b           pic x.
+          88 bool-true     value "1".
+          88 bool-false    value "0".
+          88 bool-unknown  value " ".
+
+       procedure division using str b.
+           EVALUATE FUNCTION UPPER-CASE(str)
+              WHEN "TRUE   "
+                 SET bool-true TO TRUE
+              WHEN "FALSE  "
+                 SET bool-false TO TRUE
+              WHEN OTHER
+                 SET bool-unknown TO TRUE
+           END-EVALUATE
+           goback.
+       end program StringToBoolean.
