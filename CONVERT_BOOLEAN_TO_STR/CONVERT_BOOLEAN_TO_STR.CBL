@@ -1,18 +1,29 @@
        identification division.
        program-id. BooleanToString.
+      *--------------------------------------------------------------
+      * 09/08/2026  b widened from PIC 9 to PIC X so an interface
+      *             file can send a blank for "not yet answered";
+      *             RESULT now reports "unknown" for that case
+      *             instead of silently mapping it to "false".
+      *--------------------------------------------------------------
        data division.
        linkage section.
-       01 b           pic 9.
-          88 bool     value 1.
-       01 result      pic a(5).
-      
+       01 b           pic x.
+          88 bool-true     value "1".
+          88 bool-false    value "0".
+          88 bool-unknown  value " ".
+       01 result      pic a(7).
+
        procedure division using b result.
            initialize result
-           IF bool
-              MOVE "true" TO RESULT
-           ELSE
-              MOVE "false" TO RESULT
-           END-IF
+           EVALUATE TRUE
+              WHEN bool-true
+                 MOVE "true" TO RESULT
+              WHEN bool-false
+                 MOVE "false" TO RESULT
+              WHEN OTHER
+                 MOVE "unknown" TO RESULT
+           END-EVALUATE
            goback.
        end program BooleanToString.
       
\ No newline at end of file
