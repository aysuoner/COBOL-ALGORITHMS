@@ -0,0 +1,109 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PARMLOAD.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE "true"/"false" PARAMETER FILE ONCE AT THE START OF
+      * THE BATCH CYCLE, CONVERTS EACH SETTING TO THE SHOP'S STANDARD
+      * 9-LEVEL FLAG VIA StringToBoolean AND LISTS EVERY SETTING AND
+      * ITS RESOLVED FLAG FOR THE RUN LOG.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT PARAMETER-LISTING ASSIGN TO "PARMLIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  PARAMETER-FILE.
+       01  PARAMETER-RECORD.
+           05 PARM-NAME             PIC X(20).
+           05 PARM-VALUE            PIC A(7).
+
+       FD  PARAMETER-LISTING.
+       01  LISTING-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS           PIC X(02).
+       01  WS-LIST-STATUS           PIC X(02).
+       01  WS-EOF-SW                PIC X VALUE "N".
+           88 WS-EOF                VALUE "Y".
+       01  WS-FLAG                  PIC X.
+           88 WS-FLAG-TRUE          VALUE "1".
+           88 WS-FLAG-FALSE         VALUE "0".
+           88 WS-FLAG-UNKNOWN       VALUE " ".
+       01  WS-FLAG-TEXT             PIC A(7).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       PARMLOAD-MAIN.
+           PERFORM PARMLOAD-INIT
+           PERFORM PARMLOAD-PROCESS-ONE UNTIL WS-EOF
+           PERFORM PARMLOAD-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       PARMLOAD-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT PARAMETER-FILE
+           IF WS-PARM-STATUS NOT = "00"
+              DISPLAY "PARMLOAD - PARAMETER-FILE OPEN FAILED: "
+                 WS-PARM-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT PARAMETER-LISTING
+           IF WS-LIST-STATUS NOT = "00"
+              DISPLAY "PARMLOAD - PARAMETER-LISTING OPEN FAILED: "
+                 WS-LIST-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           IF NOT WS-EOF
+              PERFORM PARMLOAD-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       PARMLOAD-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ PARAMETER-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       PARMLOAD-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           CALL "StringToBoolean" USING PARM-VALUE WS-FLAG
+           EVALUATE TRUE
+              WHEN WS-FLAG-TRUE
+                 MOVE "TRUE   " TO WS-FLAG-TEXT
+              WHEN WS-FLAG-FALSE
+                 MOVE "FALSE  " TO WS-FLAG-TEXT
+              WHEN OTHER
+                 MOVE "UNKNOWN" TO WS-FLAG-TEXT
+           END-EVALUATE
+           MOVE SPACES TO LISTING-LINE
+           STRING PARM-NAME    DELIMITED BY SIZE
+                  " = "        DELIMITED BY SIZE
+                  WS-FLAG-TEXT DELIMITED BY SIZE
+              INTO LISTING-LINE
+           WRITE LISTING-LINE
+           IF WS-LIST-STATUS NOT = "00"
+              DISPLAY "PARMLOAD - PARAMETER-LISTING WRITE FAILED: "
+                 WS-LIST-STATUS
+           END-IF
+           PERFORM PARMLOAD-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       PARMLOAD-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE PARAMETER-FILE
+           CLOSE PARAMETER-LISTING.
+       END PROGRAM PARMLOAD.
