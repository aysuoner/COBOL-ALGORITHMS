@@ -0,0 +1,59 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    EMPHMAIN.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * LOOKS UP ONE EMPLOYEE-HEALTH RECORD BY EMP-ID, CALLS BMI
+      * AGAINST ITS WEIGHT/HEIGHT FIELDS, AND REWRITES THE RECORD
+      * WITH THE COMPUTED CATEGORY - WELLNESS STAFF CAN NOW REFRESH
+      * ONE EMPLOYEE'S BMI CATEGORY BY KEY AGAINST THE PERSISTENT
+      * MASTER FILE INSTEAD OF RERUNNING THE WHOLE ANNUAL EXTRACT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-HEALTH ASSIGN TO "EMPHLTH"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  EMPLOYEE-HEALTH.
+           COPY "EMPHLTH.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01  WS-FILE-STATUS            PIC X(02).
+       01  WS-SEARCH-KEY             PIC X(6).
+
+       LINKAGE SECTION.
+       01  LK-EMP-ID                 PIC X(6).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-EMP-ID.
+      ******************************************************************
+       EMPHMAIN-MAIN.
+           MOVE LK-EMP-ID TO WS-SEARCH-KEY
+           OPEN I-O EMPLOYEE-HEALTH
+           MOVE WS-SEARCH-KEY TO EMP-ID
+           READ EMPLOYEE-HEALTH
+              INVALID KEY
+                 DISPLAY "EMPHMAIN - NO SUCH EMPLOYEE: " WS-SEARCH-KEY
+                 GO TO EMPHMAIN-DONE
+           END-READ
+           CALL "BMI" USING EMP-WEIGHT EMP-HEIGHT
+              EMP-BMI-CATEGORY EMP-RETCODE
+           REWRITE EMPLOYEE-HEALTH-RECORD
+              INVALID KEY
+                 DISPLAY "EMPHMAIN - REWRITE FAILED: " WS-SEARCH-KEY
+           END-REWRITE.
+       EMPHMAIN-DONE.
+           CLOSE EMPLOYEE-HEALTH
+           GOBACK.
+       END PROGRAM EMPHMAIN.
