@@ -0,0 +1,59 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    STUDMAIN.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * LOOKS UP ONE STUDENT-MASTER RECORD BY STU-ID, CALLS FINALGRADE
+      * AGAINST ITS EXAM/PROJECTS FIELDS, AND REWRITES THE RECORD WITH
+      * THE COMPUTED FINAL GRADE - A STUDENT CAN NOW BE RE-GRADED BY
+      * KEY AGAINST THE PERSISTENT MASTER FILE INSTEAD OF ONLY VIA A
+      * ONE-SHOT CALL WITH NO RECORD BEHIND IT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY "STUMAST.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01  WS-FILE-STATUS            PIC X(02).
+       01  WS-SEARCH-KEY             PIC X(6).
+
+       LINKAGE SECTION.
+       01  LK-STU-ID                 PIC X(6).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-STU-ID.
+      ******************************************************************
+       STUDMAIN-MAIN.
+           MOVE LK-STU-ID TO WS-SEARCH-KEY
+           OPEN I-O STUDENT-MASTER
+           MOVE WS-SEARCH-KEY TO STU-ID
+           READ STUDENT-MASTER
+              INVALID KEY
+                 DISPLAY "STUDMAIN - NO SUCH STUDENT: " WS-SEARCH-KEY
+                 GO TO STUDMAIN-DONE
+           END-READ
+           CALL "FINALGRADE" USING STU-EXAM STU-PROJECTS
+              STU-FINAL-GRADE STU-RETCODE
+           REWRITE STUDENT-MASTER-RECORD
+              INVALID KEY
+                 DISPLAY "STUDMAIN - REWRITE FAILED: " WS-SEARCH-KEY
+           END-REWRITE.
+       STUDMAIN-DONE.
+           CLOSE STUDENT-MASTER
+           GOBACK.
+       END PROGRAM STUDMAIN.
