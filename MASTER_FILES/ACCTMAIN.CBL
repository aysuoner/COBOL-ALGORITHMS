@@ -0,0 +1,105 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    ACCTMAIN.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * LOOKS UP ONE ACCOUNT-MASTER RECORD BY ACCT-ID, RUNS THE GL
+      * SUSPENSE-FILE VARIANCE WORK (SQUARE_SUM, PositiveSum) AGAINST
+      * ITS STORED LINE-ITEM VALUES, AND REWRITES THE RECORD WITH THE
+      * RESULTS - AN ACCOUNT CAN NOW BE RE-RECONCILED BY KEY AGAINST
+      * THE PERSISTENT MASTER FILE INSTEAD OF ONLY VIA ONE-SHOT CALLS
+      * WITH THE VALUES SUPPLIED BY HAND EVERY TIME.
+      *
+      * SQUARE_SUM'S XS ELEMENTS ARE PIC S9(4) (WIDENED FOR INVOICE
+      * LINE ITEMS) BUT PositiveSum'S ARE STILL PIC S9(3) - A
+      * PRE-EXISTING MISMATCH BETWEEN THE TWO SUBPROGRAMS THAT THIS
+      * FILE LAYOUT DOESN'T RESOLVE. ACCT-VALUE MATCHES SQUARE_SUM'S
+      * WIDER SHAPE, SO THE VALUES ARE COPIED INTO A NARROWER LOCAL
+      * WORK TABLE BEFORE THE CALL TO PositiveSum.
+      *
+      * A PLAIN MOVE OF A 4-DIGIT VALUE INTO A 3-DIGIT FIELD TRUNCATES
+      * THE HIGH-ORDER DIGIT, WHICH CAN FLIP A LINE ITEM'S SIGN
+      * CLASSIFICATION ENTIRELY (E.G. 1000 NARROWS TO 000, COUNTING A
+      * POSITIVE VALUE AS A ZERO). ANY VALUE OUTSIDE PositiveSum'S
+      * +/-999 RANGE IS CLAMPED TO THE NEAREST END OF THAT RANGE
+      * BEFORE THE COPY INSTEAD, SO THE SIGN IS ALWAYS PRESERVED AND
+      * THE WORST-CASE ERROR ON THE POSITIVE/NEGATIVE TOTALS IS
+      * BOUNDED TO THE AMOUNT BY WHICH A SINGLE LINE ITEM EXCEEDED
+      * THE RANGE, RATHER THAN AN ARBITRARY DIGIT-TRUNCATION AMOUNT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY "ACCTMAST.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS            PIC X(02).
+       01  WS-SEARCH-KEY             PIC X(8).
+       01  WS-PS-IDX                 PIC 9(03).
+       01  WS-PS-ARR.
+           05 WS-PS-LENGTH           PIC 9(3).
+           05 WS-PS-XS               PIC S9(3) OCCURS 0 TO 100 TIMES
+                                      DEPENDING ON WS-PS-LENGTH.
+
+       LINKAGE SECTION.
+       01  LK-ACCT-ID                PIC X(8).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-ACCT-ID.
+      ******************************************************************
+       ACCTMAIN-MAIN.
+           MOVE LK-ACCT-ID TO WS-SEARCH-KEY
+           OPEN I-O ACCOUNT-MASTER
+           MOVE WS-SEARCH-KEY TO ACCT-ID
+           READ ACCOUNT-MASTER
+              INVALID KEY
+                 DISPLAY "ACCTMAIN - NO SUCH ACCOUNT: " WS-SEARCH-KEY
+                 GO TO ACCTMAIN-DONE
+           END-READ
+           CALL "square-sum" USING ACCT-ARR ACCT-SQUARE-SUM
+              ACCT-OVERFLOW-FLAG
+           PERFORM ACCTMAIN-BUILD-PS-ARRAY
+           CALL "PositiveSum" USING WS-PS-ARR ACCT-SUM-POSITIVE
+              ACCT-SUM-NEGATIVE ACCT-ZERO-COUNT
+           REWRITE ACCOUNT-MASTER-RECORD
+              INVALID KEY
+                 DISPLAY "ACCTMAIN - REWRITE FAILED: " WS-SEARCH-KEY
+           END-REWRITE.
+       ACCTMAIN-DONE.
+           CLOSE ACCOUNT-MASTER
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * PositiveSum's XS ELEMENTS ARE NARROWER THAN SQUARE_SUM'S, SO
+      * THE STORED VALUES ARE COPIED INTO THIS LOCAL TABLE BEFORE
+      * CALLING IT, INSTEAD OF SHARING ACCT-ARR DIRECTLY.
+      *-----------------------------------------------------------------
+       ACCTMAIN-BUILD-PS-ARRAY.
+           MOVE ACCT-VALUE-COUNT TO WS-PS-LENGTH
+           PERFORM ACCTMAIN-COPY-ONE-VALUE
+              VARYING WS-PS-IDX FROM 1 BY 1
+              UNTIL WS-PS-IDX > WS-PS-LENGTH.
+
+       ACCTMAIN-COPY-ONE-VALUE.
+           EVALUATE TRUE
+              WHEN ACCT-VALUE (WS-PS-IDX) > 999
+                 MOVE 999 TO WS-PS-XS (WS-PS-IDX)
+              WHEN ACCT-VALUE (WS-PS-IDX) < -999
+                 MOVE -999 TO WS-PS-XS (WS-PS-IDX)
+              WHEN OTHER
+                 MOVE ACCT-VALUE (WS-PS-IDX) TO WS-PS-XS (WS-PS-IDX)
+           END-EVALUATE.
+       END PROGRAM ACCTMAIN.
