@@ -0,0 +1,154 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    APDIGRPT.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE ACCOUNTS-PAYABLE ACCOUNT-NUMBER EXTRACT, CALLS
+      * DigitHistogram FOR EACH ACCOUNT NUMBER TO TALLY HOW OFTEN
+      * EACH DIGIT 0-9 APPEARS, AND PRODUCES A DIGIT-DISTRIBUTION
+      * REPORT (COUNT AND PERCENT OF TOTAL DIGITS SEEN) FOR
+      * FRAUD-PATTERN REVIEW AGAINST THE BENFORD'S-LAW EXPECTATION.
+      * MODIFIED 09/08/2026 - THE BARE TITLE LINE IS REPLACED WITH
+      * THE SHARED RPTHDR PAGE HEADER (TITLE, RUN DATE, PAGE NUMBER)
+      * SO THIS IS A REAL PAGINATED OPERATIONAL REPORT INSTEAD OF AN
+      * UNLABELED SYSOUT DUMP.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "APACCTIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "APDIGRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05 AP-ACCOUNT-NUMBER    PIC 9(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-HEADER.
+           COPY "RPTHDR.CPY".
+       01  WS-ACCT-STATUS           PIC X(02).
+       01  WS-REPORT-STATUS         PIC X(02).
+       01  WS-EOF-SW               PIC X VALUE "N".
+           88 WS-EOF               VALUE "Y".
+       01  WS-ACCOUNT-NUMBER       PIC 9(10).
+       01  WS-DIGIT-I              PIC 9(2).
+       01  WS-HISTOGRAM.
+           05 WS-DIGIT-COUNT       PIC 9(8) OCCURS 10 TIMES VALUE 0.
+       01  WS-TOTAL-DIGITS         PIC 9(10) VALUE 0.
+       01  WS-EDIT-COUNT           PIC ZZZ,ZZ9.
+       01  WS-EDIT-PERCENT         PIC ZZ9.99.
+       01  WS-PERCENT              PIC 999V99.
+       01  WS-DIGIT-VALUE          PIC 9(1).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       APDIGRPT-MAIN.
+           PERFORM APDIGRPT-INIT
+           PERFORM APDIGRPT-PROCESS-ONE UNTIL WS-EOF
+           PERFORM APDIGRPT-WRITE-SUMMARY
+           PERFORM APDIGRPT-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       APDIGRPT-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+              DISPLAY "APDIGRPT - ACCOUNT-FILE OPEN FAILED: "
+                 WS-ACCT-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "APDIGRPT - REPORT-FILE OPEN FAILED: "
+                 WS-REPORT-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           MOVE "ACCOUNTS PAYABLE - DIGIT DISTRIBUTION REPORT"
+              TO RH-TITLE
+           MOVE 1 TO RH-PAGE-NO
+           CALL "RPTHDR" USING WS-RPT-HEADER
+           MOVE RH-LINE-1 TO REPORT-LINE
+           PERFORM APDIGRPT-WRITE-LINE
+           MOVE RH-LINE-2 TO REPORT-LINE
+           PERFORM APDIGRPT-WRITE-LINE
+           MOVE RH-LINE-3 TO REPORT-LINE
+           PERFORM APDIGRPT-WRITE-LINE
+           IF NOT WS-EOF
+              PERFORM APDIGRPT-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       APDIGRPT-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ ACCOUNT-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       APDIGRPT-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           MOVE AP-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+           CALL "DigitHistogram" USING WS-ACCOUNT-NUMBER WS-HISTOGRAM
+           PERFORM APDIGRPT-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       APDIGRPT-WRITE-SUMMARY.
+      *-----------------------------------------------------------------
+           PERFORM VARYING WS-DIGIT-I FROM 1 BY 1 UNTIL WS-DIGIT-I > 10
+              ADD WS-DIGIT-COUNT(WS-DIGIT-I) TO WS-TOTAL-DIGITS
+           END-PERFORM
+           MOVE "DIGIT     COUNT     PERCENT OF ALL DIGITS SEEN"
+              TO REPORT-LINE
+           PERFORM APDIGRPT-WRITE-LINE
+           PERFORM VARYING WS-DIGIT-I FROM 1 BY 1 UNTIL WS-DIGIT-I > 10
+              MOVE WS-DIGIT-COUNT(WS-DIGIT-I) TO WS-EDIT-COUNT
+              IF WS-TOTAL-DIGITS > 0
+                 COMPUTE WS-PERCENT ROUNDED =
+                    (WS-DIGIT-COUNT(WS-DIGIT-I) * 100) /
+                       WS-TOTAL-DIGITS
+              ELSE
+                 MOVE 0 TO WS-PERCENT
+              END-IF
+              MOVE WS-PERCENT TO WS-EDIT-PERCENT
+              COMPUTE WS-DIGIT-VALUE = WS-DIGIT-I - 1
+              MOVE SPACES TO REPORT-LINE
+              STRING "  " DELIMITED BY SIZE
+                     WS-DIGIT-VALUE DELIMITED BY SIZE
+                     "    . . .  " DELIMITED BY SIZE
+                     WS-EDIT-COUNT DELIMITED BY SIZE
+                     "    " DELIMITED BY SIZE
+                     WS-EDIT-PERCENT DELIMITED BY SIZE
+                 INTO REPORT-LINE
+              PERFORM APDIGRPT-WRITE-LINE
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       APDIGRPT-WRITE-LINE.
+      *-----------------------------------------------------------------
+           WRITE REPORT-LINE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "APDIGRPT - REPORT-FILE WRITE FAILED: "
+                 WS-REPORT-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
+       APDIGRPT-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE ACCOUNT-FILE
+           CLOSE REPORT-FILE.
+       END PROGRAM APDIGRPT.
