@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DigitHistogram.
+      *-----------------------------------------------------------------
+      * COMPANION TO SQUARE-DIGITS - REUSES THE SAME DIGIT-EXTRACTION
+      * LOOP (DIVIDE N BY 10 GIVING N REMAINDER RM) BUT TALLIES INTO
+      * A PASSED-IN HISTOGRAM OF HOW MANY TIMES EACH DIGIT 0-9 OCCURS
+      * INSTEAD OF SQUARING. THE HISTOGRAM ACCUMULATES ACROSS CALLS
+      * SO A BATCH DRIVER CAN FEED IT ONE ACCOUNT NUMBER AT A TIME AND
+      * GET A DIGIT-DISTRIBUTION TALLY FOR A BENFORD'S-LAW-STYLE
+      * FRAUD-PATTERN CHECK.
+      * MODIFIED 09/08/2026 - THE LOOP USED TO RUN UNTIL N = 0, SO AN
+      * ACCOUNT NUMBER WITH LEADING ZEROS (OR AN ALL-ZERO NUMBER)
+      * STOPPED EARLY AND TALLIED FEWER THAN 10 DIGITS - LEAVING THE
+      * PER-ACCOUNT DIGIT COUNT TO VARY FROM 1 TO 10 INSTEAD OF A
+      * FIXED 10, WHICH SKEWED THE PERCENT-OF-ALL-DIGITS-SEEN
+      * DENOMINATOR IN APDIGRPT. N IS A FIXED PIC 9(10) FIELD, SO THE
+      * LOOP NOW RUNS EXACTLY 10 TIMES REGARDLESS OF VALUE, TALLYING
+      * EVERY DIGIT POSITION INCLUDING LEADING ZEROS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  RM          PIC 9(1).
+       01  WS-DIGIT-I  PIC 9(2).
+       LINKAGE SECTION.
+       01 N           PIC 9(10).
+       01 HISTOGRAM.
+          05 DIGIT-COUNT PIC 9(8) OCCURS 10 TIMES.
+       PROCEDURE DIVISION USING N HISTOGRAM.
+           PERFORM VARYING WS-DIGIT-I FROM 1 BY 1 UNTIL WS-DIGIT-I > 10
+              MOVE 0 TO RM
+              DIVIDE N BY 10 GIVING N REMAINDER RM
+              ADD 1 TO DIGIT-COUNT(RM + 1)
+           END-PERFORM.
+           GOBACK.
+       END PROGRAM DigitHistogram.
