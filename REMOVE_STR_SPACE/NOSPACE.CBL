@@ -2,23 +2,46 @@
        program-id. NoSpace.
        DATE-WRITTEN.  18/07/2023.
        DATE-COMPILED. 18/07/2023.
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - ADDED A MODE FLAG SO CALLERS CAN ASK
+      * FOR INTERNAL REPEATED SPACES TO BE COLLAPSED DOWN TO ONE
+      * INSTEAD OF DELETED OUTRIGHT (DELETING THEM ALL RUNS WORDS
+      * TOGETHER WHEN NORMALIZING A FREE-TEXT COMMENT FIELD), AND
+      * WIDENED STRNG/RESULT PAST THE OLD 80-CHARACTER LIMIT.
+      * MODIFIED 09/08/2026 - STRNG/RESULT NOW USE THE SHARED
+      * VARTEXT COPYBOOK LAYOUT INSTEAD OF THEIR OWN LENGTH+CHARS
+      * FIELDS, SO THE MAX LENGTH STAYS IN STEP WITH THE REST OF
+      * THE STRING UTILITIES.
+      *--------------------------------------------------------------
        data division.
        working-storage section.
-       01  i           pic 99.
+       01  i           pic 9(3).
+       01  was-space   pic 9.
        linkage section.
+       01  ns-mode         pic 9.
+           88 ns-mode-delete-all  value 0.
+           88 ns-mode-collapse    value 1.
        01  strng.
-           05 slen      pic 99.
-           05 chars    pic x(80).
+           copy "VARTEXT.CPY" replacing vt-length by slen
+                                         vt-text   by chars.
        01  result.
-           05 rlen      pic 99.
-           05 chars    pic x(80).
-       procedure division using strng result.
+           copy "VARTEXT.CPY" replacing vt-length by rlen
+                                         vt-text   by chars.
+       procedure division using ns-mode strng result.
            initialize result
+           move 0 to was-space
            perform varying i from 1 by 1 until i > slen
              if chars of strng(i:1) NOT = ' '
-              add 1 to rlen
-              move chars of strng(i:1) to chars of result(rlen:)
+                add 1 to rlen
+                move chars of strng(i:1) to chars of result(rlen:)
+                move 0 to was-space
+             else
+                if ns-mode-collapse and was-space = 0
+                   add 1 to rlen
+                   move ' ' to chars of result(rlen:)
+                end-if
+                move 1 to was-space
              end-if
            end-perform.
            goback.
-       end program NoSpace.
\ No newline at end of file
+       end program NoSpace.
