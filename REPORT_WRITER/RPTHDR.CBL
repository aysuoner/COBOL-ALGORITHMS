@@ -0,0 +1,60 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    RPTHDR.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * SHARED PAGE-HEADER BUILDER. UNTIL NOW EVERY BATCH REPORT IN
+      * THIS LIBRARY WROTE ITS OWN BARE TITLE LINE WITH NO RUN DATE
+      * AND NO PAGE NUMBER. A CALLER COPIES RPTHDR.CPY INTO ITS OWN
+      * WORKING-STORAGE, SETS RH-TITLE AND RH-PAGE-NO, AND CALLS THIS
+      * TO GET BACK A STANDARD THREE-LINE HEADER BLOCK (TITLE WITH
+      * PAGE NUMBER, RUN DATE, BLANK SEPARATOR) TO WRITE AHEAD OF ITS
+      * OWN COLUMN-HEADING LINE.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DATE-TIME              PIC X(21).
+       01  WS-RUN-DATE.
+           05 WS-RD-YYYY             PIC 9(4).
+           05 WS-RD-MM               PIC 9(2).
+           05 WS-RD-DD               PIC 9(2).
+       01  WS-EDIT-PAGE-NO           PIC ZZZ9.
+       01  WS-PTR                    PIC 9(3).
+
+       LINKAGE SECTION.
+       01  RPT-HEADER-PARMS.
+           COPY "RPTHDR.CPY".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING RPT-HEADER-PARMS.
+      ******************************************************************
+       RPTHDR-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME
+           MOVE WS-DATE-TIME (1:4) TO WS-RD-YYYY
+           MOVE WS-DATE-TIME (5:2) TO WS-RD-MM
+           MOVE WS-DATE-TIME (7:2) TO WS-RD-DD
+           MOVE RH-PAGE-NO TO WS-EDIT-PAGE-NO
+
+           MOVE SPACES TO RH-LINE-1
+           MOVE RH-TITLE TO RH-LINE-1 (1:50)
+           MOVE 60 TO WS-PTR
+           STRING "PAGE " DELIMITED BY SIZE
+                  WS-EDIT-PAGE-NO   DELIMITED BY SIZE
+              INTO RH-LINE-1
+              WITH POINTER WS-PTR
+
+           MOVE SPACES TO RH-LINE-2
+           STRING "RUN DATE: "      DELIMITED BY SIZE
+                  WS-RD-MM          DELIMITED BY SIZE
+                  "/"               DELIMITED BY SIZE
+                  WS-RD-DD          DELIMITED BY SIZE
+                  "/"               DELIMITED BY SIZE
+                  WS-RD-YYYY        DELIMITED BY SIZE
+              INTO RH-LINE-2
+
+           MOVE SPACES TO RH-LINE-3
+           GOBACK.
+       END PROGRAM RPTHDR.
