@@ -0,0 +1,202 @@
+      *------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------
+       PROGRAM-ID. GRADERPT.
+       AUTHOR. AYSU ONER.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE CLASS ROSTER FILE, CALLS FINALGRADE-CALCU FOR EACH
+      * STUDENT VIA FINALGRADE, AND PRINTS A GRADE REPORT WITH A
+      * LETTER-GRADE COLUMN, THE CLASS AVERAGE AND AN HONOR-ROLL
+      * LISTING OF EVERY RESULT OF 90 OR ABOVE.
+      * MODIFIED 09/08/2026 - NOW CHECKS FINALGRADE'S RETURN-CODE AND
+      * ROUTES ANY INVALID-INPUT EXAM SCORE TO AN EXCEPTION LINE
+      * INSTEAD OF LETTING IT SILENTLY SCORE AS AN "F".
+      * MODIFIED 09/08/2026 - THE BARE TITLE LINE IS REPLACED WITH
+      * THE SHARED RPTHDR PAGE HEADER (TITLE, RUN DATE, PAGE NUMBER)
+      * SO THIS IS A REAL PAGINATED OPERATIONAL REPORT INSTEAD OF AN
+      * UNLABELED SYSOUT DUMP.
+      *------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTERIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "GRADERPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *------------------------------
+       DATA DIVISION.
+      *------------------------------
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           05 STU-ID                PIC X(6).
+           05 STU-NAME               PIC X(25).
+           05 STU-EXAM               PIC 9(3).
+           05 STU-PROJECTS           PIC 9(2).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01  WS-RPT-HEADER.
+           COPY "RPTHDR.CPY".
+       01  WS-ROSTER-STATUS          PIC X(02).
+       01  WS-REPORT-STATUS          PIC X(02).
+       01  WS-EOF-SW                PIC X VALUE "N".
+           88 WS-EOF                VALUE "Y".
+       01  WS-FINAL-GRADE            PIC 9(3).
+       01  WS-RETURN-CODE            PIC 9(2).
+       01  WS-LETTER-GRADE           PIC A.
+       01  WS-STUDENT-COUNT          PIC 9(5) VALUE 0.
+       01  WS-GRADE-TOTAL            PIC 9(8) VALUE 0.
+       01  WS-CLASS-AVERAGE          PIC 9(3)V9(2).
+       01  WS-EDIT-GRADE             PIC ZZ9.
+       01  WS-EDIT-AVERAGE           PIC ZZ9.99.
+       01  WS-HONOR-ROLL-COUNT       PIC 9(5) VALUE 0.
+       01  WS-EXCEPTION-COUNT        PIC 9(5) VALUE 0.
+
+      *------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------
+       GRADERPT-MAIN.
+           PERFORM GRADERPT-INIT
+           PERFORM GRADERPT-PROCESS-ONE UNTIL WS-EOF
+           PERFORM GRADERPT-WRITE-SUMMARY
+           PERFORM GRADERPT-TERMINATE
+           GOBACK.
+
+      *------------------------------
+       GRADERPT-INIT.
+      *------------------------------
+           OPEN INPUT ROSTER-FILE
+           IF WS-ROSTER-STATUS NOT = "00"
+              DISPLAY "GRADERPT - ROSTER-FILE OPEN FAILED: "
+                 WS-ROSTER-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "GRADERPT - REPORT-FILE OPEN FAILED: "
+                 WS-REPORT-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           MOVE "CLASS GRADE REPORT" TO RH-TITLE
+           MOVE 1 TO RH-PAGE-NO
+           CALL "RPTHDR" USING WS-RPT-HEADER
+           MOVE RH-LINE-1 TO REPORT-LINE
+           PERFORM GRADERPT-WRITE-LINE
+           MOVE RH-LINE-2 TO REPORT-LINE
+           PERFORM GRADERPT-WRITE-LINE
+           MOVE RH-LINE-3 TO REPORT-LINE
+           PERFORM GRADERPT-WRITE-LINE
+           IF NOT WS-EOF
+              PERFORM GRADERPT-READ-NEXT
+           END-IF.
+
+      *------------------------------
+       GRADERPT-READ-NEXT.
+      *------------------------------
+           READ ROSTER-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *------------------------------
+       GRADERPT-PROCESS-ONE.
+      *------------------------------
+           CALL "FINALGRADE" USING STU-EXAM STU-PROJECTS
+              WS-FINAL-GRADE WS-RETURN-CODE
+           IF WS-RETURN-CODE NOT = RC-NORMAL
+              ADD 1 TO WS-EXCEPTION-COUNT
+              MOVE SPACES TO REPORT-LINE
+              STRING "  EXCEPTION - " DELIMITED BY SIZE
+                     STU-ID           DELIMITED BY SIZE
+                     " "              DELIMITED BY SIZE
+                     STU-NAME         DELIMITED BY SIZE
+                     " - INVALID EXAM SCORE" DELIMITED BY SIZE
+                 INTO REPORT-LINE
+              PERFORM GRADERPT-WRITE-LINE
+           ELSE
+              EVALUATE TRUE
+                 WHEN WS-FINAL-GRADE >= 90
+                    MOVE "A" TO WS-LETTER-GRADE
+                    ADD 1 TO WS-HONOR-ROLL-COUNT
+                 WHEN WS-FINAL-GRADE >= 75
+                    MOVE "B" TO WS-LETTER-GRADE
+                 WHEN WS-FINAL-GRADE >= 50
+                    MOVE "C" TO WS-LETTER-GRADE
+                 WHEN OTHER
+                    MOVE "F" TO WS-LETTER-GRADE
+              END-EVALUATE
+              MOVE WS-FINAL-GRADE TO WS-EDIT-GRADE
+              MOVE SPACES TO REPORT-LINE
+              STRING STU-ID       DELIMITED BY SIZE
+                     " "          DELIMITED BY SIZE
+                     STU-NAME     DELIMITED BY SIZE
+                     " GRADE="    DELIMITED BY SIZE
+                     WS-EDIT-GRADE DELIMITED BY SIZE
+                     " ("         DELIMITED BY SIZE
+                     WS-LETTER-GRADE DELIMITED BY SIZE
+                     ")"          DELIMITED BY SIZE
+                 INTO REPORT-LINE
+              PERFORM GRADERPT-WRITE-LINE
+              ADD 1 TO WS-STUDENT-COUNT
+              ADD WS-FINAL-GRADE TO WS-GRADE-TOTAL
+              IF WS-FINAL-GRADE >= 90
+                 PERFORM GRADERPT-WRITE-HONOR-ROLL
+              END-IF
+           END-IF
+           PERFORM GRADERPT-READ-NEXT.
+
+      *------------------------------
+       GRADERPT-WRITE-HONOR-ROLL.
+      *------------------------------
+           MOVE SPACES TO REPORT-LINE
+           STRING "  HONOR ROLL - " DELIMITED BY SIZE
+                  STU-ID            DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  STU-NAME          DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM GRADERPT-WRITE-LINE.
+
+      *------------------------------
+       GRADERPT-WRITE-SUMMARY.
+      *------------------------------
+           MOVE SPACES TO REPORT-LINE
+           PERFORM GRADERPT-WRITE-LINE
+           IF WS-STUDENT-COUNT > 0
+              COMPUTE WS-CLASS-AVERAGE =
+                 WS-GRADE-TOTAL / WS-STUDENT-COUNT
+           ELSE
+              MOVE 0 TO WS-CLASS-AVERAGE
+           END-IF
+           MOVE WS-CLASS-AVERAGE TO WS-EDIT-AVERAGE
+           STRING "CLASS AVERAGE: " DELIMITED BY SIZE
+                  WS-EDIT-AVERAGE   DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM GRADERPT-WRITE-LINE
+           MOVE WS-EXCEPTION-COUNT TO WS-EDIT-GRADE
+           STRING "EXCEPTIONS (INVALID EXAM SCORE): " DELIMITED BY SIZE
+                  WS-EDIT-GRADE DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM GRADERPT-WRITE-LINE.
+
+      *------------------------------
+       GRADERPT-WRITE-LINE.
+      *------------------------------
+           WRITE REPORT-LINE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "GRADERPT - REPORT-FILE WRITE FAILED: "
+                 WS-REPORT-STATUS
+           END-IF.
+
+      *------------------------------
+       GRADERPT-TERMINATE.
+      *------------------------------
+           CLOSE ROSTER-FILE
+           CLOSE REPORT-FILE.
+       END PROGRAM GRADERPT.
