@@ -5,31 +5,73 @@
        AUTHOR. AYSU ONER.
        DATE-WRITTEN. 01-08-2023.
        DATE-COMPILED. 01-08-2023.
-      *------------------------------
+      *-----------------------------------------------------------------
+      * MODIFIED 09/08/2026 - EXAM OVER 100 (NOT A VALID PERCENTAGE)
+      * USED TO FALL INTO THE WHEN-OTHER BRANCH AND COME BACK AS A
+      * SILENT RESULT OF 0, INDISTINGUISHABLE FROM A STUDENT WHO
+      * ACTUALLY FAILED. RETCODE NOW REPORTS INVALID INPUT
+      * SEPARATELY, USING THE SHARED RETCODE COPYBOOK ADOPTED ACROSS
+      * THE LIBRARY.
+      * MODIFIED 09/08/2026 - THE EXAM RANGE CHECK NOW GOES THROUGH
+      * THE SHARED NUMCHECK RANGE-CHECK SUBROUTINE INSTEAD OF A
+      * LOCAL IF, SO THE VALID 0-100 RANGE LIVES IN ONE PLACE
+      * ACROSS THE LIBRARY.
+      * MODIFIED 09/08/2026 - THE 90/75/50 EXAM CUTOFFS NOW COME FROM
+      * THE SHARED THRSHLD PARAMETER LOADER INSTEAD OF BEING LITERALS
+      * HERE, SO OPERATIONS CAN CHANGE THE GRADING CURVE BY UPDATING
+      * THRESHIN INSTEAD OF WAITING ON A RECOMPILE.
+      * MODIFIED 09/08/2026 - RESULT IS NOW DEFAULTED TO 0 BEFORE THE
+      * EVALUATE. THE MID/LOW-CUTOFF WHEN CLAUSES ONLY MOVE A RESULT
+      * WHEN THEIR NESTED PROJECTS CHECK IS ALSO TRUE, AND EVALUATE
+      * COMMITS TO THE FIRST MATCHING WHEN - SO A STUDENT WHOSE EXAM
+      * MATCHED A CUTOFF BAND BUT WHOSE PROJECTS DID NOT USED TO LEAVE
+      * RESULT UNTOUCHED (WHATEVER THE CALLER'S FIELD HELD BEFORE THE
+      * CALL) INSTEAD OF COMING BACK AS THE FAILING GRADE IT SHOULD.
+      *-----------------------------------------------------------------
        DATA DIVISION.
       *------------------------------
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01 WS-NC-PARMS.
+           COPY "NUMCHVAL.CPY".
+       01 WS-TH-PARMS.
+           COPY "THRSHLD.CPY".
        LINKAGE SECTION.
        01 PROJECTS PIC 9(2).
        01 EXAM     PIC 9(3).
        01 RESULT   PIC 9(3).
+       01 RETCODE PIC 9(2).
       *------------------------------
-       PROCEDURE DIVISION USING EXAM PROJECTS RESULT.
+       PROCEDURE DIVISION USING EXAM PROJECTS RESULT RETCODE.
       *------------------------------
        FINALGRADE-CALCU.
+           MOVE RC-NORMAL TO RETCODE
+           MOVE EXAM TO NC-VALUE
+           MOVE 0 TO NC-LOW
+           MOVE 100 TO NC-HIGH
+           CALL "NUMCHECK" USING WS-NC-PARMS
+           IF NC-RETCODE NOT = RC-NORMAL
+              MOVE RC-INVALID-INPUT TO RETCODE
+              MOVE 0 TO RESULT
+              GO TO FINALGRADE-CALCU-END
+           END-IF
+           CALL "THRSHLD" USING WS-TH-PARMS
+           MOVE 0 TO RESULT
            EVALUATE TRUE
-             WHEN EXAM > 90 OR PROJECTS IS GREATER THAN 10
+             WHEN EXAM > TH-EXAM-HIGH-CUTOFF OR
+                  PROJECTS IS GREATER THAN 10
                  MOVE 100 TO RESULT
-             WHEN EXAM > 75
+             WHEN EXAM > TH-EXAM-MID-CUTOFF
                IF PROJECTS IS GREATER THAN OR EQUAL TO 5
                  MOVE 90 TO RESULT
-             WHEN EXAM > 50
+             WHEN EXAM > TH-EXAM-LOW-CUTOFF
                IF PROJECTS IS GREATER THAN OR EQUAL TO 2
                  MOVE 75 TO RESULT
              WHEN OTHER
                MOVE 0 TO RESULT
            END-EVALUATE.
        FINALGRADE-CALCU-END. EXIT.
-		
+
            DISPLAY RESULT.
            GOBACK.
        END PROGRAM FINALGRADE.
\ No newline at end of file
