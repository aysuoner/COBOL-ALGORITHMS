@@ -1,21 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOVEFUNC.
+      *-----------------------------------------------------------------
+      * MODIFIED 09/08/2026 - USED TO ALWAYS CHECK FLOWER1/FLOWER2 FOR
+      * MATCHING PARITY AGAINST A FIXED MODULUS OF 2. FOR THE SHIFT-
+      * ROTATION SCHEDULING BATCH JOB, MODULUS IS NOW A PASSED-IN
+      * PARAMETER SO THE SAME "SAME CYCLE GROUP" TEST CAN BE RUN
+      * AGAINST ANY ROTATION SIZE (E.G. A 4-WEEK OR 6-WEEK ROTATION)
+      * INSTEAD OF ALWAYS DIVIDING BY 2.
+      * MODIFIED 09/08/2026 - A CALLER-SUPPLIED MODULUS OF ZERO USED
+      * TO DIVIDE BY ZERO INSIDE FUNCTION REM, WHICH COULD NEVER
+      * HAPPEN BACK WHEN MODULUS WAS A HARDCODED 2. RETCODE NOW
+      * REPORTS INVALID INPUT FOR A ZERO MODULUS SO THE CALLER CAN
+      * SKIP THE RECORD INSTEAD OF LETTING THE JOB ABEND, USING THE
+      * SHARED RETCODE COPYBOOK ADOPTED ACROSS THE LIBRARY.
+      * MODIFIED 09/08/2026 - THE ZERO-MODULUS BRANCH NOW MOVES 0 TO
+      * RESULT BEFORE RETURNING INSTEAD OF LEAVING IT UNTOUCHED, SO A
+      * CALLER THAT READS RESULT WITHOUT CHECKING RETCODE FIRST GETS A
+      * DEFINED VALUE INSTEAD OF WHATEVER ITS FIELD HELD BEFORE THE
+      * CALL.
+      *-----------------------------------------------------------------
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01 MOD-1           PIC 9(1).
-       01 MOD-2           PIC 9(1).
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01 MOD-1           PIC 9(2).
+       01 MOD-2           PIC 9(2).
        LINKAGE SECTION.
+       01 MODULUS            PIC 9(2).
        01 FLOWER1           PIC 9(8). *>1
        01 FLOWER2           PIC 9(8). *>4
        01 RESULT            PIC 9.
-       PROCEDURE DIVISION USING flower1 flower2 RESULT.
+       01 RETCODE            PIC 9(2).
+       PROCEDURE DIVISION USING modulus flower1 flower2 RESULT
+           RETCODE.
+           MOVE RC-NORMAL TO RETCODE
+           IF MODULUS = 0
+              MOVE RC-INVALID-INPUT TO RETCODE
+              MOVE 0 TO RESULT
+              GOBACK
+           END-IF
            INITIALIZE MOD-1 MOD-2
-           COMPUTE MOD-1 = FUNCTION REM(FLOWER1 , 2) 
-           COMPUTE MOD-2 = FUNCTION REM(FLOWER2 , 2)
+           COMPUTE MOD-1 = FUNCTION REM(FLOWER1 , MODULUS)
+           COMPUTE MOD-2 = FUNCTION REM(FLOWER2 , MODULUS)
            IF MOD-1 IS EQUAL TO MOD-2
-              MOVE 0 TO RESULT 
+              MOVE 0 TO RESULT
            ELSE
               MOVE 1 TO RESULT
-           END-IF 
+           END-IF
            GOBACK.
        END PROGRAM LOVEFUNC.
