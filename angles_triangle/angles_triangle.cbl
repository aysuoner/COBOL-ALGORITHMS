@@ -4,14 +4,56 @@
        AUTHOR.         AYSU ONER.
        DATE-WRITTEN.   06/07/2023
        DATE-COMPILED.  06/07/2023.
+      *-----------------------------------------------------------------
+      * MODIFIED 09/08/2026 - USED TO COMPUTE ANGLE-C AS 180 MINUS
+      * ANGLE-A PLUS ANGLE-B WITH NO CHECK THAT THE INPUTS MAKE
+      * SENSE, SO A BAD PAIR OF ANGLES (SUMMING TO 180 OR MORE) CAME
+      * BACK AS A SILENTLY WRONG ANGLE OR WRAPPED NEGATIVE INTO THE
+      * UNSIGNED PIC 9(3) FIELD. ERROR-FLAG NOW REPORTS WHETHER THE
+      * SUPPLIED ANGLES CAN FORM A VALID TRIANGLE FOR THE CAD
+      * DRAFTING ANGLE-VERIFICATION REPORT.
+      * MODIFIED 09/08/2026 - EACH SUPPLIED ANGLE NOW GOES THROUGH
+      * THE SHARED NUMCHECK RANGE-CHECK SUBROUTINE (REJECTING ZERO
+      * OR A SINGLE ANGLE OF 180 OR MORE) BEFORE THE TWO-ANGLE SUM
+      * CHECK BELOW, WHICH NUMCHECK HAS NO WAY TO EXPRESS SINCE IT
+      * ONLY EVER LOOKS AT ONE VALUE AT A TIME. THE RESULT IS
+      * TRANSLATED BACK INTO THIS PROGRAM'S OWN ERROR-FLAG/88 PAIR
+      * SO ITS CALL INTERFACE DOESN'T CHANGE.
       *------------------
        data division.
+       working-storage section.
+       COPY "RETCODE.CPY".
+       01 ws-nc-parms.
+           COPY "NUMCHVAL.CPY".
        linkage section.
        01 angle-a       pic 9(3).
        01 angle-b       pic 9(3).
        01 angle-c       pic 9(3).
-       procedure division using angle-a angle-b angle-c.
+       01 error-flag    pic 9.
+          88 angles-valid   value 0.
+          88 angles-invalid value 1.
+       procedure division using angle-a angle-b angle-c error-flag.
            move 0 to angle-c.
-           COMPUTE angle-c = 180 - (angle-a + angle-b).
+           set angles-valid to true
+           move angle-a to nc-value
+           move 1 to nc-low
+           move 179 to nc-high
+           call "NUMCHECK" using ws-nc-parms
+           if nc-retcode not = RC-NORMAL
+              set angles-invalid to true
+              goback
+           end-if
+           move angle-b to nc-value
+           call "NUMCHECK" using ws-nc-parms
+           if nc-retcode not = RC-NORMAL
+              set angles-invalid to true
+              goback
+           end-if
+           if angle-a + angle-b >= 180
+              set angles-invalid to true
+           else
+              COMPUTE angle-c = 180 - (angle-a + angle-b)
+           end-if.
+           goback.
        end program other-angle.
        
\ No newline at end of file
