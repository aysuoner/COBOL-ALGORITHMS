@@ -0,0 +1,34 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    NUMCHECK.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * SHARED NUMERIC-INPUT RANGE CHECK. A CALLER COPIES NUMCHVAL.CPY
+      * INTO ITS OWN WORKING-STORAGE, MOVES ITS FIELD INTO NC-VALUE
+      * AND ITS VALID INCLUSIVE RANGE INTO NC-LOW/NC-HIGH, AND CALLS
+      * THIS AHEAD OF ANY COMPUTE THAT WOULD OTHERWISE DIVIDE BY A
+      * BAD INPUT OR SILENTLY ACCEPT AN OUT-OF-RANGE ONE. NC-RETCODE
+      * COMES BACK RC-NORMAL OR RC-INVALID-INPUT FROM THE SAME
+      * RETCODE COPYBOOK USED ELSEWHERE IN THE LIBRARY.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+
+       LINKAGE SECTION.
+       01  NC-PARMS.
+           COPY "NUMCHVAL.CPY".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING NC-PARMS.
+      ******************************************************************
+       NUMCHECK-MAIN.
+           MOVE RC-NORMAL TO NC-RETCODE
+           IF NC-VALUE < NC-LOW OR NC-VALUE > NC-HIGH
+              MOVE RC-INVALID-INPUT TO NC-RETCODE
+           END-IF
+           GOBACK.
+       END PROGRAM NUMCHECK.
