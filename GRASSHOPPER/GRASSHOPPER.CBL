@@ -1,11 +1,27 @@
        identification division.
        program-id. summation.
+      *--------------------------------------------------------------
+      * 09/08/2026  added FIRST-TERM/LAST-TERM so the series sum is
+      *             no longer hard-coded to start at 1 - used for
+      *             prorated/partial-period billing sums. Passing
+      *             FIRST-TERM = 1 and LAST-TERM = NUM reproduces the
+      *             original triangular-number behaviour.
+      *--------------------------------------------------------------
        data division.
        WORKING-STORAGE SECTION.
+       01  count-of-terms   pic 9(8).
        linkage section.
        01  num          pic 9(4).
+       01  first-term   pic 9(8).
+       01  last-term    pic 9(8).
        01  result       pic 9(8).
-       procedure division using num result.
+       procedure division using num first-term last-term result.
            move 0 to result.
-           COMPUTE RESULT = (NUM * (NUM + 1) / 2).
+           if first-term = 0 and last-term = 0
+              COMPUTE RESULT = (NUM * (NUM + 1) / 2)
+           else
+              compute count-of-terms = last-term - first-term + 1
+              COMPUTE RESULT =
+                 (count-of-terms * (first-term + last-term)) / 2
+           end-if.
        end program summation.
