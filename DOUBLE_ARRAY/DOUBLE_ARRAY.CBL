@@ -1,23 +1,56 @@
        identification division.
        program-id. Maps.
        AUTHOR. aysu oner
+      *--------------------------------------------------------------
+      * 09/08/2026  turned into a general array-transform engine -
+      *             OP-CODE now selects the per-element operation
+      *             instead of always doubling, so we maintain one
+      *             program instead of a near-identical clone per
+      *             transaction-detail transform.
+      *
+      *             OP-CODE VALUES:
+      *               1 = DOUBLE            (2 * XS(I))
+      *               2 = SQUARE            (XS(I) ** 2)
+      *               3 = NEGATE             (-1 * XS(I))
+      *               4 = RUNNING TOTAL     (RESULT(I) = SUM SO FAR)
+      *--------------------------------------------------------------
        data division.
+       working-storage section.
+       01  ws-running-total  pic s9(8).
        linkage section.
+       01  op-code          pic 9.
+           88 op-double     value 1.
+           88 op-square     value 2.
+           88 op-negate     value 3.
+           88 op-running-total value 4.
        01  arr.
            05 arrLength     pic 9(4).
-           05 xs            pic s9(4)  occurs 0 to 1000 times 
+           05 xs            pic s9(4)  occurs 0 to 1000 times
                                        depending on arrLength
                                        indexed by i.
        01  result.
            05 resLength     pic 9(4).
-           05 res           pic s9(4) occurs 0 to 1000 times 
+           05 res           pic s9(8) occurs 0 to 1000 times
                                       depending on resLength.
-      
-       procedure division using arr result.
+
+       procedure division using op-code arr result.
            initialize result
+           move 0 to ws-running-total
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > arrLength
               ADD 1 TO resLength
-              COMPUTE res(resLength:) = 2 * xs(i)
+              EVALUATE TRUE
+                 WHEN op-double
+                    COMPUTE res(resLength) = 2 * xs(i)
+                 WHEN op-square
+                    COMPUTE res(resLength) = xs(i) ** 2
+                 WHEN op-negate
+                    COMPUTE res(resLength) = xs(i) * -1
+                 WHEN op-running-total
+                    ADD xs(i) TO ws-running-total
+                    MOVE ws-running-total TO res(resLength)
+                 WHEN OTHER
+                    MOVE xs(i) TO res(resLength)
+              END-EVALUATE
            END-PERFORM
            goback.
        end program Maps.
