@@ -1,23 +1,48 @@
        identification division.
        program-id. RepeatStr.
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - N TIMES S-LENGTH WAS NEVER CHECKED
+      * AGAINST THE 3000-CHARACTER RES BUFFER, SO A COMBINATION THAT
+      * OVERFLOWS IT SILENTLY TRUNCATED/WRAPPED AND CORRUPTED THE
+      * PRINT-STOCK FILLER LAYOUT DOWNSTREAM. ERROR-FLAG NOW REPORTS
+      * THE OVERFLOW INSTEAD OF WRITING PAST WHAT THE CALLER EXPECTS.
+      * MODIFIED 09/08/2026 - S NOW USES THE SHARED VARTEXT COPYBOOK
+      * LAYOUT INSTEAD OF ITS OWN 50-CHARACTER OCCURS TABLE, SO THE
+      * REPEATED UNIT SHARES ONE AGREED MAX LENGTH WITH THE OTHER
+      * STRING UTILITIES. RESULT KEEPS ITS OWN 3000-CHARACTER
+      * BUFFER - IT IS AN ACCUMULATION AREA SIZED FOR THE OVERFLOW
+      * CHECK ABOVE, NOT A CALLER-SUPPLIED VARIABLE-LENGTH STRING,
+      * SO IT IS NOT A CANDIDATE FOR THE SHARED LAYOUT.
+      *--------------------------------------------------------------
        data division.
+       working-storage section.
+       01  ws-needed       pic 9(6).
        linkage section.
        01  n               pic 9(2).
        01  s.
-           05 s-length     pic 9(2).
-           05 s-char       pic x occurs 0 to 50 times 
-                                  depending on s-length.
+           copy "VARTEXT.CPY" replacing vt-length by s-length
+                                         vt-text   by s-text.
        01  result.
            05 res-length   pic 9(4).
-           05 res          pic x occurs 0 to 3000 times 
+           05 res          pic x occurs 0 to 3000 times
                                  depending on res-length.
-      
-       procedure division using n s result.    
+       01  error-flag      pic 9.
+           88 repeat-ok       value 0.
+           88 repeat-overflow value 1.
+
+       procedure division using n s result error-flag.
            move 0 to res-length.
-           perform N TIMES 
-              move s-char(1:s-length) to res(res-length + 1: s-length)
-              add s-length to res-length
-           end-perform.
+           set repeat-ok to true.
+           compute ws-needed = n * s-length.
+           if ws-needed > 3000
+              set repeat-overflow to true
+           else
+              perform N TIMES
+                 move s-text(1:s-length)
+                   to res(res-length + 1: s-length)
+                 add s-length to res-length
+              end-perform
+           end-if.
             goback.
        end program RepeatStr.
       
\ No newline at end of file
