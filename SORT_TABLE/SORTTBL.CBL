@@ -0,0 +1,39 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    SORTTBL.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * SHARED SORT UTILITY FOR OCCURS DEPENDING ON NUMERIC TABLES.
+      * IsIsogram ALREADY SORTS ITS OWN LOCAL CHARACTER TABLE WITH A
+      * SORT STATEMENT, BUT THAT LOGIC IS PRIVATE TO THAT ONE PROGRAM.
+      * THIS SUBROUTINE DOES THE SAME KIND OF IN-PLACE TABLE SORT FOR
+      * NUMERIC TABLES SO MAPS' RES ARRAY, PositiveSum'S XS ARRAY, OR
+      * ANY FUTURE REPORTING DRIVER BUILT AROUND ONE OF THIS LIBRARY'S
+      * VARIABLE-LENGTH NUMERIC TABLES CAN BE SORTED ASCENDING OR
+      * DESCENDING WITHOUT HAND-ROLLING THE SORT LOGIC AGAIN. A
+      * CALLER COPIES SORTTBL.CPY INTO ITS OWN WORKING-STORAGE, MOVES
+      * ITS VALUES AND LENGTH IN, SETS ST-DIRECTION, AND CALLS THIS -
+      * THE TABLE IS SORTED IN PLACE AND COPIED BACK OUT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       LINKAGE SECTION.
+       01  SORTTBL-PARM.
+           COPY "SORTTBL.CPY".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING SORTTBL-PARM.
+      ******************************************************************
+       SORTTBL-MAIN.
+           IF ST-ASCENDING
+              SORT ST-ENTRY ASCENDING KEY ST-ENTRY
+           ELSE
+              SORT ST-ENTRY DESCENDING KEY ST-ENTRY
+           END-IF
+           GOBACK.
+       END PROGRAM SORTTBL.
