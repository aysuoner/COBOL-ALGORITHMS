@@ -1,23 +1,34 @@
        identification division.
        program-id. Digitize.
        AUTHOR. AYSU ONER.
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - RETCODE PARAMETER ADDED, USING THE SHARED
+      * RETCODE COPYBOOK ADOPTED ACROSS THE LIBRARY, SO A CALLER CAN
+      * TELL A NORMAL RESULT FROM ONE WHERE N OVERRAN THE 38-DIGIT
+      * RES TABLE (NOT REACHABLE TODAY SINCE N'S OWN PIC 9(38) CAPS
+      * IT AT 38 DIGITS, BUT THE CHECK IS IN PLACE FOR IF THAT EVER
+      * CHANGES).
+      *--------------------------------------------------------------
        data division.
        WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
        01  REM PIC 9(01).
        linkage section.
        01  n pic 9(38).
        01  result.
            05 res-length     pic 9(2).
-           05 res            pic 9 occurs 1 to 38 times 
+           05 res            pic 9 occurs 1 to 38 times
                                    depending on res-length.
+       01  retcode pic 9(2).
 
-       procedure division using n result.
+       procedure division using n result retcode.
            initialize result
-           if  n = 0 then 
+           move RC-NORMAL to retcode
+           if  n = 0 then
               add 1 to res-length
-              move 0 to res(res-length) 
+              move 0 to res(res-length)
               goback
-           end-if 
+           end-if
            PERFORM UNTIL N = 0
               COMPUTE REM = FUNCTION REM(N, 10)
               MOVE REM TO result (res-length:)
