@@ -0,0 +1,30 @@
+       identification division.
+       program-id. ArrayToNumber.
+      *--------------------------------------------------------------
+      * COMPANION TO Digitize/DigitizeSigned - RECONSTRUCTS THE
+      * ORIGINAL NUMBER FROM A REVERSED DIGIT ARRAY SO CHECK-DIGIT
+      * ALGORITHMS CAN ROUND-TRIP THROUGH THE ARRAY FORM.
+      *--------------------------------------------------------------
+       AUTHOR. AYSU ONER.
+       data division.
+       WORKING-STORAGE SECTION.
+       01  WS-I        PIC 9(2).
+       linkage section.
+       01  digits.
+           05 res-sign       pic s9 sign is leading separate.
+           05 res-length     pic 9(2).
+           05 res            pic 9 occurs 1 to 38 times
+                                   depending on res-length.
+       01  n pic s9(38).
+
+       procedure division using digits n.
+           move 0 to n
+           perform varying ws-i from res-length by -1
+                    until ws-i < 1
+              compute n = (n * 10) + res(ws-i)
+           end-perform
+           if res-sign < 0
+              compute n = n * -1
+           end-if
+           goback.
+       end program ArrayToNumber.
