@@ -0,0 +1,53 @@
+       identification division.
+       program-id. DigitizeSigned.
+      *--------------------------------------------------------------
+      * SIGNED VARIANT OF Digitize FOR THE ACCOUNT-NUMBER CHECK-
+      * DIGIT SUBSYSTEM - CARRIES THE SIGN OF N SEPARATELY FROM THE
+      * REVERSED DIGIT ARRAY SO A NEGATIVE NUMBER CAN ROUND-TRIP
+      * THROUGH THE ARRAY FORM ALONGSIDE ArrayToNumber.
+      * MODIFIED 09/08/2026 - RETCODE PARAMETER ADDED, USING THE SHARED
+      * RETCODE COPYBOOK ADOPTED ACROSS THE LIBRARY, SO A CALLER CAN
+      * TELL A NORMAL RESULT FROM ONE WHERE N HAD MORE DIGITS THAN
+      * THE 38-ENTRY RES TABLE CAN HOLD.
+      *--------------------------------------------------------------
+       AUTHOR. AYSU ONER.
+       data division.
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01  REM PIC 9(01).
+       01  WS-N PIC 9(38).
+       linkage section.
+       01  n pic s9(38).
+       01  result.
+           05 res-sign       pic s9 sign is leading separate.
+           05 res-length     pic 9(2).
+           05 res            pic 9 occurs 1 to 38 times
+                                   depending on res-length.
+       01  retcode pic 9(2).
+
+       procedure division using n result retcode.
+           initialize result
+           move RC-NORMAL to retcode
+           if n < 0
+              move -1 to res-sign
+           else
+              move 1 to res-sign
+           end-if
+           move function abs(n) to ws-n
+           if  ws-n = 0 then
+              add 1 to res-length
+              move 0 to res(res-length)
+              goback
+           end-if
+           PERFORM UNTIL WS-N = 0
+              COMPUTE REM = FUNCTION REM(WS-N, 10)
+              IF RES-LENGTH >= 38
+                 MOVE RC-BOUNDARY-EXCEEDED TO RETCODE
+                 GOBACK
+              END-IF
+              ADD 1 TO RES-LENGTH
+              MOVE REM TO RES(RES-LENGTH)
+              COMPUTE WS-N = WS-N / 10
+           END-PERFORM.
+           goback.
+       end program DigitizeSigned.
