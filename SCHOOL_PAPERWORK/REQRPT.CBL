@@ -0,0 +1,152 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    REQRPT.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE DISTRICT'S PAPER-REQUISITION FILE (ONE RECORD PER
+      * TEACHER - SHEETS PER STUDENT TIMES NUMBER OF STUDENTS), CALLS
+      * schoolPaperwork FOR EACH LINE AND PRODUCES A PURCHASE-ORDER
+      * REPORT WITH A GRAND TOTAL OF SHEETS AND REAMS NEEDED, SO
+      * NOBODY HAS TO TOTAL EVERY TEACHER'S REQUEST BY HAND AT ORDER
+      * TIME.
+      * MODIFIED 09/08/2026 - THE BARE TITLE LINE IS REPLACED WITH
+      * THE SHARED RPTHDR PAGE HEADER (TITLE, RUN DATE, PAGE NUMBER)
+      * SO THIS IS A REAL PAGINATED OPERATIONAL REPORT INSTEAD OF AN
+      * UNLABELED SYSOUT DUMP.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUISITION-FILE ASSIGN TO "REQIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "REQRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  REQUISITION-FILE.
+       01  REQUISITION-RECORD.
+           05 REQ-TEACHER          PIC X(20).
+           05 REQ-SHEETS-PER-STU   PIC S9(3).
+           05 REQ-STUDENTS         PIC S9(3).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-HEADER.
+           COPY "RPTHDR.CPY".
+       01  WS-REQ-STATUS            PIC X(02).
+       01  WS-REPORT-STATUS         PIC X(02).
+       01  WS-EOF-SW               PIC X VALUE "N".
+           88 WS-EOF               VALUE "Y".
+       01  WS-SHEETS                PIC 9(5).
+       01  WS-GRAND-SHEETS          PIC 9(8) VALUE 0.
+       01  WS-GRAND-REAMS           PIC 9(8) VALUE 0.
+       01  WS-EDIT-SHEETS            PIC ZZZ,ZZ9.
+       01  WS-EDIT-REAMS             PIC ZZZ,ZZ9.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       REQRPT-MAIN.
+           PERFORM REQRPT-INIT
+           PERFORM REQRPT-PROCESS-ONE UNTIL WS-EOF
+           PERFORM REQRPT-WRITE-SUMMARY
+           PERFORM REQRPT-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       REQRPT-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT REQUISITION-FILE
+           IF WS-REQ-STATUS NOT = "00"
+              DISPLAY "REQRPT - REQUISITION-FILE OPEN FAILED: "
+                 WS-REQ-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "REQRPT - REPORT-FILE OPEN FAILED: "
+                 WS-REPORT-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           MOVE "DISTRICT SUPPLY REQUISITION - PURCHASE ORDER REPORT"
+              TO RH-TITLE
+           MOVE 1 TO RH-PAGE-NO
+           CALL "RPTHDR" USING WS-RPT-HEADER
+           MOVE RH-LINE-1 TO REPORT-LINE
+           PERFORM REQRPT-WRITE-LINE
+           MOVE RH-LINE-2 TO REPORT-LINE
+           PERFORM REQRPT-WRITE-LINE
+           MOVE RH-LINE-3 TO REPORT-LINE
+           PERFORM REQRPT-WRITE-LINE
+           IF NOT WS-EOF
+              PERFORM REQRPT-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       REQRPT-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ REQUISITION-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       REQRPT-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           CALL "schoolPaperwork" USING REQ-STUDENTS REQ-SHEETS-PER-STU
+              WS-SHEETS
+           ADD WS-SHEETS TO WS-GRAND-SHEETS
+           MOVE WS-SHEETS TO WS-EDIT-SHEETS
+           MOVE SPACES TO REPORT-LINE
+           STRING "  " DELIMITED BY SIZE
+                  REQ-TEACHER    DELIMITED BY SIZE
+                  "SHEETS NEEDED " DELIMITED BY SIZE
+                  WS-EDIT-SHEETS  DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM REQRPT-WRITE-LINE
+           PERFORM REQRPT-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       REQRPT-WRITE-SUMMARY.
+      *-----------------------------------------------------------------
+      * 500 SHEETS PER REAM - ROUND UP SO A PARTIAL REAM STILL COUNTS.
+           COMPUTE WS-GRAND-REAMS =
+              FUNCTION INTEGER((WS-GRAND-SHEETS + 499) / 500)
+           MOVE SPACES TO REPORT-LINE
+           PERFORM REQRPT-WRITE-LINE
+           MOVE WS-GRAND-SHEETS TO WS-EDIT-SHEETS
+           MOVE SPACES TO REPORT-LINE
+           STRING "  GRAND TOTAL SHEETS . . " DELIMITED BY SIZE
+                  WS-EDIT-SHEETS             DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM REQRPT-WRITE-LINE
+           MOVE WS-GRAND-REAMS TO WS-EDIT-REAMS
+           MOVE SPACES TO REPORT-LINE
+           STRING "  REAMS TO ORDER . . . " DELIMITED BY SIZE
+                  WS-EDIT-REAMS            DELIMITED BY SIZE
+              INTO REPORT-LINE
+           PERFORM REQRPT-WRITE-LINE.
+
+      *-----------------------------------------------------------------
+       REQRPT-WRITE-LINE.
+      *-----------------------------------------------------------------
+           WRITE REPORT-LINE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "REQRPT - REPORT-FILE WRITE FAILED: "
+                 WS-REPORT-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
+       REQRPT-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE REQUISITION-FILE
+           CLOSE REPORT-FILE.
+       END PROGRAM REQRPT.
