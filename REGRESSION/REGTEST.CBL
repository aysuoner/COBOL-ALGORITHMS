@@ -0,0 +1,232 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    REGTEST.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * BATCH REGRESSION TEST HARNESS. UNTIL NOW THE ONLY WAY TO TELL
+      * WHETHER ONE OF THIS LIBRARY'S UTILITIES STILL BEHAVED CORRECTLY
+      * AFTER A CHANGE WAS TO CALL IT BY HAND AND EYEBALL THE RESULT.
+      * THIS PROGRAM READS A CONTROL FILE OF TEST CASES - ONE UTILITY
+      * CODE, UP TO TWO INPUT PARAMETERS, AND THE EXPECTED RESULT PER
+      * RECORD - DRIVES THE MATCHING UTILITY FOR EACH ONE, AND WRITES
+      * A PASS/FAIL EXCEPTION REPORT SO A BROKEN UTILITY SHOWS UP AT A
+      * GLANCE INSTEAD OF REQUIRING A FULL MANUAL RETEST.
+      *
+      * THE CONTROL-FILE UTILITY CODES MATCH THE ONES THE ONLINE
+      * AD HOC LOOKUP TRANSACTION (ONLNRTR) USES, SINCE BOTH ARE
+      * DRIVING THE SAME FOUR UTILITIES THROUGH THE SAME SHORT CODE:
+      *    L  LEAPYEAR     - PARM1 = YEAR,   EXPECTED = Y OR N
+      *    Q  QUARTERYEAR  - PARM1 = MONTH,  EXPECTED = QUARTER DIGIT
+      *    B  BMI          - PARM1 = WEIGHT, PARM2 = HEIGHT,
+      *                       EXPECTED = CATEGORY TEXT OR "INVALID"
+      *    F  FINALGRADE   - PARM1 = EXAM,   PARM2 = PROJECTS,
+      *                       EXPECTED = FINAL GRADE OR "INVALID"
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-CTL-FILE ASSIGN TO "TESTCTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "REGTEST"
+               ORGANIZATION LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  TEST-CTL-FILE.
+       01  TEST-CASE-RECORD.
+           05 TC-UTIL-CODE         PIC X(01).
+           05 TC-PARM1             PIC X(10).
+           05 TC-PARM2             PIC X(10).
+           05 TC-EXPECTED          PIC X(20).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01  WS-RPT-HEADER.
+           COPY "RPTHDR.CPY".
+       01  WS-EOF-SW               PIC X VALUE "N".
+           88 WS-EOF               VALUE "Y".
+       01  WS-CASE-COUNT           PIC 9(05) VALUE 0.
+       01  WS-PASS-COUNT           PIC 9(05) VALUE 0.
+       01  WS-FAIL-COUNT           PIC 9(05) VALUE 0.
+       01  WS-EDIT-CASE-NO         PIC ZZZZ9.
+       01  WS-ACTUAL                PIC X(20).
+       01  WS-NUM1                  PIC S9(8)V9(4).
+       01  WS-NUM2                  PIC S9(8)V9(4).
+       01  WS-YEAR                  PIC 9(08).
+       01  WS-MONTH                 PIC 9(02).
+       01  WS-LEAP-RESULT           PIC 9(01).
+       01  WS-QUARTER-RESULT        PIC 9(01).
+       01  WS-WEIGHT                PIC 9(08).
+       01  WS-HEIGHT                PIC 9(08)V9(02).
+       01  WS-BMI-CATEGORY          PIC A(11).
+       01  WS-EXAM                  PIC 9(03).
+       01  WS-PROJECTS              PIC 9(02).
+       01  WS-GRADE-RESULT          PIC 9(03).
+       01  WS-UTIL-RETCODE          PIC 9(02).
+       01  WS-EDIT-GRADE            PIC ZZ9.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       REGTEST-MAIN.
+           PERFORM REGTEST-INIT
+           PERFORM REGTEST-PROCESS-ONE UNTIL WS-EOF
+           PERFORM REGTEST-WRITE-SUMMARY
+           PERFORM REGTEST-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       REGTEST-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT TEST-CTL-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "REGRESSION TEST RESULTS" TO RH-TITLE
+           MOVE 1 TO RH-PAGE-NO
+           CALL "RPTHDR" USING WS-RPT-HEADER
+           MOVE RH-LINE-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RH-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RH-LINE-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "CASE  CODE  EXPECTED          ACTUAL          RESULT"
+              TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM REGTEST-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       REGTEST-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ TEST-CTL-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * RUN ONE TEST CASE, BUILD THE ACTUAL RESULT, AND WRITE ONE
+      * PASS OR FAIL LINE TO THE REPORT.
+      *-----------------------------------------------------------------
+       REGTEST-PROCESS-ONE.
+           ADD 1 TO WS-CASE-COUNT
+           MOVE SPACES TO WS-ACTUAL
+           EVALUATE TC-UTIL-CODE
+              WHEN "L"
+                 PERFORM REGTEST-RUN-LEAPYEAR
+              WHEN "Q"
+                 PERFORM REGTEST-RUN-QUARTER
+              WHEN "B"
+                 PERFORM REGTEST-RUN-BMI
+              WHEN "F"
+                 PERFORM REGTEST-RUN-FINALGRADE
+              WHEN OTHER
+                 MOVE "*** UNKNOWN UTIL CODE ***" TO WS-ACTUAL
+           END-EVALUATE
+           PERFORM REGTEST-WRITE-RESULT-LINE
+           PERFORM REGTEST-READ-NEXT.
+
+       REGTEST-RUN-LEAPYEAR.
+           COMPUTE WS-NUM1 = FUNCTION NUMVAL(TC-PARM1)
+           MOVE WS-NUM1 TO WS-YEAR
+           CALL "LEAPYEAR" USING WS-YEAR WS-LEAP-RESULT
+           IF WS-LEAP-RESULT = 1
+              MOVE "Y" TO WS-ACTUAL
+           ELSE
+              MOVE "N" TO WS-ACTUAL
+           END-IF.
+
+       REGTEST-RUN-QUARTER.
+           COMPUTE WS-NUM1 = FUNCTION NUMVAL(TC-PARM1)
+           MOVE WS-NUM1 TO WS-MONTH
+           CALL "QUARTERYEAR" USING WS-MONTH WS-QUARTER-RESULT
+           MOVE WS-QUARTER-RESULT TO WS-ACTUAL.
+
+       REGTEST-RUN-BMI.
+           COMPUTE WS-NUM1 = FUNCTION NUMVAL(TC-PARM1)
+           COMPUTE WS-NUM2 = FUNCTION NUMVAL(TC-PARM2)
+           MOVE WS-NUM1 TO WS-WEIGHT
+           MOVE WS-NUM2 TO WS-HEIGHT
+           CALL "BMI" USING WS-WEIGHT WS-HEIGHT WS-BMI-CATEGORY
+              WS-UTIL-RETCODE
+           IF WS-UTIL-RETCODE NOT = RC-NORMAL
+              MOVE "INVALID" TO WS-ACTUAL
+           ELSE
+              MOVE WS-BMI-CATEGORY TO WS-ACTUAL
+           END-IF.
+
+       REGTEST-RUN-FINALGRADE.
+           COMPUTE WS-NUM1 = FUNCTION NUMVAL(TC-PARM1)
+           COMPUTE WS-NUM2 = FUNCTION NUMVAL(TC-PARM2)
+           MOVE WS-NUM1 TO WS-EXAM
+           MOVE WS-NUM2 TO WS-PROJECTS
+           CALL "FINALGRADE" USING WS-EXAM WS-PROJECTS WS-GRADE-RESULT
+              WS-UTIL-RETCODE
+           IF WS-UTIL-RETCODE NOT = RC-NORMAL
+              MOVE "INVALID" TO WS-ACTUAL
+           ELSE
+              MOVE WS-GRADE-RESULT TO WS-EDIT-GRADE
+              MOVE FUNCTION TRIM(WS-EDIT-GRADE) TO WS-ACTUAL
+           END-IF.
+
+      *-----------------------------------------------------------------
+       REGTEST-WRITE-RESULT-LINE.
+      *-----------------------------------------------------------------
+           MOVE WS-CASE-COUNT TO WS-EDIT-CASE-NO
+           MOVE SPACES TO REPORT-LINE
+           IF WS-ACTUAL = TC-EXPECTED
+              ADD 1 TO WS-PASS-COUNT
+              STRING WS-EDIT-CASE-NO DELIMITED BY SIZE
+                     "  "           DELIMITED BY SIZE
+                     TC-UTIL-CODE   DELIMITED BY SIZE
+                     "     "        DELIMITED BY SIZE
+                     TC-EXPECTED    DELIMITED BY SIZE
+                     " "            DELIMITED BY SIZE
+                     WS-ACTUAL      DELIMITED BY SIZE
+                     "  PASS"       DELIMITED BY SIZE
+                 INTO REPORT-LINE
+           ELSE
+              ADD 1 TO WS-FAIL-COUNT
+              STRING WS-EDIT-CASE-NO DELIMITED BY SIZE
+                     "  "           DELIMITED BY SIZE
+                     TC-UTIL-CODE   DELIMITED BY SIZE
+                     "     "        DELIMITED BY SIZE
+                     TC-EXPECTED    DELIMITED BY SIZE
+                     " "            DELIMITED BY SIZE
+                     WS-ACTUAL      DELIMITED BY SIZE
+                     "  *** FAIL ***" DELIMITED BY SIZE
+                 INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       REGTEST-WRITE-SUMMARY.
+      *-----------------------------------------------------------------
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-CASE-COUNT TO WS-EDIT-CASE-NO
+           STRING "CASES RUN . . . " DELIMITED BY SIZE
+                  WS-EDIT-CASE-NO    DELIMITED BY SIZE
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-PASS-COUNT TO WS-EDIT-CASE-NO
+           STRING "PASSED  . . . . " DELIMITED BY SIZE
+                  WS-EDIT-CASE-NO    DELIMITED BY SIZE
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-FAIL-COUNT TO WS-EDIT-CASE-NO
+           STRING "FAILED  . . . . " DELIMITED BY SIZE
+                  WS-EDIT-CASE-NO    DELIMITED BY SIZE
+              INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       REGTEST-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE TEST-CTL-FILE
+           CLOSE REPORT-FILE.
+       END PROGRAM REGTEST.
