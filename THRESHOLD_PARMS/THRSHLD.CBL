@@ -0,0 +1,132 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    THRSHLD.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * SHARED BUSINESS-THRESHOLD LOADER. FINALGRADE'S 90/75/50 EXAM
+      * CUTOFFS, BMI'S 18.5/25/30 CATEGORY BOUNDARIES, AND SOLUTION'S
+      * DIVISORS OF 3 AND 5 ALL USED TO BE LITERALS BAKED DIRECTLY
+      * INTO EACH PROGRAM'S OWN PROCEDURE DIVISION, SO CHANGING ANY
+      * OF THEM MEANT A RECOMPILE. THIS SUBROUTINE READS THOSE
+      * VALUES FROM THE THRESHIN PARAMETER FILE ONCE PER BATCH CYCLE
+      * AND HANDS THEM BACK TO EVERY CALLER FOR THE REST OF THE RUN,
+      * THE SAME "READ ONCE, CACHE IN WORKING-STORAGE" APPROACH
+      * MASTCTRL ALREADY USES FOR ITS CHECKPOINT RECORD.
+      *
+      * A NAME IN THRESHIN THAT THIS PROGRAM DOES NOT RECOGNIZE IS
+      * IGNORED, AND A NAME THRESHIN DOES NOT SUPPLY KEEPS ITS
+      * ORIGINAL DEFAULT (THE OLD HARD-CODED VALUE) - A MISSING
+      * THRESHIN FILE LEAVES EVERY DEFAULT IN PLACE, SO A SITE THAT
+      * HAS NOT YET SET ONE UP KEEPS RUNNING EXACTLY AS BEFORE.
+      *
+      * SOLUTION'S CLOSED-FORM FORMULA SUBTRACTS MULTIPLES OF THE
+      * LEAST COMMON MULTIPLE OF ITS TWO DIVISORS TO REMOVE THE
+      * DOUBLE-COUNT; THIS ASSUMES THE TWO DIVISORS ARE RELATIVELY
+      * PRIME (TRUE OF THE DEFAULT 3 AND 5) SO THEIR LCM IS SIMPLY
+      * THEIR PRODUCT - A CALLER THAT EVER SETS TWO DIVISORS SHARING
+      * A COMMON FACTOR WOULD NEED A GENERAL GCD-BASED LCM, WHICH IS
+      * BEYOND WHAT TODAY'S CALLERS NEED.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO "THRESHIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  PARAMETER-FILE.
+       01  PARAMETER-RECORD.
+           05 PARM-NAME              PIC X(20).
+           05 PARM-VALUE              PIC 9(5)V9(4).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS             PIC X(02).
+       01  WS-LOADED-SW               PIC X(01) VALUE "N".
+           88 WS-LOADED                VALUE "Y".
+       01  WS-EOF-SW                  PIC X(01) VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+       01  WS-CACHED-VALUES.
+           05 WS-EXAM-HIGH-CUTOFF     PIC 9(3) VALUE 90.
+           05 WS-EXAM-MID-CUTOFF      PIC 9(3) VALUE 75.
+           05 WS-EXAM-LOW-CUTOFF      PIC 9(3) VALUE 50.
+           05 WS-BMI-UNDERWEIGHT-MAX  PIC 9(3)V9(2) VALUE 18.5.
+           05 WS-BMI-NORMAL-MAX       PIC 9(3)V9(2) VALUE 25.0.
+           05 WS-BMI-OVERWEIGHT-MAX   PIC 9(3)V9(2) VALUE 30.0.
+           05 WS-DIVISOR-1            PIC 9(3) VALUE 3.
+           05 WS-DIVISOR-2            PIC 9(3) VALUE 5.
+           05 WS-FAKEBIN-CUTOFF       PIC 9(1) VALUE 5.
+
+       LINKAGE SECTION.
+       01  THRSHLD-PARM.
+           COPY "THRSHLD.CPY".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING THRSHLD-PARM.
+      ******************************************************************
+       THRSHLD-MAIN.
+           IF NOT WS-LOADED
+              PERFORM THRSHLD-LOAD-PARMS
+              SET WS-LOADED TO TRUE
+           END-IF
+           PERFORM THRSHLD-RETURN-VALUES
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * THE PARAMETER FILE IS OPTIONAL - A SITE WITH NO THRESHIN SET
+      * UP YET JUST KEEPS THE ORIGINAL DEFAULT VALUES.
+      *-----------------------------------------------------------------
+       THRSHLD-LOAD-PARMS.
+           OPEN INPUT PARAMETER-FILE
+           IF WS-FILE-STATUS = "00"
+              PERFORM THRSHLD-READ-NEXT
+              PERFORM THRSHLD-APPLY-ONE UNTIL WS-EOF
+              CLOSE PARAMETER-FILE
+           END-IF.
+
+       THRSHLD-READ-NEXT.
+           READ PARAMETER-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       THRSHLD-APPLY-ONE.
+           EVALUATE PARM-NAME
+              WHEN "EXAM-HIGH-CUTOFF"
+                 MOVE PARM-VALUE TO WS-EXAM-HIGH-CUTOFF
+              WHEN "EXAM-MID-CUTOFF"
+                 MOVE PARM-VALUE TO WS-EXAM-MID-CUTOFF
+              WHEN "EXAM-LOW-CUTOFF"
+                 MOVE PARM-VALUE TO WS-EXAM-LOW-CUTOFF
+              WHEN "BMI-UNDERWEIGHT-MAX"
+                 MOVE PARM-VALUE TO WS-BMI-UNDERWEIGHT-MAX
+              WHEN "BMI-NORMAL-MAX"
+                 MOVE PARM-VALUE TO WS-BMI-NORMAL-MAX
+              WHEN "BMI-OVERWEIGHT-MAX"
+                 MOVE PARM-VALUE TO WS-BMI-OVERWEIGHT-MAX
+              WHEN "DIVISOR-1"
+                 MOVE PARM-VALUE TO WS-DIVISOR-1
+              WHEN "DIVISOR-2"
+                 MOVE PARM-VALUE TO WS-DIVISOR-2
+              WHEN "FAKEBIN-CUTOFF"
+                 MOVE PARM-VALUE TO WS-FAKEBIN-CUTOFF
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           PERFORM THRSHLD-READ-NEXT.
+
+       THRSHLD-RETURN-VALUES.
+           MOVE WS-EXAM-HIGH-CUTOFF    TO TH-EXAM-HIGH-CUTOFF
+           MOVE WS-EXAM-MID-CUTOFF     TO TH-EXAM-MID-CUTOFF
+           MOVE WS-EXAM-LOW-CUTOFF     TO TH-EXAM-LOW-CUTOFF
+           MOVE WS-BMI-UNDERWEIGHT-MAX TO TH-BMI-UNDERWEIGHT-MAX
+           MOVE WS-BMI-NORMAL-MAX      TO TH-BMI-NORMAL-MAX
+           MOVE WS-BMI-OVERWEIGHT-MAX  TO TH-BMI-OVERWEIGHT-MAX
+           MOVE WS-DIVISOR-1           TO TH-DIVISOR-1
+           MOVE WS-DIVISOR-2           TO TH-DIVISOR-2
+           MOVE WS-FAKEBIN-CUTOFF      TO TH-FAKEBIN-CUTOFF.
+       END PROGRAM THRSHLD.
