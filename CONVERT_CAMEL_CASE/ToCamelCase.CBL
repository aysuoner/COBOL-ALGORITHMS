@@ -4,9 +4,16 @@
        AUTHOR.        AYSU ONER.
        DATE-WRITTEN.  19/07/2023.
        DATE-COMPILED. 19/07/2023.
-      ******************************************************************
+      *------------------------------------------------------------
+      * 09/08/2026  added SHOULD-DISPLAY switch so callers running
+      *             inside a bigger job can suppress the SYSOUT
+      *             DISPLAY; widened the delimiter list to include
+      *             space and made runs of consecutive delimiters
+      *             collapse instead of capitalizing the delimiter
+      *             itself.
+      *------------------------------------------------------------
        DATA DIVISION.
-      *---- 
+      *----
        WORKING-STORAGE SECTION.
        01  I        PIC 9(03).
        01  K        PIC 9(03).
@@ -17,28 +24,39 @@
        LINKAGE SECTION.
        01  TXT         PIC X(100).
        01  RESULT      PIC A(100).
+       01  SHOULD-DISPLAY  PIC 9.
+           88 DISPLAY-RESULT   VALUE 1.
       ******************************************************************
-       PROCEDURE DIVISION USING TXT RESULT.
+       PROCEDURE DIVISION USING TXT RESULT SHOULD-DISPLAY.
            INITIALIZE RESULT.
            MOVE 1 TO J I.
            COMPUTE TXT-LEN = LENGTH OF TXT.
            PERFORM UNTIL I > TXT-LEN
               MOVE 0 TO K
-              UNSTRING TXT DELIMITED BY '_' OR '-'
+              UNSTRING TXT DELIMITED BY '_' OR '-' OR SPACE
                  INTO RESULT (J:) *> DELIMIT GORENE KADAR EKLEME YAPTIM
                  COUNT IN K       *> EKLENEN STRING'IN UZUNLUGU
                  WITH POINTER I   *> DELIMETER'DAN SONRAKI YERI GOSTERIR
               END-UNSTRING
-              IF I NOT > TXT-LEN *> SONA EKLEMEMESI ICIN KONTROL
               ADD K TO J       *> J'YI EKLENEN STR UZUNLUGUNA GETIRDIM
+      *> SKIP OVER ANY FURTHER CONSECUTIVE DELIMITERS SO THEY ARE NOT
+      *> THEMSELVES TREATED AS THE LETTER TO CAPITALIZE.
+              PERFORM UNTIL I > TXT-LEN
+                 OR (TXT(I:1) NOT = '_' AND TXT(I:1) NOT = '-'
+                     AND TXT(I:1) NOT = SPACE)
+                 ADD 1 TO I
+              END-PERFORM
+              IF I NOT > TXT-LEN *> SONA EKLEMEMESI ICIN KONTROL
               ADD 1 TO J       *> EKLEYECEGIM UPPER ICIN J + 1
               STRING RESULT DELIMITED BY SPACE
-                 FUNCTION UPPER-CASE (TXT(I:1)) DELIMITED BY  SIZE 
+                 FUNCTION UPPER-CASE (TXT(I:1)) DELIMITED BY  SIZE
 					  INTO RESULT
               END-STRING
               ADD 1 to I *> MANUAL OLARAK EKLEME YAPTIGIM ICIN I + 1
               END-IF
            END-PERFORM
-           DISPLAY RESULT.
+           IF DISPLAY-RESULT
+              DISPLAY RESULT
+           END-IF.
            GOBACK.
        END PROGRAM ToCamelCase.
