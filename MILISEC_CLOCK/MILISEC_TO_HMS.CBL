@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSTOHMS.
+      *--------------------------------------------------------------
+      * REVERSE OF PAST - CONVERTS A MILLISECOND COUNT BACK INTO AN
+      * H/M/S BREAKDOWN.
+      *--------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-REMAINDER PIC 9(08).
+       LINKAGE SECTION.
+       01 MILLIS   PIC 9(08).
+       01 H        PIC 9(02).
+       01 M        PIC 9(02).
+       01 S        PIC 9(02).
+       PROCEDURE DIVISION USING MILLIS H M S.
+           DIVIDE MILLIS BY 3600000 GIVING H REMAINDER WS-REMAINDER
+           DIVIDE WS-REMAINDER BY 60000 GIVING M REMAINDER WS-REMAINDER
+      *> PAST MULTIPLIES SECONDS BY 100 (NOT 1000) WHEN BUILDING
+      *> MILLIS, SO THE SAME FACTOR IS USED HERE TO ROUND-TRIP
+           DIVIDE WS-REMAINDER BY 100 GIVING S
+           GOBACK.
+       END PROGRAM MSTOHMS.
