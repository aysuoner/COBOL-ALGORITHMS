@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELAPSED.
+      *--------------------------------------------------------------
+      * ELAPSED-TIME CALCULATOR BUILT ON PAST AND MSTOHMS - TAKES A
+      * START AND END H/M/S (E.G. FROM THE BATCH-WINDOW TIMING LOG),
+      * CONVERTS BOTH TO MILLIS VIA PAST, SUBTRACTS, AND CONVERTS THE
+      * DIFFERENCE BACK TO AN H/M/S DURATION VIA MSTOHMS FOR THE
+      * NIGHTLY RUN-TIME REPORT.
+      *--------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-START-MILLIS  PIC 9(08).
+       01 WS-END-MILLIS    PIC 9(08).
+       01 WS-ELAPSED-MILLIS PIC 9(08).
+       LINKAGE SECTION.
+       01 START-H    PIC 9(02).
+       01 START-M    PIC 9(02).
+       01 START-S    PIC 9(02).
+       01 END-H      PIC 9(02).
+       01 END-M      PIC 9(02).
+       01 END-S      PIC 9(02).
+       01 ELAPSED-H  PIC 9(02).
+       01 ELAPSED-M  PIC 9(02).
+       01 ELAPSED-S  PIC 9(02).
+       PROCEDURE DIVISION USING START-H START-M START-S
+                                 END-H END-M END-S
+                                 ELAPSED-H ELAPSED-M ELAPSED-S.
+           CALL "PAST" USING START-H START-M START-S WS-START-MILLIS
+           CALL "PAST" USING END-H END-M END-S WS-END-MILLIS
+           IF WS-END-MILLIS >= WS-START-MILLIS
+              COMPUTE WS-ELAPSED-MILLIS =
+                 WS-END-MILLIS - WS-START-MILLIS
+           ELSE
+      *> END TIME WRAPPED PAST MIDNIGHT - ADD A FULL DAY OF MILLIS
+              COMPUTE WS-ELAPSED-MILLIS =
+                 (WS-END-MILLIS + 86400000) - WS-START-MILLIS
+           END-IF
+           CALL "MSTOHMS" USING WS-ELAPSED-MILLIS
+              ELAPSED-H ELAPSED-M ELAPSED-S
+           GOBACK.
+       END PROGRAM ELAPSED.
