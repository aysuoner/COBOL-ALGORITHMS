@@ -1,21 +1,38 @@
        identification division.
        program-id. solution.
-
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - STR/RESULT WERE HARD-CODED AT PIC A(30)
+      * SO LONGER FIELDS DIDN'T FIT. STR/RESULT NOW USE THE SHARED
+      * VARTEXT COPYBOOK LAYOUT SO THE MAX LENGTH CAN BE RAISED IN
+      * ONE PLACE FOR EVERY STRING UTILITY AT ONCE, NOT JUST THIS
+      * ONE. ALSO ADDED RESULT-FLAG, WHICH REPORTS WHETHER THE
+      * REVERSED STRING EQUALS THE ORIGINAL (A PALINDROME), SO
+      * CALLERS NO LONGER HAVE TO DO A SEPARATE MANUAL COMPARE
+      * AGAINST THE ORIGINAL FIELD.
+      *--------------------------------------------------------------
        data division.
        working-storage section.
-       01  i           pic 99.
+       01  i           pic 9(3).
        linkage section.
        01  str.
-           05 len      pic 99.
-           05 chars    pic a(30).
+           copy "VARTEXT.CPY" replacing vt-length by len
+                                         vt-text   by chars.
        01  result.
-           05 len      pic 99.
-           05 chars    pic a(30).
+           copy "VARTEXT.CPY" replacing vt-length by len
+                                         vt-text   by chars.
+       01  result-flag pic 9.
+           88 result-is-palindrome value 1.
+           88 result-not-palindrome value 0.
 
-       procedure division using str result.
+       procedure division using str result result-flag.
            move len of str to len of result
            perform varying i from 1 by 1 until i > len of str
-               move chars of str(i:1) 
+               move chars of str(i:1)
                  to chars of result(len of str - i + 1:1)
            end-perform.
-       end program solution.
\ No newline at end of file
+           if chars of result(1:len of str) = chars of str(1:len of str)
+              set result-is-palindrome to true
+           else
+              set result-not-palindrome to true
+           end-if.
+       end program solution.
