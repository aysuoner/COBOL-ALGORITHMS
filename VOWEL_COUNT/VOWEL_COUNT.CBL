@@ -1,22 +1,55 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  vowelCount.
-       AUTHOR. AYSU ONER. 
+       AUTHOR. AYSU ONER.
        DATE-WRITTEN. 19/07/2023.
        DATE-COMPILED. 19/07/2023.
+      *-----------------------------------------------------------------
+      * MODIFIED 09/08/2026 - USED TO RETURN ONLY A SINGLE TOTAL
+      * VOWEL COUNT AND CAPPED S-CHAR AT PIC X(50). FOR THE CUSTOMER-
+      * SURVEY CONTENT-QUALITY REPORT, VOWEL-BREAKDOWN NOW RETURNS
+      * THE PER-VOWEL COUNTS (A, E, I, O, U) AND A CONSONANT COUNT
+      * ALONGSIDE THE TOTAL, AND S-CHAR IS WIDENED PAST 50 CHARACTERS
+      * SINCE REAL SURVEY COMMENTS RUN MUCH LONGER.
+      * MODIFIED 09/08/2026 - S NOW USES THE SHARED VARTEXT COPYBOOK
+      * LAYOUT INSTEAD OF ITS OWN LENGTH+CHARS FIELDS, SO THE MAX
+      * LENGTH STAYS IN STEP WITH THE REST OF THE STRING UTILITIES.
+      *-----------------------------------------------------------------
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  X PIC 9(02).
+       01  X PIC 9(03).
        LINKAGE SECTION.
        01  S.
-           03 S-LNGTH    PIC 9(02).
-           03 S-CHAR      PIC X(50).
-       01  RESULT PIC 9(02).
-       PROCEDURE DIVISION USING S RESULT.
+           COPY "VARTEXT.CPY" REPLACING VT-LENGTH BY S-LNGTH
+                                         VT-TEXT   BY S-CHAR.
+       01  RESULT PIC 9(03).
+       01  VOWEL-BREAKDOWN.
+           03 COUNT-A          PIC 9(03).
+           03 COUNT-E          PIC 9(03).
+           03 COUNT-I          PIC 9(03).
+           03 COUNT-O          PIC 9(03).
+           03 COUNT-U          PIC 9(03).
+           03 CONSONANT-COUNT  PIC 9(03).
+       PROCEDURE DIVISION USING S RESULT VOWEL-BREAKDOWN.
            MOVE 0 TO RESULT.
-           PERFORM VARYING X FROM 1 BY 1 UNTIL X > S-LNGTH 
-              IF S-CHAR(X:1) IS = 'e' OR 'a' OR 'i' OR 'o' OR 'u'
-                 ADD 1 TO RESULT
-              END-IF
+           INITIALIZE VOWEL-BREAKDOWN.
+           PERFORM VARYING X FROM 1 BY 1 UNTIL X > S-LNGTH
+              EVALUATE S-CHAR(X:1)
+                 WHEN 'a'
+                    ADD 1 TO COUNT-A ADD 1 TO RESULT
+                 WHEN 'e'
+                    ADD 1 TO COUNT-E ADD 1 TO RESULT
+                 WHEN 'i'
+                    ADD 1 TO COUNT-I ADD 1 TO RESULT
+                 WHEN 'o'
+                    ADD 1 TO COUNT-O ADD 1 TO RESULT
+                 WHEN 'u'
+                    ADD 1 TO COUNT-U ADD 1 TO RESULT
+                 WHEN OTHER
+                    IF S-CHAR(X:1) IS ALPHABETIC
+                       AND S-CHAR(X:1) NOT = SPACE
+                       ADD 1 TO CONSONANT-COUNT
+                    END-IF
+              END-EVALUATE
            END-PERFORM.
            goback.
        end program vowelCount.
