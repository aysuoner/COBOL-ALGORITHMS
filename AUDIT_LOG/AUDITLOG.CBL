@@ -0,0 +1,63 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    AUDITLOG.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * SHARED AUDIT-TRAIL SUBROUTINE. A CALLER COPIES AUDITREC.CPY
+      * INTO ITS OWN WORKING-STORAGE, FILLS IN AL-PROGRAM/AL-EVENT/
+      * AL-DETAIL, AND CALLS THIS ONCE ON ENTRY AND ONCE ON EXIT SO
+      * OPERATIONS CAN RECONSTRUCT WHICH PROGRAMS RAN DURING A GIVEN
+      * BATCH CYCLE, WITH WHAT INPUTS AND WHAT RESULTS, FROM ONE
+      * CENTRAL SEQUENTIAL LOG FILE INSTEAD OF HAVING NO RECORD AT
+      * ALL. THE FILE IS OPENED AND CLOSED ON EVERY CALL SO A RECORD
+      * IS ON DISK EVEN IF THE JOB ABENDS PARTWAY THROUGH.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE.
+           05 AL-TIMESTAMP           PIC X(21).
+           05 FILLER                PIC X(01).
+           05 AL-REC-PROGRAM         PIC X(09).
+           05 FILLER                PIC X(01).
+           05 AL-REC-EVENT           PIC X(05).
+           05 FILLER                PIC X(01).
+           05 AL-REC-DETAIL          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP              PIC X(21).
+       01  WS-AUDIT-STATUS           PIC X(02).
+
+       LINKAGE SECTION.
+       01  AUDIT-PARMS.
+           COPY "AUDITREC.CPY".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AUDIT-PARMS.
+      ******************************************************************
+       AUDITLOG-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-LINE
+           MOVE WS-TIMESTAMP TO AL-TIMESTAMP
+           MOVE AL-PROGRAM TO AL-REC-PROGRAM
+           MOVE AL-EVENT   TO AL-REC-EVENT
+           MOVE AL-DETAIL  TO AL-REC-DETAIL
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE
+           GOBACK.
+       END PROGRAM AUDITLOG.
