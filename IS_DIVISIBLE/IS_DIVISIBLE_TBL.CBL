@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IS-DIVISIBLE-TBL.
+       AUTHOR. AYSU ONER.
+      *--------------------------------------------------------------
+      * TABLE-DRIVEN VARIANT OF IS-DIVISIBLE FOR THE INVOICE-NUMBER
+      * CHECK-DIGIT RULES - TESTS N AGAINST A VARIABLE-LENGTH OCCURS
+      * TABLE OF DIVISORS (READ FROM A CONTROL FILE BY THE CALLER)
+      * INSTEAD OF BEING LOCKED TO EXACTLY TWO.
+      *--------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I                PIC 9(3).
+       LINKAGE SECTION.
+       01 N                PIC 9(8).
+       01 DIVISORS.
+          05 DIVISOR-COUNT  PIC 9(3).
+          05 DIVISOR        PIC 9(8) OCCURS 0 TO 50 TIMES
+                                DEPENDING ON DIVISOR-COUNT.
+       01 RESULT-FLAGS.
+          05 RESULT-FLAG    PIC 9 OCCURS 0 TO 50 TIMES
+                                DEPENDING ON DIVISOR-COUNT.
+       PROCEDURE DIVISION USING N DIVISORS RESULT-FLAGS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIVISOR-COUNT
+              IF FUNCTION REM(N, DIVISOR(I)) = 0 THEN
+                 MOVE 1 TO RESULT-FLAG(I)
+              ELSE
+                 MOVE 0 TO RESULT-FLAG(I)
+              END-IF
+           END-PERFORM.
+           GOBACK.
+       END PROGRAM IS-DIVISIBLE-TBL.
