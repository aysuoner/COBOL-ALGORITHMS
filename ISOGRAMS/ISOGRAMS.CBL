@@ -1,25 +1,40 @@
       **************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  IsIsogram.
-       AUTHOR. AYSU ONER. 
-       DATE-WRITTEN. 07/07/2023. 
+       AUTHOR. AYSU ONER.
+       DATE-WRITTEN. 07/07/2023.
        DATE-COMPILED. 07/07/2023.
-      **************************
+      *-----------------------------------------------------------------
+      * MODIFIED 09/08/2026 - S NOW USES THE SHARED VARTEXT COPYBOOK
+      * LAYOUT (A LENGTH FIELD PLUS A FLAT TEXT FIELD) INSTEAD OF ITS
+      * OWN 45-CHARACTER OCCURS TABLE, SO THE MAX WORD LENGTH STAYS
+      * IN STEP WITH THE REST OF THE STRING UTILITIES. THE CHARACTERS
+      * ARE COPIED INTO A LOCAL WORKING-STORAGE TABLE TO SORT, SINCE
+      * SORT NEEDS AN OCCURS TABLE RATHER THAN A FLAT FIELD.
+      *-----------------------------------------------------------------
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SORT-LEN  PIC 9(3).
+       01  WS-SORT-TABLE.
+           05 WS-SORT-CHR OCCURS 0 TO 240 TIMES
+                        DEPENDING ON WS-SORT-LEN INDEXED BY I.
+              10 WS-SORT-D PIC A.
        LINKAGE SECTION.
        01  S.
-           05 LEN  PIC 9(2).
-           05 CHR  OCCURS 0 TO 45 TIMES 
-                        DEPENDING ON LEN INDEXED BY I.
-              10 D PIC A.
+           COPY "VARTEXT.CPY" REPLACING VT-LENGTH BY LEN
+                                         VT-TEXT   BY CHARS.
        01  RESULT  PIC 9.
       **************************
        PROCEDURE DIVISION USING S RESULT.
-           MOVE FUNCTION LOWER-CASE (S) to S.
-           SORT CHR ASCENDING KEY D.
+           MOVE FUNCTION LOWER-CASE (CHARS(1:LEN)) TO CHARS(1:LEN).
+           MOVE LEN TO WS-SORT-LEN.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
+              MOVE CHARS(I:1) TO WS-SORT-D(I)
+           END-PERFORM.
+           SORT WS-SORT-CHR ASCENDING KEY WS-SORT-D.
            MOVE 1 TO RESULT.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN - 1
-             IF CHR(I) = CHR(I + 1) THEN
+             IF WS-SORT-D(I) = WS-SORT-D(I + 1) THEN
               MOVE 0 TO RESULT
              END-IF
            END-PERFORM.
