@@ -0,0 +1,144 @@
+      **************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ISOQA.
+       AUTHOR. AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE CANDIDATE WORD-LIST FILE FOR THE WORD-PUZZLE CONTENT
+      * PIPELINE, CALLS IsIsogram ON EVERY ENTRY AND PRODUCES AN
+      * EXCEPTION REPORT OF EVERY WORD THAT FAILS THE ISOGRAM CHECK
+      * SO CONTENT QA DOES NOT HAVE TO TEST EACH WORD BY HAND.
+      * MODIFIED 09/08/2026 - WS-WORD NOW USES THE SHARED VARTEXT
+      * COPYBOOK LAYOUT TO MATCH IsIsogram'S NEW LINKAGE, SO IT IS
+      * BUILT WITH A SINGLE MOVE INSTEAD OF A PER-CHARACTER LOOP.
+      * MODIFIED 09/08/2026 - THE CANDIDATE WORD LIST ARRIVES AS
+      * ASCII BUT IsIsogram'S FUNCTION LOWER-CASE ASSUMES EBCDIC
+      * COLLATING, SO EACH WORD IS NOW RUN THROUGH THE SHARED ASCEBC
+      * TRANSLATION STEP BEFORE IT IS HANDED TO IsIsogram.
+      **************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORD-FILE ASSIGN TO "WORDSIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-WORD-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "ISOEXCPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+       FD  WORD-FILE.
+       01  WORD-RECORD              PIC X(45).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORD-STATUS            PIC X(02).
+       01  WS-EXCPT-STATUS           PIC X(02).
+       01  WS-EOF-SW                PIC X VALUE "N".
+           88 WS-EOF                VALUE "Y".
+       01  WS-WORD-TEXT              PIC X(45).
+       01  WS-WORD.
+           COPY "VARTEXT.CPY" REPLACING VT-LENGTH BY WS-LEN
+                                         VT-TEXT   BY WS-CHARS.
+       01  WS-ASCEBC-PARM.
+           COPY "ASCEBCPM.CPY".
+       01  WS-RESULT                 PIC 9.
+       01  WS-WORD-COUNT              PIC 9(5) VALUE 0.
+       01  WS-FAIL-COUNT              PIC 9(5) VALUE 0.
+       01  WS-EDIT-COUNT              PIC ZZZZ9.
+
+      **************************
+       PROCEDURE DIVISION.
+      **************************
+       ISOQA-MAIN.
+           PERFORM ISOQA-INIT
+           PERFORM ISOQA-PROCESS-ONE UNTIL WS-EOF
+           PERFORM ISOQA-WRITE-SUMMARY
+           PERFORM ISOQA-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       ISOQA-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT WORD-FILE
+           IF WS-WORD-STATUS NOT = "00"
+              DISPLAY "ISOQA - WORD-FILE OPEN FAILED: "
+                 WS-WORD-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXCPT-STATUS NOT = "00"
+              DISPLAY "ISOQA - EXCEPTION-FILE OPEN FAILED: "
+                 WS-EXCPT-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           MOVE "ISOGRAM QA EXCEPTION REPORT" TO EXCEPTION-LINE
+           PERFORM ISOQA-WRITE-LINE
+           IF NOT WS-EOF
+              PERFORM ISOQA-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       ISOQA-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ WORD-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       ISOQA-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           MOVE FUNCTION TRIM(WORD-RECORD) TO WS-WORD-TEXT
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WORD-RECORD))
+           MOVE WS-LEN TO AT-LENGTH
+           MOVE WS-WORD-TEXT(1:WS-LEN) TO AT-TEXT
+           CALL "ASCEBC" USING WS-ASCEBC-PARM
+           MOVE AT-TEXT(1:WS-LEN) TO WS-CHARS(1:WS-LEN)
+           CALL "IsIsogram" USING WS-WORD WS-RESULT
+           ADD 1 TO WS-WORD-COUNT
+           IF WS-RESULT = 0
+              ADD 1 TO WS-FAIL-COUNT
+              MOVE SPACES TO EXCEPTION-LINE
+              STRING "NOT AN ISOGRAM - " DELIMITED BY SIZE
+                     WS-WORD-TEXT        DELIMITED BY SIZE
+                 INTO EXCEPTION-LINE
+              PERFORM ISOQA-WRITE-LINE
+           END-IF
+           PERFORM ISOQA-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       ISOQA-WRITE-SUMMARY.
+      *-----------------------------------------------------------------
+           MOVE SPACES TO EXCEPTION-LINE
+           PERFORM ISOQA-WRITE-LINE
+           MOVE WS-WORD-COUNT TO WS-EDIT-COUNT
+           STRING "WORDS CHECKED: " DELIMITED BY SIZE
+                  WS-EDIT-COUNT     DELIMITED BY SIZE
+              INTO EXCEPTION-LINE
+           PERFORM ISOQA-WRITE-LINE
+           MOVE WS-FAIL-COUNT TO WS-EDIT-COUNT
+           STRING "FAILED ISOGRAM CHECK: " DELIMITED BY SIZE
+                  WS-EDIT-COUNT            DELIMITED BY SIZE
+              INTO EXCEPTION-LINE
+           PERFORM ISOQA-WRITE-LINE.
+
+      *-----------------------------------------------------------------
+       ISOQA-WRITE-LINE.
+      *-----------------------------------------------------------------
+           WRITE EXCEPTION-LINE
+           IF WS-EXCPT-STATUS NOT = "00"
+              DISPLAY "ISOQA - EXCEPTION-FILE WRITE FAILED: "
+                 WS-EXCPT-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
+       ISOQA-TERMINATE.
+      *-----------------------------------------------------------------
+           CLOSE WORD-FILE
+           CLOSE EXCEPTION-FILE.
+       END PROGRAM ISOQA.
