@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CENTARCH.
+       AUTHOR.  AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE HISTORICAL-RECORDS FILE, CALLS CENTURY AGAINST EACH
+      * RECORD'S FOUNDING-YEAR AND SPLITS THE RECORDS OUT INTO PER-
+      * CENTURY EXTRACT FILES SO THE ARCHIVE MIGRATION CAN RUN ONE
+      * CENTURY AT A TIME INSTEAD OF ALL AT ONCE.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICAL-FILE ASSIGN TO "HISTIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT CENTURY-EXTRACT ASSIGN TO WS-EXTRACT-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICAL-FILE.
+       01  HISTORICAL-RECORD.
+           05 HR-KEY               PIC X(10).
+           05 HR-FOUNDING-YEAR     PIC 9(05).
+           05 HR-DETAIL            PIC X(65).
+
+       FD  CENTURY-EXTRACT.
+       01  CENTURY-EXTRACT-RECORD  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-HIST-STATUS            PIC X(02).
+       01 WS-EXTRACT-STATUS         PIC X(02).
+       01 WS-EOF-SW                PIC X VALUE "N".
+          88 WS-EOF                VALUE "Y".
+       01 WS-CENTURY                PIC 9(08).
+       01 WS-CENTURY-EDIT           PIC 9(03).
+       01 WS-CURRENT-CENTURY        PIC 9(08) VALUE 0.
+       01 WS-FILE-OPEN-SW           PIC X VALUE "N".
+          88 WS-FILE-OPEN           VALUE "Y".
+       01 WS-EXTRACT-NAME           PIC X(20).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       CENTARCH-MAIN.
+           PERFORM CENTARCH-INIT
+           PERFORM CENTARCH-PROCESS-ONE UNTIL WS-EOF
+           PERFORM CENTARCH-TERMINATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       CENTARCH-INIT.
+      *-----------------------------------------------------------------
+           OPEN INPUT HISTORICAL-FILE
+           IF WS-HIST-STATUS NOT = "00"
+              DISPLAY "CENTARCH - HISTORICAL-FILE OPEN FAILED: "
+                 WS-HIST-STATUS
+              SET WS-EOF TO TRUE
+           END-IF
+           IF NOT WS-EOF
+              PERFORM CENTARCH-READ-NEXT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       CENTARCH-READ-NEXT.
+      *-----------------------------------------------------------------
+           READ HISTORICAL-FILE
+              AT END SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       CENTARCH-PROCESS-ONE.
+      *-----------------------------------------------------------------
+           CALL "CENTURY" USING HR-FOUNDING-YEAR WS-CENTURY
+           IF NOT WS-FILE-OPEN
+              OR WS-CENTURY NOT = WS-CURRENT-CENTURY
+              PERFORM CENTARCH-OPEN-EXTRACT
+           END-IF
+           MOVE HISTORICAL-RECORD TO CENTURY-EXTRACT-RECORD
+           WRITE CENTURY-EXTRACT-RECORD
+           IF WS-EXTRACT-STATUS NOT = "00"
+              DISPLAY "CENTARCH - CENTURY-EXTRACT WRITE FAILED: "
+                 WS-EXTRACT-STATUS
+           END-IF
+           PERFORM CENTARCH-READ-NEXT.
+
+      *-----------------------------------------------------------------
+       CENTARCH-OPEN-EXTRACT.
+      *-----------------------------------------------------------------
+           IF WS-FILE-OPEN
+              CLOSE CENTURY-EXTRACT
+           END-IF
+           MOVE WS-CENTURY TO WS-CENTURY-EDIT
+           STRING "CENT" DELIMITED BY SIZE
+                  WS-CENTURY-EDIT DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+              INTO WS-EXTRACT-NAME
+           OPEN OUTPUT CENTURY-EXTRACT
+           IF WS-EXTRACT-STATUS NOT = "00"
+              DISPLAY "CENTARCH - CENTURY-EXTRACT OPEN FAILED: "
+                 WS-EXTRACT-STATUS
+           END-IF
+           SET WS-FILE-OPEN TO TRUE
+           MOVE WS-CENTURY TO WS-CURRENT-CENTURY.
+
+      *-----------------------------------------------------------------
+       CENTARCH-TERMINATE.
+      *-----------------------------------------------------------------
+           IF WS-FILE-OPEN
+              CLOSE CENTURY-EXTRACT
+           END-IF
+           CLOSE HISTORICAL-FILE.
+       END PROGRAM CENTARCH.
