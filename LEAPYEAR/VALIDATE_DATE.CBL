@@ -0,0 +1,53 @@
+      *------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATEDATE.
+       AUTHOR. AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *-----------------------------------------------------------------
+      * SHARED DATE-VALIDATION ROUTINE - TAKES YEAR, MONTH AND DAY-NUM,
+      * CALLS LEAPYEAR TO SIZE FEBRUARY CORRECTLY AND VALIDATES DAY-NUM
+      * AGAINST A DAYS-IN-MONTH TABLE, SO INCOMING INTERFACE-FILE
+      * DATE FIELDS CAN BE CHECKED BEFORE THEY REACH DOWNSTREAM
+      * REPORTS. RESULT: 1 = VALID DATE, 0 = INVALID DATE.
+      *------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-IS-LEAP        PIC 9.
+       01 WS-DAYS-IN-MONTH.
+          05 FILLER PIC 9(2) VALUE 31.
+          05 FILLER PIC 9(2) VALUE 28.
+          05 FILLER PIC 9(2) VALUE 31.
+          05 FILLER PIC 9(2) VALUE 30.
+          05 FILLER PIC 9(2) VALUE 31.
+          05 FILLER PIC 9(2) VALUE 30.
+          05 FILLER PIC 9(2) VALUE 31.
+          05 FILLER PIC 9(2) VALUE 31.
+          05 FILLER PIC 9(2) VALUE 30.
+          05 FILLER PIC 9(2) VALUE 31.
+          05 FILLER PIC 9(2) VALUE 30.
+          05 FILLER PIC 9(2) VALUE 31.
+       01 WS-DAYS-TABLE REDEFINES WS-DAYS-IN-MONTH.
+          05 WS-MONTH-MAX-DAY-NUM PIC 9(2) OCCURS 12 TIMES.
+       01 WS-MAX-DAY-NUM         PIC 9(2).
+       LINKAGE SECTION.
+       01 YEAR               PIC 9(8).
+       01 MONTH              PIC 9(2).
+       01 DAY-NUM                PIC 9(2).
+       01 RESULT              PIC 9.
+      *------------------
+       PROCEDURE DIVISION USING YEAR MONTH DAY-NUM RESULT.
+           MOVE 0 TO RESULT.
+           IF MONTH < 1 OR MONTH > 12 OR DAY-NUM < 1
+              GOBACK
+           END-IF.
+           CALL "LEAPYEAR" USING YEAR WS-IS-LEAP.
+           MOVE WS-MONTH-MAX-DAY-NUM(MONTH) TO WS-MAX-DAY-NUM.
+           IF MONTH = 2 AND WS-IS-LEAP = 1
+              ADD 1 TO WS-MAX-DAY-NUM
+           END-IF.
+           IF DAY-NUM <= WS-MAX-DAY-NUM
+              MOVE 1 TO RESULT
+           END-IF.
+           GOBACK.
+       END PROGRAM VALIDATEDATE.
