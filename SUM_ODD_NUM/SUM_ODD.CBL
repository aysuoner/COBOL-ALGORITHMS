@@ -1,12 +1,52 @@
        identification division.
        program-id. row-sum-odd-numbers.
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - RESULT WAS JUST N CUBED WITH NO ROW
+      * DETAIL. FOR THE AMORTIZATION-SCHEDULE RECONCILIATION, ROW-
+      * BREAKDOWN NOW ALSO RETURNS THE ACTUAL ROW-BY-ROW ODD-NUMBER
+      * ARRAY LEADING UP TO THAT TOTAL (ROW N OF THE ODD-NUMBER
+      * TRIANGLE HOLDS N CONSECUTIVE ODD NUMBERS SUMMING TO N CUBED)
+      * SO INDIVIDUAL ROWS CAN BE TIED BACK TO SCHEDULE LINES.
+      *--------------------------------------------------------------
+      * MODIFIED 09/08/2026 - N WAS BEING MOVED STRAIGHT INTO
+      * ROW-LENGTH WITH NO CHECK THAT IT FITS ROW-VALUE'S 0 TO 1000
+      * OCCURS RANGE. N OVER 1000 NOW GOES THROUGH NUMCHECK AND
+      * COMES BACK RC-INVALID-INPUT INSTEAD OF SETTING AN
+      * OUT-OF-RANGE ODO LENGTH, USING THE SHARED RETCODE COPYBOOK
+      * ADOPTED ACROSS THE LIBRARY.
+      *--------------------------------------------------------------
        data division.
        WORKING-STORAGE SECTION.
+       COPY "RETCODE.CPY".
+       01 ws-start      pic 9(8).
+       01 ws-i          pic 9(4).
+       01 ws-nc-parms.
+          COPY "NUMCHVAL.CPY".
        linkage section.
        01 n            pic 9(8).
        01 result       pic 9(8).
-       procedure division using n result.
+       01 row-breakdown.
+          05 row-length  pic 9(4).
+          05 row-value   pic 9(8) occurs 0 to 1000 times
+                                   depending on row-length.
+       01 retcode      pic 9(2).
+       procedure division using n result row-breakdown retcode.
+           MOVE RC-NORMAL TO retcode
+           MOVE N TO nc-value
+           MOVE 0 TO nc-low
+           MOVE 1000 TO nc-high
+           CALL "NUMCHECK" USING ws-nc-parms
+           IF nc-retcode NOT = RC-NORMAL
+              MOVE RC-BOUNDARY-EXCEEDED TO retcode
+              MOVE 0 TO row-length
+              GOBACK
+           END-IF.
            COMPUTE result = N **3.
+           COMPUTE ws-start = (N * (N - 1)) + 1.
+           MOVE N TO row-length.
+           PERFORM VARYING ws-i FROM 1 BY 1 UNTIL ws-i > row-length
+              COMPUTE row-value(ws-i) = ws-start + (2 * (ws-i - 1))
+           END-PERFORM.
            goback.
        end program row-sum-odd-numbers.
       
